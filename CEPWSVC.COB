@@ -0,0 +1,75 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CEPWSVC.
+      *AUTHOR. GUSTAVO ARAUJO NARCISO.
+      **************************************************
+      *     POSTAL CODE ONLINE LOOKUP SERVICE GATEWAY   *
+      *     CALLED BY SMP004 WHEN THE LOCAL CADCEP      *
+      *     FILE HAS NO ENTRY FOR THE TYPED ZIP CODE.   *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 SVC-SAMPLE.
+          03 SVC-ITEM OCCURS 3 TIMES.
+             05 SVC-S-CEP       PIC 9(08).
+             05 SVC-S-ENDERECO  PIC X(30).
+             05 SVC-S-BAIRRO    PIC X(20).
+             05 SVC-S-CIDADE    PIC X(20).
+             05 SVC-S-UF        PIC X(02).
+       01 SVC-IND             PIC 9(02) VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01 SVC-CEP             PIC 9(08).
+       01 SVC-STATUS          PIC X(02).
+       01 SVC-ENDERECO        PIC X(30).
+       01 SVC-BAIRRO          PIC X(20).
+       01 SVC-CIDADE          PIC X(20).
+       01 SVC-UF              PIC X(02).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING SVC-CEP SVC-STATUS
+                                 SVC-ENDERECO SVC-BAIRRO SVC-CIDADE
+                                 SVC-UF.
+       SVC-0000.
+           MOVE 01310100               TO SVC-S-CEP(1)
+           MOVE "RUA AUGUSTA"           TO SVC-S-ENDERECO(1)
+           MOVE "CERQUEIRA CESAR"       TO SVC-S-BAIRRO(1)
+           MOVE "SAO PAULO"             TO SVC-S-CIDADE(1)
+           MOVE "SP"                    TO SVC-S-UF(1)
+
+           MOVE 20040020               TO SVC-S-CEP(2)
+           MOVE "AVENIDA RIO BRANCO"    TO SVC-S-ENDERECO(2)
+           MOVE "CENTRO"                TO SVC-S-BAIRRO(2)
+           MOVE "RIO DE JANEIRO"        TO SVC-S-CIDADE(2)
+           MOVE "RJ"                    TO SVC-S-UF(2)
+
+           MOVE 70040010               TO SVC-S-CEP(3)
+           MOVE "ESPLANADA DOS MINISTERIOS" TO SVC-S-ENDERECO(3)
+           MOVE "ZONA CIVICA"           TO SVC-S-BAIRRO(3)
+           MOVE "BRASILIA"              TO SVC-S-CIDADE(3)
+           MOVE "DF"                    TO SVC-S-UF(3)
+
+           MOVE "98" TO SVC-STATUS
+           MOVE 1 TO SVC-IND.
+       SVC-0010.
+           IF SVC-IND > 3
+                 GO TO SVC-FIM.
+           IF SVC-S-CEP(SVC-IND) = SVC-CEP
+                 MOVE "00"                  TO SVC-STATUS
+                 MOVE SVC-S-ENDERECO(SVC-IND) TO SVC-ENDERECO
+                 MOVE SVC-S-BAIRRO(SVC-IND)   TO SVC-BAIRRO
+                 MOVE SVC-S-CIDADE(SVC-IND)   TO SVC-CIDADE
+                 MOVE SVC-S-UF(SVC-IND)       TO SVC-UF
+                 GO TO SVC-FIM.
+           ADD 1 TO SVC-IND
+           GO TO SVC-0010.
+       SVC-FIM.
+           EXIT PROGRAM.
+      *
+      *    STATUS CODES RETURNED IN SVC-STATUS
+      *    00 = CEP FOUND AND RETURNED
+      *    98 = CEP NOT FOUND IN THE LOOKUP SERVICE
+
+      *---------------------*** END OF PROGRAM ***--------------------*
