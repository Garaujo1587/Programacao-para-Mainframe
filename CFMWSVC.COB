@@ -0,0 +1,56 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CFMWSVC.
+      *AUTHOR. GUSTAVO ARAUJO NARCISO.
+      **************************************************
+      *     CFM MEDICAL REGISTRY VALIDATION GATEWAY     *
+      *     CALLED BY SMP001 TO CONFIRM THAT A CRM +    *
+      *     ISSUING UF IS A VALID, ACTIVE REGISTRATION  *
+      *     BEFORE A DOCTOR RECORD IS SAVED.            *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 CFM-SAMPLE.
+          03 CFM-ITEM OCCURS 3 TIMES.
+             05 CFM-S-CRM    PIC 9(06).
+             05 CFM-S-UF     PIC X(02).
+       01 CFM-IND            PIC 9(02) VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01 CFM-CRM             PIC 9(06).
+       01 CFM-UF              PIC X(02).
+       01 CFM-STATUS          PIC X(02).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING CFM-CRM CFM-UF CFM-STATUS.
+       CFM-0000.
+           MOVE 123456 TO CFM-S-CRM(1)
+           MOVE "SP"   TO CFM-S-UF(1)
+
+           MOVE 234567 TO CFM-S-CRM(2)
+           MOVE "RJ"   TO CFM-S-UF(2)
+
+           MOVE 345678 TO CFM-S-CRM(3)
+           MOVE "DF"   TO CFM-S-UF(3)
+
+           MOVE "98" TO CFM-STATUS
+           MOVE 1 TO CFM-IND.
+       CFM-0010.
+           IF CFM-IND > 3
+                 GO TO CFM-FIM.
+           IF CFM-S-CRM(CFM-IND) = CFM-CRM AND
+              CFM-S-UF(CFM-IND)  = CFM-UF
+                 MOVE "00" TO CFM-STATUS
+                 GO TO CFM-FIM.
+           ADD 1 TO CFM-IND
+           GO TO CFM-0010.
+       CFM-FIM.
+           EXIT PROGRAM.
+      *
+      *    STATUS CODES RETURNED IN CFM-STATUS
+      *    00 = CRM + UF FOUND ACTIVE IN THE REGISTRY
+      *    98 = CRM + UF NOT FOUND / NOT ACTIVE
+
+      *---------------------*** END OF PROGRAM ***--------------------*
