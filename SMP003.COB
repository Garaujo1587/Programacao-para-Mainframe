@@ -18,6 +18,23 @@
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS NOUN WITH DUPLICATES
                     ALTERNATE RECORD KEY IS PLAN WITH DUPLICATES.
+
+       SELECT CADPLANO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS PCOD
+                    FILE STATUS  IS ST-ERRO2.
+
+       SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO3
+                    ALTERNATE RECORD KEY IS NOUNPACI WITH DUPLICATES.
+
+       SELECT CADDELOG ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-DL.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -29,20 +46,92 @@
           03 COD          PIC 9(04).
           03 NOUN         PIC X(30).
           03 PLAN         PIC 9(02).
+          03 CREATED-DATE      PIC 9(08).
+          03 LAST-CHANGED-DATE PIC 9(08).
+
+       FD CADPLANO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPLANO.DAT".
+           COPY CPPLANOR.
+
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+          03 CPF            PIC 9(11).
+          03 NOUNPACI       PIC X(30).
+          03 NASCIMENTO.
+             05 DIA         PIC 9(02).
+             05 MES         PIC 9(02).
+             05 ANO         PIC 9(04).
+          03 SEX           PIC X(01).
+          03 GENDER         PIC X(01).
+          03 PHONE.
+             05 DDD         PIC 9(02).
+             05 NUM         PIC 9(09).
+          03 EMAIL          PIC X(40).
+          03 CEPPACI        PIC 9(08).
+          03 NUMLOGRA       PIC 9(04).
+          03 COMLOGRA       PIC X(12).
+          03 CONVENIO       PIC 9(04).
+          03 CREATED-DATE-PACI      PIC 9(08).
+          03 LAST-CHANGED-DATE-PACI PIC 9(08).
+
+       FD CADDELOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "DELLOG.DAT".
+           COPY CPDELLOG.
 
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
-       77 W-CONT        PIC 9(06) VALUE ZEROS.
        77 W-OPCAO       PIC X(01) VALUE SPACES.
        77 W-ACT         PIC 9(02) VALUE ZEROS.
        77 MENS          PIC X(50) VALUE SPACES.
        77 LIMPA         PIC X(50) VALUE SPACES.
        01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 ST-ERRO3      PIC X(02) VALUE "00".
+       01 ST-ERRO-DL    PIC X(02) VALUE "00".
+       01 W-HOJE.
+          03 W-HOJE-ANO PIC 9(04).
+          03 W-HOJE-MES PIC 9(02).
+          03 W-HOJE-DIA PIC 9(02).
+       01 W-HORA.
+          03 W-HORA-HH  PIC 9(02).
+          03 W-HORA-MM  PIC 9(02).
+          03 W-HORA-SS  PIC 9(02).
+          03 W-HORA-CC  PIC 9(02).
+       01 W-HORAINI.
+          03 W-HORAINI-HH PIC 9(02).
+          03 W-HORAINI-MM PIC 9(02).
+          03 W-HORAINI-SS PIC 9(02).
+          03 W-HORAINI-CC PIC 9(02).
+       01 W-HORAFIM.
+          03 W-HORAFIM-HH PIC 9(02).
+          03 W-HORAFIM-MM PIC 9(02).
+          03 W-HORAFIM-SS PIC 9(02).
+          03 W-HORAFIM-CC PIC 9(02).
+       77 W-SEGINI      PIC 9(07) VALUE ZEROS.
+       77 W-SEGFIM      PIC 9(07) VALUE ZEROS.
+       77 W-DECOR       PIC S9(07) VALUE ZEROS.
+       77 W-ESPERA      PIC 9(05) VALUE ZEROS.
        01 W-SEL         PIC 9(01) VALUE ZEROS.
        01 TXTTPAMIGO    PIC X(10) VALUE SPACES.
        01 IND           PIC 9(02) VALUE ZEROS.
        01 TEXSEXO       PIC X(12) VALUE SPACES.
+       01 W-CADPACI-OK  PIC X(01) VALUE "Y".
+       01 W-CONTREF     PIC 9(04) VALUE ZEROS.
+
+       01 MENSREF.
+          03 FILLER     PIC X(14) VALUE "*** IN USE BY ".
+          03 DCONTREF   PIC 9(04).
+          03 FILLER     PIC X(29) VALUE " PATIENT(S) - NOT DELETED ***".
 
+      *----------------------------------------------------------------
+      *    SEED VALUES USED ONLY TO POPULATE CADPLANO THE FIRST TIME
+      *    IT IS CREATED. ONCE LOADED, CADPLANO IS THE ONLY SOURCE OF
+      *    PLAN NAMES - SMP003/SMP004/SMPCCOM ALL READ IT BY PCOD.
+      *----------------------------------------------------------------
        01 TABCONVX.
           03 FILLER     PIC X(30) VALUE "ENFERMARIA REGINAL".
           03 FILLER     PIC X(30) VALUE "ENFERMARIA NACIONAL".
@@ -143,6 +232,33 @@
            ELSE
                  NEXT SENTENCE.
 
+       R0A.
+           OPEN I-O CADPLANO
+           IF ST-ERRO2 NOT = "00"
+              IF ST-ERRO2 = "30"
+                 PERFORM ROT-SEMEAR THRU ROT-SEMEAR-FIM
+                 MOVE "*** CADPLANO ARCHIVE WAS CREATED **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0A
+              ELSE
+                 MOVE "ERROR IN OPENING THE CADPLANO FILE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R0B.
+           OPEN INPUT CADPACI
+           IF ST-ERRO3 NOT = "00"
+              IF ST-ERRO3 = "30"
+                 MOVE "N" TO W-CADPACI-OK
+              ELSE
+                 MOVE "ERROR IN OPENING THE CADPACI FILE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
 
        R1.
            MOVE SPACES TO NOUN PLANOTXT
@@ -214,8 +330,15 @@
 
        R5.
            IF PLAN < 13
-              MOVE TBCONV(PLAN) TO PLANOTXT
-              DISPLAY TPLANOTXT
+              MOVE PLAN TO PCOD
+              READ CADPLANO
+              IF ST-ERRO2 = "00"
+                 MOVE PNOME TO PLANOTXT
+                 DISPLAY TPLANOTXT
+              ELSE
+                 MOVE "*** PLAN NOT FOUND IN CADPLANO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R4
            ELSE
               GO TO R4.
 
@@ -235,6 +358,8 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
        INC-WR1.
+                ACCEPT W-HOJE FROM DATE YYYYMMDD
+                MOVE W-HOJE TO CREATED-DATE LAST-CHANGED-DATE
                 WRITE REGCONV
                 IF ST-ERRO = "00" OR "02"
                       MOVE "*** RECORDED *** " TO MENS
@@ -286,6 +411,26 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
        EXC-DL1.
+                MOVE ZEROS TO W-CONTREF
+                IF W-CADPACI-OK NOT = "Y"
+                   GO TO EXC-DL3.
+                MOVE ZEROS TO CPF
+                START CADPACI KEY IS NOT LESS CPF INVALID KEY
+                      GO TO EXC-DL3.
+       EXC-DL2.
+                READ CADPACI NEXT
+                IF ST-ERRO3 NOT = "00"
+                   GO TO EXC-DL3.
+                IF CONVENIO = COD
+                   ADD 1 TO W-CONTREF.
+                GO TO EXC-DL2.
+       EXC-DL3.
+                IF W-CONTREF > ZEROS
+                   MOVE W-CONTREF TO DCONTREF
+                   MOVE MENSREF TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                PERFORM DLOG-WRITE THRU DLOG-WRITE-FIM
                 DELETE CADCONV RECORD
                 IF ST-ERRO = "00"
                    MOVE "*** DELETED ***" TO MENS
@@ -294,6 +439,30 @@
                 MOVE "ERROR EXCLUSION FROM REGISTRATION"   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
+      *
+      *--------[ BEFORE-IMAGE WRITE TO THE SHARED DELETION LOG ]--------
+       DLOG-WRITE.
+                ACCEPT W-HOJE FROM DATE YYYYMMDD
+                ACCEPT W-HORA FROM TIME
+                OPEN EXTEND CADDELOG
+                IF ST-ERRO-DL NOT = "00"
+                   OPEN OUTPUT CADDELOG
+                   CLOSE CADDELOG
+                   OPEN EXTEND CADDELOG.
+                MOVE W-HOJE-ANO TO DL-ANO
+                MOVE W-HOJE-MES TO DL-MES
+                MOVE W-HOJE-DIA TO DL-DIA
+                MOVE W-HORA-HH TO DL-HH
+                MOVE W-HORA-MM TO DL-MM
+                MOVE W-HORA-SS TO DL-SS
+                MOVE "SMP003" TO DL-PROGRAMA
+                MOVE "CADCONV" TO DL-ARQUIVO
+                MOVE COD TO DL-CHAVE
+                MOVE REGCONV TO DL-IMAGEM
+                WRITE REGDELLOG
+                CLOSE CADDELOG.
+       DLOG-WRITE-FIM.
+                EXIT.
       *
        ALT-OPC.
                 DISPLAY (23, 40) "CHANGE  (Y/N) : ".
@@ -309,6 +478,8 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
        ALT-RW1.
+                ACCEPT W-HOJE FROM DATE YYYYMMDD
+                MOVE W-HOJE TO LAST-CHANGED-DATE
                 REWRITE REGCONV
                 IF ST-ERRO = "00" OR "02"
                    MOVE "*** REGISTRATION CHANGED ***         " TO MENS
@@ -319,23 +490,63 @@
                 GO TO ROT-FIM.
 
        ROT-FIM.
-           CLOSE CADCONV.
+           CLOSE CADCONV CADPLANO.
+           IF W-CADPACI-OK = "Y"
+              CLOSE CADPACI.
            STOP RUN.
 
+      *----------------------------------------------------------------
+      *    ROT-SEMEAR - LOADS CADPLANO WITH THE 12 CANONICAL PLAN
+      *    NAMES THE FIRST TIME THE FILE IS CREATED.
+      *----------------------------------------------------------------
+       ROT-SEMEAR.
+           OPEN OUTPUT CADPLANO
+           MOVE 1 TO IND.
+       ROT-SEMEAR1.
+           MOVE IND TO PCOD
+           MOVE TBCONV(IND) TO PNOME
+           WRITE REGPLANO
+           ADD 1 TO IND
+           IF IND < 13
+              GO TO ROT-SEMEAR1.
+           CLOSE CADPLANO.
+       ROT-SEMEAR-FIM.
+                EXIT.
+
       *---------[ ROTINA DE MENSAGEM ]---------------------
        ROT-MENS.
-                MOVE ZEROS TO W-CONT.
-       ROT-MENS1.
                DISPLAY (23, 12) MENS.
+       ROT-MENS1.
        ROT-MENS2.
-                ADD 1 TO W-CONT
-                IF W-CONT < 3000
-                   GO TO ROT-MENS2
-                ELSE
-                   MOVE SPACES TO MENS
-                   DISPLAY (23, 12) MENS.
+               MOVE 150 TO W-ESPERA
+               PERFORM ROT-ESPERA THRU ROT-ESPERA-FIM
+               MOVE SPACES TO MENS
+               DISPLAY (23, 12) MENS.
        ROT-MENS-FIM.
                 EXIT.
+      *---------[ ROTINA DE ESPERA - ELAPSED-TIME PAUSE ]---*
+      *    HOLDS THE SCREEN FOR W-ESPERA HUNDREDTHS OF A
+      *    SECOND, CHECKED AGAINST THE SYSTEM CLOCK INSTEAD
+      *    OF A CPU-SPEED-DEPENDENT ITERATION COUNT.
+       ROT-ESPERA.
+                ACCEPT W-HORAINI FROM TIME.
+       ROT-ESPERA1.
+                ACCEPT W-HORAFIM FROM TIME
+                COMPUTE W-SEGINI = W-HORAINI-HH * 360000 +
+                                    W-HORAINI-MM * 6000 +
+                                    W-HORAINI-SS * 100 +
+                                    W-HORAINI-CC
+                COMPUTE W-SEGFIM = W-HORAFIM-HH * 360000 +
+                                    W-HORAFIM-MM * 6000 +
+                                    W-HORAFIM-SS * 100 +
+                                    W-HORAFIM-CC
+                COMPUTE W-DECOR = W-SEGFIM - W-SEGINI
+                IF W-DECOR < 0
+                   ADD 8640000 TO W-DECOR.
+                IF W-DECOR < W-ESPERA
+                   GO TO ROT-ESPERA1.
+       ROT-ESPERA-FIM.
+                EXIT.
        FIM-ROT-TEMPO.
 
       *    FILE STATUS
