@@ -0,0 +1,254 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP040A.
+      *AUTHOR. GUSTAVO ARAUJO NARCISO.
+      **************************************************
+      *                CEP CONSULTATION                *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS ENDERECO
+                                   WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+           COPY CPCEPR.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-SEL        PIC 9(01) VALUE ZEROS.
+       01 W-CONT       PIC 9(04) VALUE ZEROS.
+       01 W-OPCAO      PIC X(01) VALUE SPACES.
+       01 ST-ERRO      PIC X(02) VALUE "00".
+       01 W-ACT        PIC 9(02) VALUE ZEROS.
+       01 MENS         PIC X(50) VALUE SPACES.
+       01 LIMPA        PIC X(55) VALUE SPACES.
+       01 CONLIN       PIC 9(03) VALUE 002.
+       01 LIN           PIC 9(03) VALUE ZEROS.
+
+      ******************
+      * REPORT SECTION *
+      ******************
+      *
+       01 DET2.
+          03 FILLER    PIC X(07) VALUE " CEP : ".
+          03 DETCEP    PIC 9(08).
+
+       01 DET3.
+          03 FILLER    PIC X(11) VALUE " ADDRESS : ".
+          03 DETEND    PIC X(30) VALUE SPACES.
+
+       01 DET4.
+          03 FILLER    PIC X(16) VALUE " NEIGHBORHOOD : ".
+          03 DETBAIRRO PIC X(20) VALUE SPACES.
+
+       01 DET5.
+          03 FILLER    PIC X(08) VALUE " CITY : ".
+          03 DETCIDADE PIC X(20) VALUE SPACES.
+
+       01 DET6.
+          03 FILLER    PIC X(06) VALUE " UF : ".
+          03 DETUF     PIC X(02) VALUE SPACES.
+
+      ******************
+      * SCREEN ROUTINE *
+      ******************
+      *
+       SCREEN SECTION.
+
+       01  TELACEP.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 07
+               VALUE  "                    CEP CONSULTATION".
+           05  LINE 23  COLUMN 01
+               VALUE  "  MESSAGE :".
+
+           05  LINE 04  COLUMN 01
+               VALUE  " CEP: ".
+
+           05  LINE 04  COLUMN 18
+               VALUE  " ADDRESS: ".
+
+           05  TCEP
+               LINE 04  COLUMN 07  PIC 9(08)
+               USING  CEP
+               HIGHLIGHT.
+
+           05  TENDERECO
+               LINE 04  COLUMN 28  PIC X(30)
+               USING  ENDERECO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP1.
+           OPEN INPUT  CADCEP
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "FILE NOT EXISTS" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERROR IN OPEN FILE"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+           ELSE
+               NEXT SENTENCE.
+
+      *
+       INC-001.
+           MOVE ZEROS TO CEP
+           MOVE SPACES TO ENDERECO
+           DISPLAY TELACEP.
+       INC-001A.
+           DISPLAY (23, 13)
+            "SOLIC.=> F1=CLOSE   F2=CONSULT F/ADDRESS."
+           ACCEPT TCEP
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      CLOSE CADCEP
+                      GO TO ROT-FIM.
+           IF W-ACT = 03
+                      GO TO INC-001B.
+           IF W-ACT > 03
+                      MOVE "*** UNDEFINED FUNCTION ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001A.
+           START CADCEP KEY IS NOT LESS CEP INVALID KEY
+                 MOVE "*** END OF PROCESSING ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001.
+           GO TO INC-RD2.
+       INC-001B.
+           DISPLAY (23, 13)
+            "SOLIC.=> F1=CLOSE   F2=CONSULT F/CEP."
+           ACCEPT TENDERECO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      CLOSE CADCEP
+                      GO TO ROT-FIM.
+           IF W-ACT = 03
+                      GO TO INC-001A.
+           IF W-ACT > 03
+                      MOVE "*** UNDEFINED FUNCTION ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001A.
+           START CADCEP KEY IS NOT LESS ENDERECO INVALID KEY
+                 MOVE "*** END OF PROCESSING ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001B.
+       INC-RD2.
+           DISPLAY (23, 13) LIMPA
+           READ CADCEP NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 MOVE "*** END OF PROCESSING ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO NOV-SOL
+              ELSE
+                 MOVE "ERROR READING THE FILE"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+
+       ROT-MONTAR.
+           MOVE CEP TO DETCEP
+           MOVE ENDERECO TO DETEND
+           MOVE BAIRRO TO DETBAIRRO
+           MOVE CIDADE TO DETCIDADE
+           MOVE UF TO DETUF
+
+           COMPUTE LIN = CONLIN + 4
+           DISPLAY (LIN, 01) DET2
+           ADD 1 TO CONLIN
+           COMPUTE LIN = CONLIN + 4
+           DISPLAY (LIN, 01) DET3
+           ADD 1 TO CONLIN
+           COMPUTE LIN = CONLIN + 4
+           DISPLAY (LIN, 01) DET4
+           ADD 1 TO CONLIN
+           COMPUTE LIN = CONLIN + 4
+           DISPLAY (LIN, 01) DET5
+           ADD 1 TO CONLIN
+           COMPUTE LIN = CONLIN + 4
+           DISPLAY (LIN, 01) DET6
+           ADD 2 TO CONLIN
+           IF CONLIN < 17
+                  GO TO INC-RD2.
+      *
+       ROT-SOL.
+           DISPLAY (23, 13) " *** CONTINUE CONSULT :    ***"
+           MOVE "Y" TO W-OPCAO
+           ACCEPT  (23, 38) W-OPCAO  WITH UPDATE
+           IF W-OPCAO = "Y"
+                  MOVE 01 TO CONLIN
+                  DISPLAY TELACEP
+                  GO TO INC-RD2.
+           IF W-OPCAO NOT = "N"
+                  MOVE "*** TYPE Y=YES   N=NO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-SOL.
+           MOVE 01 TO CONLIN.
+           GO TO INC-001.
+      *
+       NOV-SOL.
+           DISPLAY (23, 13) " *** NEW CONSULT :    ***"
+           MOVE "Y" TO W-OPCAO
+           ACCEPT  (23, 34) W-OPCAO WITH UPDATE
+           IF W-OPCAO = "Y"
+                  MOVE 01 TO CONLIN
+                  GO TO INC-001.
+           IF W-OPCAO NOT = "N"
+                  MOVE "*** TYPE Y=YES   N=NO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO NOV-SOL.
+
+      *
+      **********************
+      *     END ROUTINE    *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+           CLOSE CADCEP.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+      *
+      **********************
+      *   MESSAGE ROUTINE  *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-MENS.
+      *
+
+      *---------------------*** END OF PROGRAM ***--------------------*
