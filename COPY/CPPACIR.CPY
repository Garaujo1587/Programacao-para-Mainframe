@@ -0,0 +1,24 @@
+      *----------------------------------------------------------------
+      *    CPPACIR -  SHARED PATIENT REGISTRATION LAYOUT
+      *    CANONICAL CADPACI.DAT RECORD SHAPE, KEYED BY CPF,
+      *    USED BY EVERY PROGRAM THAT OPENS CADPACI.DAT.
+      *----------------------------------------------------------------
+       01 REGPACI.
+          03 CPF            PIC 9(11).
+          03 CPF-R REDEFINES CPF.
+             05 CPF-D       PIC 9 OCCURS 11 TIMES.
+          03 NOUN           PIC X(30).
+          03 NASCIMENTO.
+             05 DIA         PIC 9(02).
+             05 MES         PIC 9(02).
+             05 ANO         PIC 9(04).
+          03 SEX           PIC X(01).
+          03 GENDER         PIC X(01).
+           COPY CPPHONE.
+          03 EMAIL          PIC X(40).
+          03 CEPPACI        PIC 9(08).
+          03 NUMLOGRA       PIC 9(04).
+          03 COMLOGRA       PIC X(12).
+          03 CONVENIO       PIC 9(04).
+          03 CREATED-DATE      PIC 9(08).
+          03 LAST-CHANGED-DATE PIC 9(08).
