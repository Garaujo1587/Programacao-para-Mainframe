@@ -0,0 +1,8 @@
+      *----------------------------------------------------------------
+      *    CPPLANOR  -  SHARED AGREEMENT PLAN TABLE RECORD
+      *    ONE ROW PER PLAN TIER, KEYED BY THE SAME CODE CADCONV
+      *    CARRIES IN ITS PLAN/PLANO FIELD.
+      *----------------------------------------------------------------
+       01 REGPLANO.
+          03 PCOD           PIC 9(02).
+          03 PNOME          PIC X(30).
