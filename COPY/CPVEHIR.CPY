@@ -0,0 +1,21 @@
+      *----------------------------------------------------------------
+      *    CPVEHIR -  SHARED VEHICLE REGISTRATION LAYOUT
+      *    CANONICAL VEHREG.DAT RECORD SHAPE, KEYED BY PLATE,
+      *    USED BY EVERY PROGRAM THAT OPENS VEHREG.DAT.
+      *----------------------------------------------------------------
+       01 REGVEHI.
+          03 PLATE.
+             05 LETTERP      PIC X(03).
+             05 NUMP     PIC 9(04).
+          03 NAMEP         PIC X(30).
+          03 BRAND         PIC 9(02).
+          03 MODEL        PIC X(20).
+          03 COR           PIC X(01).
+          03 ANOF          PIC 9(04).
+          03 CREATED-DATE      PIC 9(08).
+          03 LAST-CHANGED-DATE PIC 9(08).
+          03 ODOMETER      PIC 9(07).
+          03 NEXTMAINT.
+             05 NEXTMAINT-DIA PIC 9(02).
+             05 NEXTMAINT-MES PIC 9(02).
+             05 NEXTMAINT-ANO PIC 9(04).
