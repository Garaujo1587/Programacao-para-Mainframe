@@ -0,0 +1,8 @@
+      *----------------------------------------------------------------
+      *    CPESPECR  -  SHARED MEDICAL SPECIALITY TABLE RECORD
+      *    ONE ROW PER SPECIALITY, KEYED BY THE SAME CODE CADMED
+      *    CARRIES IN ITS SPECIALITY FIELD.
+      *----------------------------------------------------------------
+       01 REGESPEC.
+          03 ECOD           PIC 9(02).
+          03 ENOME          PIC X(15).
