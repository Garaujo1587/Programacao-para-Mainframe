@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------
+      *    CPCONVR  -  SHARED HEALTH PLAN REGISTRATION LAYOUT
+      *    CANONICAL CADCONV.DAT RECORD SHAPE, KEYED BY COD,
+      *    USED BY EVERY PROGRAM THAT OPENS CADCONV.DAT.
+      *----------------------------------------------------------------
+       01 REGCONV.
+          03 COD          PIC 9(04).
+          03 NOUN         PIC X(30).
+          03 PLAN         PIC 9(02).
+          03 CREATED-DATE      PIC 9(08).
+          03 LAST-CHANGED-DATE PIC 9(08).
