@@ -0,0 +1,17 @@
+      *----------------------------------------------------------------
+      *    CPVEHCOR - SHARED VEHICLE COLOR CODE/TEXT LOOKUP TABLE
+      *    CANONICAL COLOR-CODE ASSIGNMENTS, USED BY EVERY PROGRAM
+      *    THAT TRANSLATES REGVEHI'S COR FIELD TO DISPLAY TEXT.
+      *----------------------------------------------------------------
+       01 TABCORX.
+          03 FILLER     PIC X(15) VALUE "WWHITE".
+          03 FILLER     PIC X(15) VALUE "SSILVER".
+          03 FILLER     PIC X(15) VALUE "BBLACK".
+          03 FILLER     PIC X(15) VALUE "GGREY".
+          03 FILLER     PIC X(15) VALUE "UBLUE".
+          03 FILLER     PIC X(15) VALUE "YYELLOW".
+          03 FILLER     PIC X(15) VALUE "RRED".
+          03 FILLER     PIC X(15) VALUE "PPINK".
+          03 FILLER     PIC X(15) VALUE "OOTHER".
+       01 TABCOR REDEFINES TABCORX.
+          03 TBCOR   PIC X(15) OCCURS 9 TIMES.
