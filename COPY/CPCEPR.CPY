@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------
+      *    CPCEPR  -  SHARED ADDRESS/ZIP CODE REGISTRATION LAYOUT
+      *    CANONICAL CADCEP.DAT RECORD SHAPE, KEYED BY CEP,
+      *    USED BY EVERY PROGRAM THAT OPENS CADCEP.DAT.
+      *----------------------------------------------------------------
+       01 REGCEP.
+          03 CEP           PIC 9(08).
+          03 ENDERECO      PIC X(30).
+          03 BAIRRO        PIC X(20).
+          03 CIDADE        PIC X(20).
+          03 UF            PIC X(02).
+          03 CREATED-DATE      PIC 9(08).
+          03 LAST-CHANGED-DATE PIC 9(08).
