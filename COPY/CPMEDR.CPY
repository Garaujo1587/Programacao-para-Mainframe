@@ -0,0 +1,20 @@
+      *----------------------------------------------------------------
+      *    CPMEDR  -  SHARED DOCTOR REGISTRATION LAYOUT
+      *    CANONICAL CADMED.DAT RECORD SHAPE, KEYED BY CHAVEMED
+      *    (CRMUF+CRM), USED BY EVERY PROGRAM THAT OPENS CADMED.DAT.
+      *----------------------------------------------------------------
+       01 REGMED.
+          03 CHAVEMED.
+             05 CRMUF      PIC X(02).
+             05 CRM        PIC 9(06).
+          03 NOUN          PIC X(30).
+          03 SPECIALITY    PIC 9(02).
+          03 SEX           PIC X(01).
+          03 DNASC.
+             05 DIANAS     PIC 9(02).
+             05 MESNAS     PIC 9(02).
+             05 ANONAS     PIC 9(04).
+          03 EMAIL         PIC X(30).
+           COPY CPPHONE.
+          03 CREATED-DATE      PIC 9(08).
+          03 LAST-CHANGED-DATE PIC 9(08).
