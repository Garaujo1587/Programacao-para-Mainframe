@@ -0,0 +1,8 @@
+      *----------------------------------------------------------------
+      *    CPPHONE  -  SHARED PHONE NUMBER LAYOUT
+      *    AREA CODE (DDD) + SUBSCRIBER NUMBER, USED BY EVERY
+      *    PROGRAM THAT CAPTURES A CONTACT PHONE NUMBER.
+      *----------------------------------------------------------------
+          03  PHONE.
+              05  DDD           PIC 9(02).
+              05  NUM           PIC 9(09).
