@@ -0,0 +1,19 @@
+      *----------------------------------------------------------------
+      *    CPDELLOG  -  SHARED DELETION/AUDIT LOG RECORD
+      *    ONE LINE PER DELETE, WRITTEN BY EVERY MAINTENANCE PROGRAM
+      *    BEFORE THE DELETE EXECUTES, SO THE BEFORE-IMAGE SURVIVES
+      *    EVEN IF THE DELETE ITSELF FAILS PART WAY THROUGH.
+      *----------------------------------------------------------------
+       01 REGDELLOG.
+          03 DL-DATA.
+             05 DL-ANO        PIC 9(04).
+             05 DL-MES        PIC 9(02).
+             05 DL-DIA        PIC 9(02).
+          03 DL-HORA.
+             05 DL-HH         PIC 9(02).
+             05 DL-MM         PIC 9(02).
+             05 DL-SS         PIC 9(02).
+          03 DL-PROGRAMA      PIC X(08).
+          03 DL-ARQUIVO       PIC X(10).
+          03 DL-CHAVE         PIC X(20).
+          03 DL-IMAGEM        PIC X(214).
