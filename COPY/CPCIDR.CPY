@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------
+      *    CPCIDR  -  SHARED DISEASE REGISTRATION LAYOUT
+      *    CANONICAL CADCID.DAT RECORD SHAPE, KEYED BY COD,
+      *    USED BY EVERY PROGRAM THAT OPENS CADCID.DAT.
+      *----------------------------------------------------------------
+       01 REGCID.
+          03 COD               PIC 9(08).
+          03 DESCRIPTION       PIC X(30).
+          03 SYMPTOMS          PIC X(50).
+          03 TREATMENT         PIC X(50).
+          03 TIPO              PIC X(30).
+          03 NOME              PIC X(30).
+          03 CREATED-DATE      PIC 9(08).
+          03 LAST-CHANGED-DATE PIC 9(08).
