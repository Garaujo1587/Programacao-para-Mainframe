@@ -33,6 +33,35 @@
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS CNOME WITH DUPLICATES
                     ALTERNATE RECORD KEY IS PLANO WITH DUPLICATES.
+
+           SELECT CADPLANO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS PCOD
+                    FILE STATUS  IS ST-ERRO2.
+
+           SELECT CADCID ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODCID
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DESCRIPTION WITH DUPLICATES.
+
+           SELECT CADDIAG ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVEDIAG
+                    FILE STATUS  IS ST-ERRO3
+                    ALTERNATE RECORD KEY IS CPFDIAG WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CODDIAG WITH DUPLICATES.
+
+           SELECT CADDELOG ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-DL.
+
+           SELECT RELFICHA ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO4.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -41,7 +70,9 @@
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "CADPACI.DAT".
        01 REGPACI.
-          03 CPF            PIC 9(04).
+          03 CPF            PIC 9(11).
+          03 CPF-R REDEFINES CPF.
+             05 CPF-D       PIC 9 OCCURS 11 TIMES.
           03 NOUN           PIC X(30).
           03 NASCIMENTO.
              05 DIA         PIC 9(02).
@@ -49,14 +80,14 @@
              05 ANO         PIC 9(04).
           03 SEX           PIC X(01).
           03 GENDER         PIC X(01).
-          03 PHONE.
-             05 DDD         PIC 9(02).
-             05 NUM         PIC 9(09).
+           COPY CPPHONE.
           03 EMAIL          PIC X(40).
           03 CEPPACI        PIC 9(08).
           03 NUMLOGRA       PIC 9(04).
           03 COMLOGRA       PIC X(12).
           03 CONVENIO       PIC 9(04).
+          03 CREATED-DATE      PIC 9(08).
+          03 LAST-CHANGED-DATE PIC 9(08).
 
 
        FD CADCEP
@@ -68,6 +99,8 @@
           03 BAIRRO        PIC X(20).
           03 CIDADE        PIC X(20).
           03 UF            PIC X(02).
+          03 CREATED-DATE      PIC 9(08).
+          03 LAST-CHANGED-DATE PIC 9(08).
 
        FD CADCONV
                LABEL RECORD IS STANDARD
@@ -76,41 +109,101 @@
           03 COD          PIC 9(04).
           03 CNOME        PIC X(30).
           03 PLANO        PIC 9(02).
+          03 CREATED-DATE-CONV      PIC 9(08).
+          03 LAST-CHANGED-DATE-CONV PIC 9(08).
 
+       FD CADPLANO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPLANO.DAT".
+           COPY CPPLANOR.
+
+       FD CADCID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCID.DAT".
+       01 REGCID.
+          03 CODCID        PIC 9(08).
+          03 DESCRIPTION   PIC X(30).
+          03 FILLER        PIC X(160).
+          03 CREATED-DATE-CID      PIC 9(08).
+          03 LAST-CHANGED-DATE-CID PIC 9(08).
+
+       FD CADDIAG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADDIAG.DAT".
+       01 REGDIAG.
+          03 CHAVEDIAG.
+             05 CPFDIAG    PIC 9(11).
+             05 CODDIAG    PIC 9(08).
+          03 DATADIAG.
+             05 DIADIAG    PIC 9(02).
+             05 MESDIAG    PIC 9(02).
+             05 ANODIAG    PIC 9(04).
+          03 OBSDIAG       PIC X(30).
+
+       FD CADDELOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "DELLOG.DAT".
+           COPY CPDELLOG.
+
+       FD RELFICHA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELFICHA.DAT".
+       01 LINHA-REL     PIC X(80).
 
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
-       77 W-CONT        PIC 9(06) VALUE ZEROS.
        77 W-OPCAO       PIC X(01) VALUE SPACES.
        77 W-ACT         PIC 9(02) VALUE ZEROS.
        77 MENS          PIC X(50) VALUE SPACES.
        77 LIMPA         PIC X(50) VALUE SPACES.
        01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 ST-ERRO3      PIC X(02) VALUE "00".
+       01 ST-ERRO-DL    PIC X(02) VALUE "00".
+       01 ST-ERRO4      PIC X(02) VALUE "00".
+       01 W-IMPRIME     PIC X(01) VALUE SPACES.
        01 W-SEL         PIC 9(01) VALUE ZEROS.
        01 TXTTPAMIGO    PIC X(10) VALUE SPACES.
        01 IND           PIC 9(02) VALUE ZEROS.
        01 TEXSEXO       PIC X(12) VALUE SPACES.
        01 BI            PIC 9(01) VALUE ZEROS.
 
-       01 TABCONVX.
-          03 FILLER     PIC X(30) VALUE "ENFERMARIA REGINAL".
-          03 FILLER     PIC X(30) VALUE "ENFERMARIA NACIONAL".
-          03 FILLER     PIC X(30) VALUE "ENFERMARIA INTERNACIONAL".
-          03 FILLER     PIC X(30) VALUE "APTO PADRAO REGINAL".
-          03 FILLER     PIC X(30) VALUE "APTO PADRAO NACIONAL".
-          03 FILLER     PIC X(30) VALUE "APTO PADRAO INTERNACIONAL".
-          03 FILLER     PIC X(30) VALUE "EMERGENCIA REGIONAL".
-          03 FILLER     PIC X(30) VALUE "EMERGENCIA NACIONAL".
-          03 FILLER     PIC X(30) VALUE "EMERCENCIA INTERNACIONAL".
-          03 FILLER     PIC X(30) VALUE "PLANO GLOBAL".
-          03 FILLER     PIC X(30) VALUE "PLANO ESPACIAL".
-          03 FILLER     PIC X(30) VALUE "PLANO INTERGALACTICO".
-
-       01 TABCONV REDEFINES TABCONVX.
-          03 TBCONV   PIC X(30) OCCURS 12 TIMES.
+       01 W-HOJE.
+          03 W-HOJE-ANO PIC 9(04).
+          03 W-HOJE-MES PIC 9(02).
+          03 W-HOJE-DIA PIC 9(02).
+       01 W-ANOMIN      PIC 9(04) VALUE ZEROS.
+       01 W-HORA.
+          03 W-HORA-HH  PIC 9(02).
+          03 W-HORA-MM  PIC 9(02).
+          03 W-HORA-SS  PIC 9(02).
+          03 W-HORA-CC  PIC 9(02).
+       01 W-WSSTATUS    PIC X(02) VALUE "00".
+       01 W-HORAINI.
+          03 W-HORAINI-HH PIC 9(02).
+          03 W-HORAINI-MM PIC 9(02).
+          03 W-HORAINI-SS PIC 9(02).
+          03 W-HORAINI-CC PIC 9(02).
+       01 W-HORAFIM.
+          03 W-HORAFIM-HH PIC 9(02).
+          03 W-HORAFIM-MM PIC 9(02).
+          03 W-HORAFIM-SS PIC 9(02).
+          03 W-HORAFIM-CC PIC 9(02).
+       77 W-SEGINI      PIC 9(07) VALUE ZEROS.
+       77 W-SEGFIM      PIC 9(07) VALUE ZEROS.
+       77 W-DECOR       PIC S9(07) VALUE ZEROS.
+       77 W-ESPERA      PIC 9(05) VALUE ZEROS.
 
        01 PLANOTXT    PIC X(30) VALUE SPACES.
 
+       01 W-CPF-SOMA1   PIC 9(04) VALUE ZEROS.
+       01 W-CPF-SOMA2   PIC 9(04) VALUE ZEROS.
+       01 W-CPF-QUO     PIC 9(04) VALUE ZEROS.
+       01 W-CPF-REM     PIC 9(02) VALUE ZEROS.
+       01 W-CPF-DV1     PIC 9(01) VALUE ZEROS.
+       01 W-CPF-DV2     PIC 9(01) VALUE ZEROS.
+       01 W-CPF-IND     PIC 9(02) VALUE ZEROS.
+
        01 TABUFX.
           03 FILLER     PIC X(22) VALUE "ACACRE".
           03 FILLER     PIC X(22) VALUE "ALALAGOAS".
@@ -169,7 +262,7 @@
            05  LINE 01  COLUMN 41
                VALUE  "TRATION ]------------------------------".
            05  LINE 03  COLUMN 01
-               VALUE  " CPF:       NAME:".
+               VALUE  " CPF:              NAME:".
            05  LINE 03  COLUMN 41
                VALUE  "          BIRTHDAY:".
            05  LINE 05  COLUMN 01
@@ -207,11 +300,11 @@
            05  LINE 23  COLUMN 01
                VALUE  " MESSAGE:".
            05  TCPF
-               LINE 03  COLUMN 07  PIC 9(04)
+               LINE 03  COLUMN 07  PIC 9(11)
                USING  CPF
                HIGHLIGHT.
            05  TNOME
-               LINE 03  COLUMN 19  PIC X(30)
+               LINE 03  COLUMN 26  PIC X(30)
                USING  NOUN
                HIGHLIGHT.
            05  TNASCIMENTO
@@ -295,6 +388,55 @@
                USING  PLANOTXT
                HIGHLIGHT.
 
+       01  TELADIAG.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 01
+               VALUE  "-------------------------[ PATIENT DIAGN".
+           05  LINE 01  COLUMN 41
+               VALUE  "OSIS HISTORY ]--------------------------".
+           05  LINE 03  COLUMN 01
+               VALUE  " PATIENT CPF:".
+           05  LINE 03  COLUMN 30
+               VALUE  " NAME:".
+           05  LINE 05  COLUMN 01
+               VALUE  " DISEASE CODE:".
+           05  LINE 05  COLUMN 44
+               VALUE  " DESCRIPTION:".
+           05  LINE 07  COLUMN 01
+               VALUE  " DATE DIAGNOSED:".
+           05  LINE 09  COLUMN 01
+               VALUE  " NOTES:".
+           05  LINE 22  COLUMN 01
+               VALUE  "----------------------------------------".
+           05  LINE 22  COLUMN 41
+               VALUE  "----------------------------------------".
+           05  LINE 23  COLUMN 01
+               VALUE  " MESSAGE:".
+           05  TDIAGCPF
+               LINE 03  COLUMN 15  PIC 9(11)
+               USING  CPF
+               HIGHLIGHT.
+           05  TDIAGNOME
+               LINE 03  COLUMN 36  PIC X(30)
+               USING  NOUN
+               HIGHLIGHT.
+           05  TCODDIAG
+               LINE 05  COLUMN 16  PIC 9(08)
+               USING  CODDIAG
+               HIGHLIGHT.
+           05  TDESCDIAG
+               LINE 05  COLUMN 58  PIC X(30)
+               USING  DESCRIPTION
+               HIGHLIGHT.
+           05  TDATADIAG
+               LINE 07  COLUMN 18  PIC 99/99/9999
+               USING  DATADIAG
+               HIGHLIGHT.
+           05  TOBSDIAG
+               LINE 09  COLUMN 09  PIC X(30)
+               USING  OBSDIAG
+               HIGHLIGHT.
+
 
 
       *-----------------------------------------------------------------
@@ -317,7 +459,7 @@
                  NEXT SENTENCE.
       *
        R0A.
-           OPEN INPUT CADCEP
+           OPEN I-O CADCEP
            IF ST-ERRO NOT = "00"
               IF ST-ERRO = "30"
                  MOVE "*** CEP FILE NOT FOUND **" TO MENS
@@ -344,6 +486,52 @@
            ELSE
                  NEXT SENTENCE.
 
+       R0C.
+           OPEN INPUT CADPLANO
+           IF ST-ERRO2 NOT = "00"
+              IF ST-ERRO2 = "30"
+                 MOVE "*** CADPLANO FILE NOT FOUND **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERROR IN OPENING CADPLANO FILE " TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R0D.
+           OPEN INPUT CADCID
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** CADCID FILE NOT FOUND **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERROR IN OPENING CADCID FILE " TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R0E.
+           OPEN I-O CADDIAG
+           IF ST-ERRO3 NOT = "00"
+              IF ST-ERRO3 = "30"
+                 OPEN OUTPUT CADDIAG
+                 CLOSE CADDIAG
+                 MOVE "*** CADDIAG ARCHIVE WAS CREATED **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0E
+              ELSE
+                 MOVE "ERROR IN OPENING THE CADDIAG FILE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+           ACCEPT W-HOJE FROM DATE YYYYMMDD
+           COMPUTE W-ANOMIN = W-HOJE-ANO - 100.
 
        R1.
            MOVE SPACES TO NOUN SEX GENDER EMAIL TXTGENERO TEXSEXO
@@ -369,6 +557,12 @@
                 PERFORM ROT-MENS THRU ROT-MENS2
                 GO TO R2.
 
+           PERFORM R2A THRU R2A-FIM
+           IF W-CPF-DV1 NOT = CPF-D(10) OR W-CPF-DV2 NOT = CPF-D(11)
+                MOVE "*** INVALID CPF CHECK DIGIT ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R2.
+
 
       *---------------CHECK IF IT ALREADY EXISTS IN THE FILE-----------------*
 
@@ -422,7 +616,7 @@
               PERFORM ROT-MENS THRU ROT-MENS-FIM
               GO TO R4.
 
-           IF ANO < 1 OR ANO > 2020
+           IF ANO < W-ANOMIN OR ANO > W-HOJE-ANO
               MOVE "TYPE A VALID BIRTH" TO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
               GO TO R4.
@@ -556,13 +750,101 @@
            IF ST-ERRO = "23"
                    MOVE "*** CEP DOES NOT EXIST ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R9
+                   MOVE "N" TO W-OPCAO
+                   DISPLAY (23, 20)
+                    "ADDRESS(A) WEB LOOKUP(W) OR CANCEL(N) : "
+                   ACCEPT (23, 61) W-OPCAO WITH UPDATE
+                   IF W-OPCAO = "A" OR "a"
+                      GO TO ENDER-001.
+                   IF W-OPCAO = "W" OR "w"
+                      GO TO WS-001.
+                   GO TO R9.
 
            IF ST-ERRO NOT = "00"
                   MOVE "ERROR READING ZIP CERTIFICATE FILE" TO MENS
                   PERFORM ROT-MENS THRU ROT-MENS-FIM
                   GO TO ROT-FIM.
 
+           GO TO R9B.
+
+      *---------------ONLINE POSTAL-CODE LOOKUP SERVICE FALLBACK-------*
+
+       WS-001.
+           CALL "CEPWSVC" USING CEP W-WSSTATUS
+                                 ENDERECO BAIRRO CIDADE UF
+           IF W-WSSTATUS NOT = "00"
+                 MOVE "*** WEB LOOKUP: CEP NOT FOUND ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R9.
+
+           DISPLAY TELAPACIENTE
+           DISPLAY TCEP
+           MOVE "Y" TO W-OPCAO
+           DISPLAY (23, 13) "USE THIS ADDRESS (Y/N) : "
+           ACCEPT (23, 39) W-OPCAO WITH UPDATE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                 GO TO R9.
+           IF W-OPCAO NOT = "Y" AND "y"
+                 MOVE "*** CEP DISCARDED ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R9.
+
+           MOVE "Y" TO W-OPCAO
+           DISPLAY (23, 13) "SAVE THIS ZIP CODE LOCALLY (Y/N) : "
+           ACCEPT (23, 49) W-OPCAO WITH UPDATE
+           IF W-OPCAO = "Y" OR "y"
+                 ACCEPT W-HOJE FROM DATE YYYYMMDD
+                 MOVE W-HOJE TO CREATED-DATE OF REGCEP
+                                LAST-CHANGED-DATE OF REGCEP
+                 WRITE REGCEP
+                 IF ST-ERRO = "00"
+                    MOVE "*** ZIP CODE SAVED ***" TO MENS
+                 ELSE
+                    MOVE "*** ZIP CODE NOT SAVED ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+           GO TO R9B.
+
+      *---------------ADDRESS-BASED FALLBACK LOOKUP (ENDERECO KEY)-----*
+
+       ENDER-001.
+           MOVE SPACES TO ENDERECO
+           DISPLAY TELAPACIENTE
+           DISPLAY (23, 13) "SOLIC.=> ENTER PART OF THE STREET NAME"
+           ACCEPT TLOGRA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R9.
+
+           START CADCEP KEY IS NOT LESS ENDERECO INVALID KEY
+                 MOVE "*** NO ADDRESS FOUND ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R9.
+
+       ENDER-RD2.
+           READ CADCEP NEXT
+           IF ST-ERRO NOT = "00"
+                 MOVE "*** END OF LIST ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R9.
+
+           DISPLAY TELAPACIENTE
+           DISPLAY TCEP
+           DISPLAY TLOGRA
+           MOVE "Y" TO W-OPCAO
+           DISPLAY (23, 13) "USE THIS ADDRESS (Y/N) : "
+           ACCEPT (23, 39) W-OPCAO WITH UPDATE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                 GO TO R9.
+           IF W-OPCAO = "Y" OR "y"
+                 GO TO R9B.
+           IF W-OPCAO NOT = "N" AND "n"
+                 MOVE "*** JUST TYPE Y=YES OR N=NO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ENDER-RD2.
+           GO TO ENDER-RD2.
 
        R9B.
 
@@ -647,7 +929,15 @@
 
        R13.
 
-           MOVE TBCONV(PLANO) TO PLANOTXT
+           MOVE PLANO TO PCOD
+           READ CADPLANO
+           IF ST-ERRO2 = "00"
+              MOVE PNOME TO PLANOTXT
+           ELSE
+              MOVE "*** PLAN NOT FOUND IN CADPLANO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R12.
+
            DISPLAY TELAPACIENTE.
 
 
@@ -666,10 +956,14 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
        INC-WR1.
+                ACCEPT W-HOJE FROM DATE YYYYMMDD
+                MOVE W-HOJE TO CREATED-DATE OF REGPACI
+                               LAST-CHANGED-DATE OF REGPACI
                 WRITE REGPACI
                 IF ST-ERRO = "00" OR "02"
                       MOVE "*** RECORDED *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      PERFORM PRT-OPC THRU PRT-OPC-FIM
                       GO TO R1.
                 IF ST-ERRO = "22"
 
@@ -680,6 +974,48 @@
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM.
 
+      ******************************************************************
+      *  R2A - CPF CHECK DIGIT CALCULATION (MOD 11)                   *
+      ******************************************************************
+
+       R2A.
+           MOVE ZEROS TO W-CPF-SOMA1 W-CPF-SOMA2
+           MOVE 1 TO W-CPF-IND.
+       R2A1.
+           COMPUTE W-CPF-SOMA1 = W-CPF-SOMA1 +
+                   (CPF-D(W-CPF-IND) * (11 - W-CPF-IND))
+           ADD 1 TO W-CPF-IND
+           IF W-CPF-IND < 10
+              GO TO R2A1.
+
+           DIVIDE W-CPF-SOMA1 BY 11 GIVING W-CPF-QUO
+                   REMAINDER W-CPF-REM
+           IF W-CPF-REM < 2
+              MOVE ZEROS TO W-CPF-DV1
+           ELSE
+              COMPUTE W-CPF-DV1 = 11 - W-CPF-REM.
+
+           MOVE 1 TO W-CPF-IND.
+       R2A2.
+           IF W-CPF-IND < 10
+              COMPUTE W-CPF-SOMA2 = W-CPF-SOMA2 +
+                      (CPF-D(W-CPF-IND) * (12 - W-CPF-IND))
+           ELSE
+              COMPUTE W-CPF-SOMA2 = W-CPF-SOMA2 +
+                      (W-CPF-DV1 * (12 - W-CPF-IND))
+           ADD 1 TO W-CPF-IND
+           IF W-CPF-IND < 11
+              GO TO R2A2.
+
+           DIVIDE W-CPF-SOMA2 BY 11 GIVING W-CPF-QUO
+                   REMAINDER W-CPF-REM
+           IF W-CPF-REM < 2
+              MOVE ZEROS TO W-CPF-DV2
+           ELSE
+              COMPUTE W-CPF-DV2 = 11 - W-CPF-REM.
+       R2A-FIM.
+                EXIT.
+
       ******************************************************************
 
        R4A.
@@ -708,13 +1044,14 @@
       *
        ACE-001.
                 DISPLAY (23, 12)
-                     "N=NEW   C=CHANGE   D=DELETE"
+                     "N=NEW  C=CHANGE  D=DELETE  H=DIAGNOSIS HISTORY"
                 ACCEPT (23, 55) W-OPCAO
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 01
                    GO TO R1.
                 IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "C"
-                    AND W-OPCAO NOT = "D" GO TO ACE-001.
+                    AND W-OPCAO NOT = "D" AND W-OPCAO NOT = "H"
+                    GO TO ACE-001.
                 MOVE SPACES TO MENS
                 DISPLAY (23, 12) MENS
                 IF W-OPCAO = "N"
@@ -724,7 +1061,10 @@
                       MOVE 1 TO W-SEL
                       GO TO R3
                    ELSE
-                      GO TO EXC-OPC.
+                      IF W-OPCAO = "H"
+                         GO TO DIAG-001
+                      ELSE
+                         GO TO EXC-OPC.
       *
        EXC-OPC.
                 DISPLAY (23, 40) "DELETE   (Y/N) : ".
@@ -738,6 +1078,7 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
        EXC-DL1.
+                PERFORM DLOG-WRITE THRU DLOG-WRITE-FIM
                 DELETE CADPACI RECORD
                 IF ST-ERRO = "00"
                    MOVE "*** DELETED ***" TO MENS
@@ -746,6 +1087,30 @@
                 MOVE "ERROR EXCLUSION FROM REGISTRATION"   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
+      *
+      *--------[ BEFORE-IMAGE WRITE TO THE SHARED DELETION LOG ]--------
+       DLOG-WRITE.
+                ACCEPT W-HOJE FROM DATE YYYYMMDD
+                ACCEPT W-HORA FROM TIME
+                OPEN EXTEND CADDELOG
+                IF ST-ERRO-DL NOT = "00"
+                   OPEN OUTPUT CADDELOG
+                   CLOSE CADDELOG
+                   OPEN EXTEND CADDELOG.
+                MOVE W-HOJE-ANO TO DL-ANO
+                MOVE W-HOJE-MES TO DL-MES
+                MOVE W-HOJE-DIA TO DL-DIA
+                MOVE W-HORA-HH TO DL-HH
+                MOVE W-HORA-MM TO DL-MM
+                MOVE W-HORA-SS TO DL-SS
+                MOVE "SMP004" TO DL-PROGRAMA
+                MOVE "CADPACI" TO DL-ARQUIVO
+                MOVE CPF TO DL-CHAVE
+                MOVE REGPACI TO DL-IMAGEM
+                WRITE REGDELLOG
+                CLOSE CADDELOG.
+       DLOG-WRITE-FIM.
+                EXIT.
       *
        ALT-OPC.
                 DISPLAY (23, 40) "CHANGE  (Y/N) : ".
@@ -761,35 +1126,255 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
        ALT-RW1.
+                ACCEPT W-HOJE FROM DATE YYYYMMDD
+                MOVE W-HOJE TO LAST-CHANGED-DATE OF REGPACI
                 REWRITE REGPACI
                 IF ST-ERRO = "00" OR "02"
                    MOVE "*** REGISTRATION CHANGED ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   PERFORM PRT-OPC THRU PRT-OPC-FIM
                    GO TO R1.
                 MOVE "ERROR IN CHANGING THE REGISTRATION"   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
 
+      ******************************************************************
+      *  INTAKE SUMMARY PRINTOUT (PATIENT / ADDRESS / AGREEMENT)       *
+      ******************************************************************
+      *
+       PRT-OPC.
+           DISPLAY (23, 13) " *** PRINT INTAKE SUMMARY (Y/N) :   ***"
+           MOVE "N" TO W-IMPRIME
+           ACCEPT  (23, 47) W-IMPRIME WITH UPDATE
+           IF W-IMPRIME = "Y" OR "y"
+                  PERFORM ROT-IMPR THRU ROT-IMPR-FIM
+                  GO TO PRT-OPC-FIM.
+           IF W-IMPRIME NOT = "N" AND "n"
+                  MOVE "*** TYPE Y=YES   N=NO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO PRT-OPC.
+       PRT-OPC-FIM.
+           EXIT.
+      *
+       ROT-IMPR.
+           OPEN EXTEND RELFICHA
+           IF ST-ERRO4 NOT = "00"
+              OPEN OUTPUT RELFICHA
+              CLOSE RELFICHA
+              OPEN EXTEND RELFICHA.
+           MOVE SPACES TO LINHA-REL
+           STRING "CPF: " CPF " NAME: " NOUN
+                DELIMITED BY SIZE INTO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES TO LINHA-REL
+           STRING "SEX: " SEX "  GENDER: " GENDER
+                "  PHONE: (" DDD ") " NUM
+                DELIMITED BY SIZE INTO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES TO LINHA-REL
+           STRING "EMAIL: " EMAIL
+                DELIMITED BY SIZE INTO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES TO LINHA-REL
+           STRING "ADDRESS: " ENDERECO ", " NUMLOGRA
+                "  " COMLOGRA
+                DELIMITED BY SIZE INTO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES TO LINHA-REL
+           STRING "NEIGHBORHOOD: " BAIRRO "  CITY: " CIDADE
+                "  UF: " UF
+                DELIMITED BY SIZE INTO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES TO LINHA-REL
+           STRING "AGREEMENT: " CNOME "  PLAN: " PLANOTXT
+                DELIMITED BY SIZE INTO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL
+           CLOSE RELFICHA
+           MOVE "*** RECORD SENT TO RELFICHA.DAT ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       ROT-IMPR-FIM.
+           EXIT.
+
+      *****************************************
+      * PATIENT DIAGNOSIS HISTORY (CADDIAG)   *
+      *****************************************
+      *
+       DIAG-001.
+                DISPLAY TELADIAG
+                DISPLAY (23, 12)
+                     "N=NEW DIAGNOSIS   L=LIST   X=RETURN"
+                ACCEPT (23, 50) W-OPCAO
+                IF W-OPCAO = "X" OR "x"
+                   GO TO ACE-001.
+                IF W-OPCAO = "L" OR "l"
+                   GO TO DIAG-LIST.
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "n"
+                   GO TO DIAG-001.
+
+       DIAG-002.
+           MOVE CPF TO CPFDIAG
+           MOVE ZEROS TO CODDIAG
+           MOVE SPACES TO DESCRIPTION OBSDIAG
+
+           DISPLAY TELADIAG
+           ACCEPT TCODDIAG
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO DIAG-001.
+
+           IF CODDIAG = ZEROS
+              MOVE "*** ENTER DISEASE CODE ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO DIAG-002.
+
+       DIAG-003.
+           MOVE CODDIAG TO CODCID
+           READ CADCID
+           IF ST-ERRO = "23"
+                   MOVE "*** DISEASE CODE DOES NOT EXIST ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO DIAG-002.
+           IF ST-ERRO NOT = "00"
+                  MOVE "ERROR READING DISEASE FILE" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-FIM.
+
+           DISPLAY TDESCDIAG.
+           DISPLAY TELADIAG.
+
+       DIAG-004.
+           MOVE ZEROS TO DATADIAG
+
+           ACCEPT TDATADIAG
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO DIAG-002.
+
+           IF DATADIAG = ZEROS
+              MOVE "*** ENTER DATE DIAGNOSED ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO DIAG-004.
+
+           IF MESDIAG < 1 OR MESDIAG > 12
+              MOVE "*** MONTH INVALID ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO DIAG-004.
+
+           IF DIADIAG < 1 OR DIADIAG > 31
+              MOVE "*** DAY INVALID ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO DIAG-004.
+
+       DIAG-005.
+           MOVE SPACES TO OBSDIAG
+
+           ACCEPT TOBSDIAG
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO DIAG-004.
+
+       DIAG-OPC.
+                MOVE "Y" TO W-OPCAO
+                DISPLAY (23, 40) "SAVE (Y/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO DIAG-005.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DIAGNOSIS DECLINED BY THE OPERATOR ***"
+                                                       TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO DIAG-001.
+                IF W-OPCAO NOT = "Y" AND "y"
+                   MOVE "*** JUST TYPE Y=YES OR N=NO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO DIAG-OPC.
+       DIAG-WR1.
+                WRITE REGDIAG
+                IF ST-ERRO3 = "00" OR "02"
+                      MOVE "*** DIAGNOSIS RECORDED ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO DIAG-001.
+                IF ST-ERRO3 = "22"
+                      MOVE "*** DIAGNOSIS ALREADY RECORDED ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO DIAG-001
+                ELSE
+                      MOVE "ERROR RECORDING DIAGNOSIS" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+       DIAG-LIST.
+           MOVE CPF TO CPFDIAG
+           START CADDIAG KEY IS NOT LESS CPFDIAG INVALID KEY
+                 MOVE "*** NO DIAGNOSIS RECORDED ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO DIAG-001.
+       DIAG-LIST2.
+           READ CADDIAG NEXT
+           IF ST-ERRO3 NOT = "00"
+                 MOVE "*** END OF LIST ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO DIAG-001.
+           IF CPFDIAG NOT = CPF
+                 MOVE "*** END OF LIST ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO DIAG-001.
+
+           MOVE CODDIAG TO CODCID
+           READ CADCID
+           IF ST-ERRO NOT = "00"
+                 MOVE "UNKNOWN DISEASE" TO DESCRIPTION.
+
+           DISPLAY TELADIAG
+           DISPLAY (23, 12) "ENTER=NEXT   X=RETURN"
+           ACCEPT (23, 40) W-OPCAO
+           IF W-OPCAO = "X" OR "x"
+                 GO TO DIAG-001.
+           GO TO DIAG-LIST2.
+
        ROT-FIM.
            CLOSE CADPACI
            CLOSE CADCEP
-           CLOSE CADCONV.
+           CLOSE CADCONV CADPLANO
+           CLOSE CADCID CADDIAG.
            STOP RUN.
 
       *---------[ ROTINA DE MENSAGEM ]---------------------
        ROT-MENS.
-                MOVE ZEROS TO W-CONT.
-       ROT-MENS1.
                DISPLAY (23, 12) MENS.
+       ROT-MENS1.
        ROT-MENS2.
-                ADD 1 TO W-CONT
-                IF W-CONT < 3000
-                   GO TO ROT-MENS2
-                ELSE
-                   MOVE SPACES TO MENS
-                   DISPLAY (23, 12) MENS.
+               MOVE 150 TO W-ESPERA
+               PERFORM ROT-ESPERA THRU ROT-ESPERA-FIM
+               MOVE SPACES TO MENS
+               DISPLAY (23, 12) MENS.
        ROT-MENS-FIM.
                 EXIT.
+      *---------[ ROTINA DE ESPERA - ELAPSED-TIME PAUSE ]---*
+      *    HOLDS THE SCREEN FOR W-ESPERA HUNDREDTHS OF A
+      *    SECOND, CHECKED AGAINST THE SYSTEM CLOCK INSTEAD
+      *    OF A CPU-SPEED-DEPENDENT ITERATION COUNT.
+       ROT-ESPERA.
+                ACCEPT W-HORAINI FROM TIME.
+       ROT-ESPERA1.
+                ACCEPT W-HORAFIM FROM TIME
+                COMPUTE W-SEGINI = W-HORAINI-HH * 360000 +
+                                    W-HORAINI-MM * 6000 +
+                                    W-HORAINI-SS * 100 +
+                                    W-HORAINI-CC
+                COMPUTE W-SEGFIM = W-HORAFIM-HH * 360000 +
+                                    W-HORAFIM-MM * 6000 +
+                                    W-HORAFIM-SS * 100 +
+                                    W-HORAFIM-CC
+                COMPUTE W-DECOR = W-SEGFIM - W-SEGINI
+                IF W-DECOR < 0
+                   ADD 8640000 TO W-DECOR.
+                IF W-DECOR < W-ESPERA
+                   GO TO ROT-ESPERA1.
+       ROT-ESPERA-FIM.
+                EXIT.
        FIM-ROT-TEMPO.
 
       *    FILE STATUS
