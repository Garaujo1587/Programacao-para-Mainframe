@@ -0,0 +1,299 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP012.
+      *AUTHOR. GUSTAVO ARAUJO NARCISO.
+      **************************************************
+      *               PATIENT ROSTER REPORT             *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOUN WITH DUPLICATES.
+
+       SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS COD
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CNOME WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS PLANO WITH DUPLICATES.
+
+       SELECT CADCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS ENDERECO
+                                   WITH DUPLICATES.
+
+       SELECT CADPLANO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS PCOD
+                    FILE STATUS  IS ST-ERRO3.
+
+       SELECT RELPACI ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+           COPY CPPACIR.
+
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01 REGCONV.
+          03 COD          PIC 9(04).
+          03 CNOME        PIC X(30).
+          03 PLANO        PIC 9(02).
+          03 CREATED-DATE-CONV      PIC 9(08).
+          03 LAST-CHANGED-DATE-CONV PIC 9(08).
+
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+           COPY CPCEPR.
+
+       FD CADPLANO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPLANO.DAT".
+           COPY CPPLANOR.
+
+       FD RELPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELPACI.DAT".
+       01 LINHA-REL        PIC X(80).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 ST-ERRO3      PIC X(02) VALUE "00".
+       01 W-TOTAL       PIC 9(06) VALUE ZEROS.
+       01 PLANOTXT      PIC X(30) VALUE SPACES.
+       01 ENDTXT        PIC X(30) VALUE SPACES.
+
+       01 LIN-TITULO.
+          03 FILLER   PIC X(32) VALUE "CADPACI - PATIENT ROSTER REPORT".
+          03 FILLER   PIC X(48) VALUE SPACES.
+
+       01 DET-NOME.
+          03 FILLER     PIC X(08) VALUE "NAME : ".
+          03 DNOME      PIC X(30).
+
+       01 DET-CPF.
+          03 FILLER     PIC X(07) VALUE "CPF : ".
+          03 DCPF       PIC 9(11).
+
+       01 DET-FONE.
+          03 FILLER     PIC X(09) VALUE "PHONE : ".
+          03 DDDD       PIC 9(02).
+          03 FILLER     PIC X(01) VALUE "-".
+          03 DNUM       PIC 9(09).
+
+       01 DET-END.
+          03 FILLER     PIC X(08) VALUE "CEP : ".
+          03 DCEP       PIC 9(08).
+          03 FILLER     PIC X(12) VALUE "  ADDRESS : ".
+          03 DEND       PIC X(30).
+
+       01 DET-PLANO.
+          03 FILLER     PIC X(08) VALUE "PLAN : ".
+          03 DPLANO     PIC X(30).
+
+       01 LIN-RODAPE.
+          03 FILLER     PIC X(23) VALUE "TOTAL PATIENTS ....... ".
+          03 RTOTAL     PIC ZZZ.ZZ9.
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+
+       01  TELAPACIR.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 07
+               VALUE  "              PATIENT ROSTER REPORT GENERATION".
+           05  LINE 23  COLUMN 01
+               VALUE  "  MESSAGE :".
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY TELAPACIR.
+
+       INC-OP1.
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** CADPACI FILE NOT FOUND ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERROR IN OPENING THE FILE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+           ELSE
+               NEXT SENTENCE.
+
+       INC-OP1A.
+           OPEN INPUT CADCONV
+           IF ST-ERRO NOT = "00"
+                 MOVE "ERROR IN OPENING CADCONV FILE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 CLOSE CADPACI
+                 GO TO ROT-FIM2.
+
+       INC-OP1B.
+           OPEN INPUT CADCEP
+           IF ST-ERRO NOT = "00"
+                 MOVE "ERROR IN OPENING CADCEP FILE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 CLOSE CADPACI
+                 CLOSE CADCONV
+                 GO TO ROT-FIM2.
+
+       INC-OP1C.
+           OPEN INPUT CADPLANO
+           IF ST-ERRO3 NOT = "00"
+                 MOVE "ERROR IN OPENING CADPLANO FILE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 CLOSE CADPACI
+                 CLOSE CADCONV
+                 CLOSE CADCEP
+                 GO TO ROT-FIM2.
+
+       INC-OP2.
+           OPEN OUTPUT RELPACI
+           IF ST-ERRO2 NOT = "00"
+                 MOVE "ERROR CREATING THE REPORT FILE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 CLOSE CADPACI
+                 CLOSE CADCONV
+                 CLOSE CADCEP
+                 CLOSE CADPLANO
+                 GO TO ROT-FIM2.
+
+           MOVE "*** GENERATING REPORT ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+
+           MOVE LIN-TITULO TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE ZEROS TO W-TOTAL
+           MOVE ZEROS TO CPF.
+
+       INC-003.
+           START CADPACI KEY IS NOT LESS CPF INVALID KEY
+                 GO TO INC-FIM.
+       INC-RD2.
+           READ CADPACI NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO INC-FIM
+              ELSE
+                 MOVE "ERROR READING CADPACI FILE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+
+           MOVE SPACES TO PLANOTXT
+           MOVE CONVENIO TO COD
+           READ CADCONV KEY IS COD
+           IF ST-ERRO = "00"
+                 MOVE PLANO TO PCOD
+                 READ CADPLANO
+                 IF ST-ERRO3 = "00"
+                    MOVE PNOME TO PLANOTXT
+                 ELSE
+                    MOVE "*** PLAN NOT FOUND ***" TO PLANOTXT.
+
+           MOVE SPACES TO ENDTXT
+           MOVE CEPPACI TO CEP
+           READ CADCEP KEY IS CEP
+           IF ST-ERRO = "00"
+                 MOVE ENDERECO TO ENDTXT.
+
+           MOVE NOUN   TO DNOME
+           MOVE CPF    TO DCPF
+           MOVE DDD    TO DDDD
+           MOVE NUM    TO DNUM
+           MOVE CEPPACI TO DCEP
+           MOVE ENDTXT TO DEND
+           MOVE PLANOTXT TO DPLANO
+
+           MOVE DET-NOME  TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE DET-CPF   TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE DET-FONE  TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE DET-END   TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE DET-PLANO TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES    TO LINHA-REL
+           WRITE LINHA-REL
+           ADD 1 TO W-TOTAL
+           GO TO INC-RD2.
+
+       INC-FIM.
+           MOVE W-TOTAL  TO RTOTAL
+           MOVE LIN-RODAPE TO LINHA-REL
+           WRITE LINHA-REL
+
+           MOVE "*** REPORT RELPACI.DAT GENERATED ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ROT-FIM.
+           CLOSE CADPACI
+           CLOSE CADCONV
+           CLOSE CADCEP
+           CLOSE CADPLANO
+           CLOSE RELPACI.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+
+      **********************
+      *   MESSAGE ROUTINE  *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-MENS.
+      *
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADO COM SUCESSO
+      *    10 = FIM DE ARQUIVO
+      *    30 = ARQUIVO NAO ENCONTRADO
+
+      *---------------------*** END OF PROGRAM ***--------------------*
