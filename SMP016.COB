@@ -0,0 +1,296 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP016.
+      *AUTHOR. GUSTAVO ARAUJO NARCISO.
+      **************************************************
+      *       PATIENTS PER DISEASE TYPE SUMMARY         *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCID ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS COD
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DESCRIPTION WITH DUPLICATES.
+
+       SELECT CADDIAG ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVEDIAG
+                    FILE STATUS  IS ST-ERRO3
+                    ALTERNATE RECORD KEY IS CPFDIAG WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CODDIAG WITH DUPLICATES.
+
+       SELECT RELTIPO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+
+       SELECT SORTFILE ASSIGN TO "SORTTIPO".
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCID.DAT".
+           COPY CPCIDR.
+
+       FD CADDIAG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADDIAG.DAT".
+       01 REGDIAG.
+          03 CHAVEDIAG.
+             05 CPFDIAG    PIC 9(11).
+             05 CODDIAG    PIC 9(08).
+          03 DATADIAG.
+             05 DIADIAG    PIC 9(02).
+             05 MESDIAG    PIC 9(02).
+             05 ANODIAG    PIC 9(04).
+          03 OBSDIAG       PIC X(30).
+
+       FD RELTIPO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELTIPO.DAT".
+       01 LINHA-REL        PIC X(80).
+
+       SD SORTFILE.
+       01 SORT-REC.
+          03 S-TIPO         PIC X(30).
+          03 S-COD          PIC 9(08).
+          03 S-DESCRIPTION  PIC X(30).
+          03 S-CONTADOR     PIC 9(06).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 ST-ERRO3      PIC X(02) VALUE "00".
+       01 W-TOTAL       PIC 9(06) VALUE ZEROS.
+       01 W-TIPOANT     PIC X(30) VALUE SPACES.
+       01 W-CONTGRP     PIC 9(06) VALUE ZEROS.
+       01 W-CONTDOE     PIC 9(06) VALUE ZEROS.
+
+       01 LIN-TITULO.
+          03 FILLER   PIC X(38) VALUE
+             "PATIENTS PER DISEASE TYPE SUMMARY".
+          03 FILLER   PIC X(42) VALUE SPACES.
+
+       01 LIN-GRUPO.
+          03 FILLER     PIC X(15) VALUE "DISEASE TYPE : ".
+          03 GTIPO      PIC X(30).
+
+       01 DET-DOENCA.
+          03 FILLER     PIC X(14) VALUE "  DISEASE ... ".
+          03 DDESC      PIC X(30).
+          03 FILLER     PIC X(14) VALUE "  PATIENTS .. ".
+          03 DCONTADOR  PIC ZZZ.ZZ9.
+
+       01 LIN-SUBTOT.
+          03 FILLER     PIC X(28) VALUE "  PATIENTS IN TYPE ........ ".
+          03 SUBTOTAL   PIC ZZZ.ZZ9.
+
+       01 LIN-RODAPE.
+          03 FILLER     PIC X(24) VALUE "TOTAL PATIENTS ........ ".
+          03 RTOTAL     PIC ZZZ.ZZ9.
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+
+       01  TELATIPOR.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 07
+               VALUE  "      PATIENT-PER-DISEASE-TYPE REPORT".
+           05  LINE 23  COLUMN 01
+               VALUE  "  MESSAGE :".
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY TELATIPOR.
+
+       INC-OP2.
+           OPEN OUTPUT RELTIPO
+           IF ST-ERRO2 NOT = "00"
+                 MOVE "ERROR CREATING THE REPORT FILE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2.
+
+           MOVE "*** GENERATING REPORT ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+
+           MOVE LIN-TITULO TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE ZEROS TO W-TOTAL W-CONTGRP
+           MOVE SPACES TO W-TIPOANT.
+
+           SORT SORTFILE ON ASCENDING KEY S-TIPO S-DESCRIPTION
+                INPUT PROCEDURE IS LER-CADCID
+                OUTPUT PROCEDURE IS GRAVAR-REL.
+
+           IF W-TIPOANT NOT = SPACES
+                 MOVE W-CONTGRP TO SUBTOTAL
+                 MOVE LIN-SUBTOT TO LINHA-REL
+                 WRITE LINHA-REL
+                 MOVE SPACES TO LINHA-REL
+                 WRITE LINHA-REL.
+
+           MOVE W-TOTAL  TO RTOTAL
+           MOVE LIN-RODAPE TO LINHA-REL
+           WRITE LINHA-REL
+
+           MOVE "*** REPORT RELTIPO.DAT GENERATED ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ROT-FIM.
+           CLOSE RELTIPO.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+
+      *------[ SORT INPUT PROCEDURE - READS CADCID, COUNTS CADDIAG ]----
+       LER-CADCID.
+           OPEN INPUT CADCID
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** CADCID FILE NOT FOUND ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO LER-FIM
+              ELSE
+                 MOVE "ERROR IN OPENING THE FILE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO LER-FIM
+           ELSE
+              NEXT SENTENCE.
+
+           OPEN INPUT CADDIAG
+           IF ST-ERRO3 NOT = "00"
+              IF ST-ERRO3 = "30"
+                 MOVE "*** CADDIAG FILE NOT FOUND ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 CLOSE CADCID
+                 GO TO LER-FIM
+              ELSE
+                 MOVE "ERROR IN OPENING THE FILE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 CLOSE CADCID
+                 GO TO LER-FIM
+           ELSE
+              NEXT SENTENCE.
+
+           MOVE ZEROS TO COD
+           START CADCID KEY IS NOT LESS COD INVALID KEY
+                 GO TO LER-FIM2.
+       LER-RD2.
+           READ CADCID NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO LER-FIM2
+              ELSE
+                 MOVE "ERROR READING CADCID FILE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO LER-FIM2
+           ELSE
+              NEXT SENTENCE.
+
+           PERFORM CONTA-DIAG THRU CONTA-DIAG-FIM
+
+           MOVE TIPO        TO S-TIPO
+           MOVE COD         TO S-COD
+           MOVE DESCRIPTION TO S-DESCRIPTION
+           MOVE W-CONTDOE   TO S-CONTADOR
+           RELEASE SORT-REC
+           GO TO LER-RD2.
+       LER-FIM2.
+           CLOSE CADDIAG.
+       LER-FIM.
+           CLOSE CADCID.
+
+      *------[ COUNT CADDIAG RECORDS FOR THE CURRENT DISEASE ]----------
+       CONTA-DIAG.
+           MOVE ZEROS TO W-CONTDOE
+           MOVE COD TO CODDIAG
+           START CADDIAG KEY IS NOT LESS CODDIAG INVALID KEY
+                 GO TO CONTA-DIAG-FIM.
+       CONTA-DIAG2.
+           READ CADDIAG NEXT
+           IF ST-ERRO3 NOT = "00"
+              GO TO CONTA-DIAG-FIM.
+           IF CODDIAG NOT = COD
+              GO TO CONTA-DIAG-FIM.
+           ADD 1 TO W-CONTDOE
+           GO TO CONTA-DIAG2.
+       CONTA-DIAG-FIM.
+           EXIT.
+
+      *------[ SORT OUTPUT PROCEDURE - BUILDS THE LISTING ]-------------
+       GRAVAR-REL.
+           RETURN SORTFILE AT END
+                 GO TO GRAVAR-FIM.
+           IF S-TIPO NOT = W-TIPOANT
+                 PERFORM ROT-QUEBRA THRU ROT-QUEBRA-FIM.
+
+           MOVE S-DESCRIPTION TO DDESC
+           MOVE S-CONTADOR    TO DCONTADOR
+           MOVE DET-DOENCA    TO LINHA-REL
+           WRITE LINHA-REL
+           ADD S-CONTADOR TO W-CONTGRP
+           ADD S-CONTADOR TO W-TOTAL
+           GO TO GRAVAR-REL.
+       GRAVAR-FIM.
+           CONTINUE.
+
+      *------[ CONTROL BREAK ON DISEASE TYPE ]---------------------------
+       ROT-QUEBRA.
+           IF W-TIPOANT NOT = SPACES
+                 MOVE W-CONTGRP TO SUBTOTAL
+                 MOVE LIN-SUBTOT TO LINHA-REL
+                 WRITE LINHA-REL
+                 MOVE SPACES TO LINHA-REL
+                 WRITE LINHA-REL.
+
+           MOVE S-TIPO TO W-TIPOANT
+           MOVE ZEROS  TO W-CONTGRP
+           MOVE S-TIPO TO GTIPO
+           MOVE LIN-GRUPO TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL.
+       ROT-QUEBRA-FIM.
+           EXIT.
+
+      **********************
+      *   MESSAGE ROUTINE  *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-MENS.
+      *
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADO COM SUCESSO
+      *    10 = FIM DE ARQUIVO
+      *    30 = ARQUIVO NAO ENCONTRADO
+
+      *---------------------*** END OF PROGRAM ***--------------------*
