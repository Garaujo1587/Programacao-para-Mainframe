@@ -0,0 +1,104 @@
+//NIGHTRPT JOB (ACCTG),'NIGHTLY REPORTS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*----------------------------------------------------------------*
+//*  NIGHTLY BATCH REPORT SUITE                                     *
+//*  RUNS EACH CADASTRAL REPORT PROGRAM IN SEQUENCE (CADCEP,        *
+//*  CADCONV, CADCID, CADPACI, CADMED, VEHREG) AND THEN COPIES      *
+//*  THE PRINTED OUTPUT OF EACH TO THE SHARED REPORTS DRIVE.        *
+//*  A STEP ONLY RUNS IF THE PRIOR REPORT STEP COMPLETED CLEAN.     *
+//*----------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=SMP009
+//*        CADCEP REPORT
+//CADCEP   DD DSN=PROD.CAD.CADCEP,DISP=SHR
+//RELCEP   DD DSN=PROD.REL.RELCEP,DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=SMP011,COND=(0,NE,STEP010)
+//*        CADCONV (AGREEMENT) REPORT
+//CADCONV  DD DSN=PROD.CAD.CADCONV,DISP=SHR
+//CADPLANO DD DSN=PROD.CAD.CADPLANO,DISP=SHR
+//RELCONV  DD DSN=PROD.REL.RELCONV,DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=SMP010,COND=(0,NE,STEP020)
+//*        CADCID (DISEASE) REPORT
+//CADCID   DD DSN=PROD.CAD.CADCID,DISP=SHR
+//RELCID   DD DSN=PROD.REL.RELCID,DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=SMP012,COND=(0,NE,STEP030)
+//*        CADPACI (PATIENT ROSTER) REPORT
+//CADPACI  DD DSN=PROD.CAD.CADPACI,DISP=SHR
+//CADCONV  DD DSN=PROD.CAD.CADCONV,DISP=SHR
+//CADCEP   DD DSN=PROD.CAD.CADCEP,DISP=SHR
+//CADPLANO DD DSN=PROD.CAD.CADPLANO,DISP=SHR
+//RELPACI  DD DSN=PROD.REL.RELPACI,DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(10,10),RLSE)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP050  EXEC PGM=SMP013,COND=(0,NE,STEP040)
+//*        CADMED (DOCTOR DIRECTORY) REPORT
+//CADMED   DD DSN=PROD.CAD.CADMED,DISP=SHR
+//RELMED   DD DSN=PROD.REL.RELMED,DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP060  EXEC PGM=SMP014,COND=(0,NE,STEP050)
+//*        VEHREG (VEHICLE FLEET) REPORT
+//VEHREG   DD DSN=PROD.CAD.VEHREG,DISP=SHR
+//RELVEHI  DD DSN=PROD.REL.RELVEHI,DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD SYSOUT=*
+//*
+//*----------------------------------------------------------------*
+//*  COPY ALL SIX PRINTED REPORTS TO THE SHARED REPORTS DRIVE.      *
+//*  EACH COPY STEP RUNS REGARDLESS OF EARLIER STEP CONDITION CODES *
+//*  SO A REPORT THAT DID COMPLETE STILL GETS DISTRIBUTED EVEN IF   *
+//*  A LATER REPORT STEP WAS SKIPPED.                               *
+//*----------------------------------------------------------------*
+//STEP110  EXEC PGM=IEBGENER,COND=EVEN
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=PROD.REL.RELCEP,DISP=SHR
+//SYSUT2   DD DSN=SHARED.REPORTS.RELCEP,DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE)
+//*
+//STEP120  EXEC PGM=IEBGENER,COND=EVEN
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=PROD.REL.RELCONV,DISP=SHR
+//SYSUT2   DD DSN=SHARED.REPORTS.RELCONV,DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE)
+//*
+//STEP130  EXEC PGM=IEBGENER,COND=EVEN
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=PROD.REL.RELCID,DISP=SHR
+//SYSUT2   DD DSN=SHARED.REPORTS.RELCID,DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE)
+//*
+//STEP140  EXEC PGM=IEBGENER,COND=EVEN
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=PROD.REL.RELPACI,DISP=SHR
+//SYSUT2   DD DSN=SHARED.REPORTS.RELPACI,DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(10,10),RLSE)
+//*
+//STEP150  EXEC PGM=IEBGENER,COND=EVEN
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=PROD.REL.RELMED,DISP=SHR
+//SYSUT2   DD DSN=SHARED.REPORTS.RELMED,DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE)
+//*
+//STEP160  EXEC PGM=IEBGENER,COND=EVEN
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=PROD.REL.RELVEHI,DISP=SHR
+//SYSUT2   DD DSN=SHARED.REPORTS.RELVEHI,DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE)
+//*
