@@ -14,9 +14,13 @@
        SELECT CADMED ASSIGN TO DISK
                     ORGANIZATION IS INDEXED
                     ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS CRM
+                    RECORD KEY   IS CHAVEMED
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS NOUN WITH DUPLICATES.
+
+       SELECT RELCONS ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -24,31 +28,40 @@
        FD CADMED
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "CADMED.DAT".
-       01 REGMED.
-          03 CRM           PIC 9(06).
-          03 NOUN          PIC X(30).
-          03 SPEC          PIC 9(02).
-          03 SEX           PIC X(01).
-          03 BIRTHDAY.
-            05 BD          PIC 99.
-            05 MD          PIC 99.
-            05 YD          PIC 9(04).
-          03 EMAIL         PIC X(30).
-          03 PHONE.
-            05 DDD         PIC 9(02).
-            05 NUM         PIC 9(09).
+           COPY CPMEDR.
+
+       FD RELCONS
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELCONS.DAT".
+       01 LINHA-REL     PIC X(80).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        01 W-SEL        PIC 9(01) VALUE ZEROS.
-       01 W-CONT       PIC 9(04) VALUE ZEROS.
        01 W-OPCAO      PIC X(01) VALUE SPACES.
+       01 W-IMPRIME    PIC X(01) VALUE SPACES.
        01 ST-ERRO      PIC X(02) VALUE "00".
+       01 ST-ERRO2     PIC X(02) VALUE "00".
        01 W-ACT        PIC 9(02) VALUE ZEROS.
        01 MENS         PIC X(50) VALUE SPACES.
        01 LIMPA        PIC X(55) VALUE SPACES.
+       01 W-HORAINI.
+          03 W-HORAINI-HH PIC 9(02).
+          03 W-HORAINI-MM PIC 9(02).
+          03 W-HORAINI-SS PIC 9(02).
+          03 W-HORAINI-CC PIC 9(02).
+       01 W-HORAFIM.
+          03 W-HORAFIM-HH PIC 9(02).
+          03 W-HORAFIM-MM PIC 9(02).
+          03 W-HORAFIM-SS PIC 9(02).
+          03 W-HORAFIM-CC PIC 9(02).
+       01 W-SEGINI      PIC 9(07) VALUE ZEROS.
+       01 W-SEGFIM      PIC 9(07) VALUE ZEROS.
+       01 W-DECOR       PIC S9(07) VALUE ZEROS.
+       01 W-ESPERA      PIC 9(05) VALUE ZEROS.
        01 SOLIC        PIC X(20) VALUE SPACES.
        01 CONLIN       PIC 9(03) VALUE 002.
+       01 LIN          PIC 9(02) VALUE ZEROS.
        01 CEPENTR      PIC 9(09) VALUE ZEROS.
        01 LOGRENTR     PIC X(35) VALUE SPACES.
 
@@ -115,11 +128,19 @@
            05  LINE 04  COLUMN 14
                VALUE  " NAME: ".
 
+           05  LINE 04  COLUMN 52
+               VALUE  " UF: ".
+
            05  TCRM
                LINE 04  COLUMN 07  PIC 9(06)
                USING  CRM
                HIGHLIGHT.
 
+           05  TCRMUF
+               LINE 04  COLUMN 57  PIC X(02)
+               USING  CRMUF
+               HIGHLIGHT.
+
            05  TNOUN
                LINE 04  COLUMN 21  PIC X(30)
                USING  NOUN
@@ -146,11 +167,22 @@
       *
        INC-001.
            MOVE ZEROS TO CRM
-           MOVE SPACES TO NOUN
+           MOVE SPACES TO NOUN CRMUF
            DISPLAY TELAMED.
        INC-001A.
            DISPLAY (23, 13)
             "SOLIC.=> F1=CLOSE   F2=CONSULT F/NAME."
+           ACCEPT TCRMUF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      CLOSE CADMED
+                      GO TO ROT-FIM.
+           IF W-ACT = 03
+                      GO TO INC-001B.
+           IF W-ACT > 03
+                      MOVE "*** UNDEFINED FUNCTION ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001A.
            ACCEPT TCRM
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 02
@@ -162,7 +194,7 @@
                       MOVE "*** UNDEFINED FUNCTION ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001A.
-           START CADMED KEY IS NOT LESS CRM INVALID KEY
+           START CADMED KEY IS NOT LESS CHAVEMED INVALID KEY
                  MOVE "*** END OF PROCESSING ***" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO INC-001.
@@ -203,10 +235,10 @@
        ROT-MONTAR.
            MOVE CRM TO DETCRM
            MOVE NOUN TO DETNOME
-           MOVE SPEC TO DETESP
-           MOVE BD TO DETDIA
-           MOVE MD TO DETMES
-           MOVE YD TO DETANO
+           MOVE SPECIALITY TO DETESP
+           MOVE DIANAS TO DETDIA
+           MOVE MESNAS TO DETMES
+           MOVE ANONAS TO DETANO
            MOVE EMAIL TO DETEMAIL
            MOVE SEX TO DETSEXO
 
@@ -241,6 +273,7 @@
            COMPUTE LIN = CONLIN + 4
            DISPLAY (LIN, 01) DET8
            ADD 1 TO CONLIN
+           PERFORM PRT-OPC THRU PRT-OPC-FIM
            IF CONLIN < 17
                   GO TO INC-RD2.
       *
@@ -273,11 +306,57 @@
 
       *
       **********************
+      *   PRINT ROUTINE    *
+      **********************
+      *
+       PRT-OPC.
+           DISPLAY (23, 13) " *** PRINT THIS RECORD (Y/N) :   ***"
+           MOVE "N" TO W-IMPRIME
+           ACCEPT  (23, 47) W-IMPRIME WITH UPDATE
+           IF W-IMPRIME = "Y" OR "y"
+                  PERFORM ROT-IMPR THRU ROT-IMPR-FIM
+                  GO TO PRT-OPC-FIM.
+           IF W-IMPRIME NOT = "N" AND "n"
+                  MOVE "*** TYPE Y=YES   N=NO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO PRT-OPC.
+       PRT-OPC-FIM.
+           EXIT.
+      *
+       ROT-IMPR.
+           OPEN EXTEND RELCONS
+           IF ST-ERRO2 NOT = "00"
+              OPEN OUTPUT RELCONS
+              CLOSE RELCONS
+              OPEN EXTEND RELCONS.
+           MOVE DET2 TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE DET3 TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE DET4 TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE DET5 TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE DET6 TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE DET7 TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE DET8 TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL
+           CLOSE RELCONS
+           MOVE "*** RECORD SENT TO RELCONS.DAT ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       ROT-IMPR-FIM.
+           EXIT.
+      *
+      **********************
       *     END ROUTINE    *
       **********************
       *
        ROT-FIM.
-           DISPLAY (01 01) ERASE.
+           DISPLAY (01, 01) ERASE.
            CLOSE CADMED.
        ROT-FIM2.
            EXIT PROGRAM.
@@ -289,17 +368,41 @@
       **********************
       *
        ROT-MENS.
-           MOVE ZEROS TO W-CONT.
-       ROT-MENS1.
            DISPLAY (23, 13) MENS.
+       ROT-MENS1.
        ROT-MENS2.
-           ADD 1 TO W-CONT
-           IF W-CONT < 3000
-              GO TO ROT-MENS2
-           ELSE
-              DISPLAY (23, 12) LIMPA.
+           MOVE 150 TO W-ESPERA
+           PERFORM ROT-ESPERA THRU ROT-ESPERA-FIM
+           DISPLAY (23, 12) LIMPA.
        ROT-MENS-FIM.
            EXIT.
+      *
+      **********************
+      *    WAIT ROUTINE    *
+      **********************
+      *    HOLDS THE SCREEN FOR W-ESPERA HUNDREDTHS OF A
+      *    SECOND, CHECKED AGAINST THE SYSTEM CLOCK INSTEAD
+      *    OF A CPU-SPEED-DEPENDENT ITERATION COUNT.
+      *
+       ROT-ESPERA.
+           ACCEPT W-HORAINI FROM TIME.
+       ROT-ESPERA1.
+           ACCEPT W-HORAFIM FROM TIME
+           COMPUTE W-SEGINI = W-HORAINI-HH * 360000 +
+                               W-HORAINI-MM * 6000 +
+                               W-HORAINI-SS * 100 +
+                               W-HORAINI-CC
+           COMPUTE W-SEGFIM = W-HORAFIM-HH * 360000 +
+                               W-HORAFIM-MM * 6000 +
+                               W-HORAFIM-SS * 100 +
+                               W-HORAFIM-CC
+           COMPUTE W-DECOR = W-SEGFIM - W-SEGINI
+           IF W-DECOR < 0
+              ADD 8640000 TO W-DECOR.
+           IF W-DECOR < W-ESPERA
+              GO TO ROT-ESPERA1.
+       ROT-ESPERA-FIM.
+           EXIT.
        FIM-ROT-MENS.
       *
 
