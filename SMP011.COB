@@ -0,0 +1,250 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP011.
+      *AUTHOR. GUSTAVO ARAUJO NARCISO.
+      **************************************************
+      *              AGREEMENT (PLAN) REPORT            *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS COD
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOUN WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS PLAN WITH DUPLICATES.
+
+       SELECT CADPLANO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS PCOD
+                    FILE STATUS  IS ST-ERRO3.
+
+       SELECT RELCONV ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+           COPY CPCONVR.
+
+       FD CADPLANO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPLANO.DAT".
+           COPY CPPLANOR.
+
+       FD RELCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELCONV.DAT".
+       01 LINHA-REL        PIC X(80).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 ST-ERRO3      PIC X(02) VALUE "00".
+       01 W-PLANANT     PIC 9(02) VALUE ZEROS.
+       01 W-CONTGRP     PIC 9(04) VALUE ZEROS.
+       01 W-TOTAL       PIC 9(06) VALUE ZEROS.
+       01 PLANOTXT      PIC X(30) VALUE SPACES.
+
+       01 LIN-TITULO.
+          03 FILLER   PIC X(34) VALUE "CADCONV - AGREEMENT PLAN REPORT".
+          03 FILLER   PIC X(46) VALUE SPACES.
+
+       01 LIN-GRUPO.
+          03 FILLER     PIC X(08) VALUE "PLAN : ".
+          03 GPLANO     PIC X(30).
+
+       01 LIN-CABEC.
+          03 FILLER     PIC X(06) VALUE "CODE".
+          03 FILLER     PIC X(32) VALUE "AGREEMENT NAME".
+
+       01 LIN-DET.
+          03 DCOD       PIC 9(04).
+          03 FILLER     PIC X(03) VALUE SPACES.
+          03 DNOUN      PIC X(30).
+
+       01 LIN-SUBTOT.
+          03 FILLER     PIC X(25) VALUE "  AGREEMENTS IN PLAN ... ".
+          03 SUBTOTAL   PIC ZZZ.ZZ9.
+
+       01 LIN-RODAPE.
+          03 FILLER     PIC X(22) VALUE "TOTAL AGREEMENTS ... ".
+          03 RTOTAL     PIC ZZZ.ZZ9.
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+
+       01  TELACONVR.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 07
+               VALUE  "               AGREEMENT REPORT GENERATION".
+           05  LINE 23  COLUMN 01
+               VALUE  "  MESSAGE :".
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY TELACONVR.
+
+       INC-OP1.
+           OPEN INPUT CADCONV
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** CADCONV FILE NOT FOUND ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERROR IN OPENING THE FILE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+           ELSE
+               NEXT SENTENCE.
+
+       INC-OP1A.
+           OPEN INPUT CADPLANO
+           IF ST-ERRO3 NOT = "00"
+              IF ST-ERRO3 = "30"
+                 MOVE "*** CADPLANO FILE NOT FOUND ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 CLOSE CADCONV
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERROR IN OPENING THE CADPLANO FILE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 CLOSE CADCONV
+                 GO TO ROT-FIM2
+           ELSE
+               NEXT SENTENCE.
+
+       INC-OP2.
+           OPEN OUTPUT RELCONV
+           IF ST-ERRO2 NOT = "00"
+                 MOVE "ERROR CREATING THE REPORT FILE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 CLOSE CADCONV
+                 GO TO ROT-FIM2.
+
+           MOVE "*** GENERATING REPORT ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+
+           MOVE LIN-TITULO TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE ZEROS TO W-TOTAL W-PLANANT W-CONTGRP
+           MOVE ZEROS TO PLAN.
+
+       INC-003.
+           START CADCONV KEY IS NOT LESS PLAN INVALID KEY
+                 GO TO INC-FIM.
+       INC-RD2.
+           READ CADCONV NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO INC-FIM
+              ELSE
+                 MOVE "ERROR READING CADCONV FILE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+
+           IF PLAN NOT = W-PLANANT
+                 PERFORM ROT-QUEBRA THRU ROT-QUEBRA-FIM.
+
+           MOVE COD  TO DCOD
+           MOVE NOUN TO DNOUN
+           MOVE LIN-DET TO LINHA-REL
+           WRITE LINHA-REL
+           ADD 1 TO W-CONTGRP
+           ADD 1 TO W-TOTAL
+           GO TO INC-RD2.
+
+       INC-FIM.
+           IF W-PLANANT NOT = ZEROS
+                 MOVE W-CONTGRP TO SUBTOTAL
+                 MOVE LIN-SUBTOT TO LINHA-REL
+                 WRITE LINHA-REL
+                 MOVE SPACES TO LINHA-REL
+                 WRITE LINHA-REL.
+
+           MOVE W-TOTAL  TO RTOTAL
+           MOVE LIN-RODAPE TO LINHA-REL
+           WRITE LINHA-REL
+
+           MOVE "*** REPORT RELCONV.DAT GENERATED ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ROT-FIM.
+           CLOSE CADCONV
+           CLOSE CADPLANO
+           CLOSE RELCONV.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+
+      *------[ CONTROL BREAK ON PLAN ]----------------------------------
+       ROT-QUEBRA.
+           IF W-PLANANT NOT = ZEROS
+                 MOVE W-CONTGRP TO SUBTOTAL
+                 MOVE LIN-SUBTOT TO LINHA-REL
+                 WRITE LINHA-REL
+                 MOVE SPACES TO LINHA-REL
+                 WRITE LINHA-REL.
+
+           MOVE PLAN TO W-PLANANT
+           MOVE ZEROS TO W-CONTGRP
+           MOVE PLAN TO PCOD
+           READ CADPLANO
+           IF ST-ERRO3 = "00"
+              MOVE PNOME TO PLANOTXT
+           ELSE
+              MOVE "*** PLAN NOT FOUND ***" TO PLANOTXT.
+           MOVE PLANOTXT TO GPLANO
+           MOVE LIN-GRUPO TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE LIN-CABEC TO LINHA-REL
+           WRITE LINHA-REL.
+       ROT-QUEBRA-FIM.
+           EXIT.
+
+      **********************
+      *   MESSAGE ROUTINE  *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-MENS.
+      *
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADO COM SUCESSO
+      *    10 = FIM DE ARQUIVO
+      *    30 = ARQUIVO NAO ENCONTRADO
+
+      *---------------------*** END OF PROGRAM ***--------------------*
