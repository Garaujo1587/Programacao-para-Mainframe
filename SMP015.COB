@@ -0,0 +1,196 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP015.
+      *AUTHOR. GUSTAVO ARAUJO NARCISO.
+      **************************************************
+      *              CADMED CSV EXTRACT                 *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVEMED
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOUN WITH DUPLICATES.
+
+       SELECT RELMEDCSV ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+           COPY CPMEDR.
+
+       FD RELMEDCSV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELMEDCSV.DAT".
+       01 LINHA-REL        PIC X(100).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 W-TOTAL       PIC 9(06) VALUE ZEROS.
+
+       01 DCRM          PIC 9(06).
+       01 DPHONE.
+          03 DDDD       PIC 9(02).
+          03 DNUM       PIC 9(09).
+       01 W-TRIMFLD     PIC X(30) VALUE SPACES.
+       01 W-TRIMLEN     PIC 9(02) VALUE ZEROS.
+       01 W-NOUNLEN     PIC 9(02) VALUE ZEROS.
+       01 W-EMAILLEN    PIC 9(02) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+
+       01  TELAMEDCSV.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 07
+               VALUE  "              CADMED CSV EXTRACT GENERATION".
+           05  LINE 23  COLUMN 01
+               VALUE  "  MESSAGE :".
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY TELAMEDCSV.
+
+       INC-OP1.
+           OPEN INPUT CADMED
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** CADMED FILE NOT FOUND ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERROR IN OPENING THE FILE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+           ELSE
+               NEXT SENTENCE.
+
+       INC-OP2.
+           OPEN OUTPUT RELMEDCSV
+           IF ST-ERRO2 NOT = "00"
+                 MOVE "ERROR CREATING THE EXTRACT FILE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 CLOSE CADMED
+                 GO TO ROT-FIM2.
+
+           MOVE "*** GENERATING CSV EXTRACT ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+
+           MOVE "CRM,NAME,SPECIALITY,EMAIL,PHONE" TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE ZEROS TO W-TOTAL
+           MOVE SPACES TO CHAVEMED.
+
+       INC-003.
+           START CADMED KEY IS NOT LESS CHAVEMED INVALID KEY
+                 GO TO INC-FIM.
+       INC-RD2.
+           READ CADMED NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO INC-FIM
+              ELSE
+                 MOVE "ERROR READING CADMED FILE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+
+           MOVE CRM  TO DCRM
+           MOVE DDD  TO DDDD
+           MOVE NUM  TO DNUM
+
+           MOVE NOUN TO W-TRIMFLD
+           PERFORM CALC-TRIMLEN THRU CALC-TRIMLEN-FIM
+           MOVE W-TRIMLEN TO W-NOUNLEN
+           IF W-NOUNLEN = ZEROS
+              MOVE 1 TO W-NOUNLEN.
+
+           MOVE EMAIL TO W-TRIMFLD
+           PERFORM CALC-TRIMLEN THRU CALC-TRIMLEN-FIM
+           MOVE W-TRIMLEN TO W-EMAILLEN
+           IF W-EMAILLEN = ZEROS
+              MOVE 1 TO W-EMAILLEN.
+
+           MOVE SPACES TO LINHA-REL
+           STRING DCRM                DELIMITED BY SIZE
+                  ","                 DELIMITED BY SIZE
+                  NOUN(1:W-NOUNLEN)   DELIMITED BY SIZE
+                  ","                 DELIMITED BY SIZE
+                  SPECIALITY          DELIMITED BY SIZE
+                  ","                 DELIMITED BY SIZE
+                  EMAIL(1:W-EMAILLEN) DELIMITED BY SIZE
+                  ","                 DELIMITED BY SIZE
+                  DPHONE              DELIMITED BY SIZE
+             INTO LINHA-REL
+           WRITE LINHA-REL
+           ADD 1 TO W-TOTAL
+           GO TO INC-RD2.
+
+       INC-FIM.
+           MOVE "*** CSV EXTRACT RELMEDCSV.DAT GENERATED ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+      *------[ COMPUTES THE RIGHT-TRIMMED LENGTH OF W-TRIMFLD ]---------
+       CALC-TRIMLEN.
+           MOVE 30 TO W-TRIMLEN.
+       CALC-TRIMLEN1.
+           IF W-TRIMLEN = ZEROS
+              GO TO CALC-TRIMLEN-FIM.
+           IF W-TRIMFLD(W-TRIMLEN:1) NOT = SPACE
+              GO TO CALC-TRIMLEN-FIM.
+           SUBTRACT 1 FROM W-TRIMLEN
+           GO TO CALC-TRIMLEN1.
+       CALC-TRIMLEN-FIM.
+           EXIT.
+
+       ROT-FIM.
+           CLOSE CADMED
+           CLOSE RELMEDCSV.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+
+      **********************
+      *   MESSAGE ROUTINE  *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-MENS.
+      *
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADO COM SUCESSO
+      *    10 = FIM DE ARQUIVO
+      *    30 = ARQUIVO NAO ENCONTRADO
+
+      *---------------------*** END OF PROGRAM ***--------------------*
