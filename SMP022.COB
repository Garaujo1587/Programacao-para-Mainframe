@@ -0,0 +1,527 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP022.
+      *AUTHOR. GUSTAVO ARAUJO NARCISO.
+      **************************************************
+      *     CONSOLIDATED MONTHLY ACTIVITY REPORT        *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVEMED
+                    FILE STATUS  IS ST-ERRO1
+                    ALTERNATE RECORD KEY IS NOUN WITH DUPLICATES.
+
+       SELECT CADCID ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS COD
+                    FILE STATUS  IS ST-ERRO2
+                    ALTERNATE RECORD KEY IS DESCRIPTION WITH DUPLICATES.
+
+       SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODCONV
+                    FILE STATUS  IS ST-ERRO3
+                    ALTERNATE RECORD KEY IS NOUNCONV WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS PLAN WITH DUPLICATES.
+
+       SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO4
+                    ALTERNATE RECORD KEY IS NOUNPACI WITH DUPLICATES.
+
+       SELECT CADCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP
+                    FILE STATUS  IS ST-ERRO5
+                    ALTERNATE RECORD KEY IS ENDERECO
+                                   WITH DUPLICATES.
+
+       SELECT VEHREG ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS PLATE
+                    FILE STATUS  IS ST-ERRO6
+                    ALTERNATE RECORD KEY IS NAMEP WITH DUPLICATES.
+
+       SELECT CADDELOG ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO7.
+
+       SELECT RELATV ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO8.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+           COPY CPMEDR.
+
+       FD CADCID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCID.DAT".
+           COPY CPCIDR.
+
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01 REGCONV.
+          03 CODCONV      PIC 9(04).
+          03 NOUNCONV     PIC X(30).
+          03 PLAN         PIC 9(02).
+          03 CREATED-DATE      PIC 9(08).
+          03 LAST-CHANGED-DATE PIC 9(08).
+
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+          03 CPF            PIC 9(11).
+          03 NOUNPACI       PIC X(30).
+          03 NASCIMENTO.
+             05 DIA         PIC 9(02).
+             05 MES         PIC 9(02).
+             05 ANO         PIC 9(04).
+          03 SEX           PIC X(01).
+          03 GENDER         PIC X(01).
+           COPY CPPHONE.
+          03 EMAIL          PIC X(40).
+          03 CEPPACI        PIC 9(08).
+          03 NUMLOGRA       PIC 9(04).
+          03 COMLOGRA       PIC X(12).
+          03 CONVENIO       PIC 9(04).
+          03 CREATED-DATE      PIC 9(08).
+          03 LAST-CHANGED-DATE PIC 9(08).
+
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+           COPY CPCEPR.
+
+       FD VEHREG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "VEHREG.DAT".
+           COPY CPVEHIR.
+
+       FD CADDELOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "DELLOG.DAT".
+           COPY CPDELLOG.
+
+       FD RELATV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELATV.DAT".
+       01 LINHA-REL        PIC X(80).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       01 ST-ERRO1      PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 ST-ERRO3      PIC X(02) VALUE "00".
+       01 ST-ERRO4      PIC X(02) VALUE "00".
+       01 ST-ERRO5      PIC X(02) VALUE "00".
+       01 ST-ERRO6      PIC X(02) VALUE "00".
+       01 ST-ERRO7      PIC X(02) VALUE "00".
+       01 ST-ERRO8      PIC X(02) VALUE "00".
+
+       01 W-PERIODO.
+          03 W-PERANO   PIC 9(04).
+          03 W-PERMES   PIC 9(02).
+
+       01 W-HORAINI.
+          03 W-HORAINI-HH PIC 9(02).
+          03 W-HORAINI-MM PIC 9(02).
+          03 W-HORAINI-SS PIC 9(02).
+          03 W-HORAINI-CC PIC 9(02).
+       01 W-HORAFIM.
+          03 W-HORAFIM-HH PIC 9(02).
+          03 W-HORAFIM-MM PIC 9(02).
+          03 W-HORAFIM-SS PIC 9(02).
+          03 W-HORAFIM-CC PIC 9(02).
+       01 W-SEGINI      PIC 9(07) VALUE ZEROS.
+       01 W-SEGFIM      PIC 9(07) VALUE ZEROS.
+       01 W-DECOR       PIC S9(07) VALUE ZEROS.
+       01 W-ESPERA      PIC 9(05) VALUE ZEROS.
+
+      *---[ PER-FILE WORKING COUNTERS ]---------------------------------
+       01 W-CONTADORES.
+          03 W-ADDCAD    PIC 9(06) VALUE ZEROS.
+          03 W-CHGCAD    PIC 9(06) VALUE ZEROS.
+          03 W-DELCAD    PIC 9(06) VALUE ZEROS.
+       01 W-ARQFILTRO    PIC X(10) VALUE SPACES.
+
+       01 W-DATACOMP   PIC 9(06).
+       01 W-DATACOMP-R REDEFINES W-DATACOMP.
+          03 W-DATACOMP-ANO PIC 9(04).
+          03 W-DATACOMP-MES PIC 9(02).
+
+       01 W-CRIADO     PIC 9(08) VALUE ZEROS.
+       01 W-ALTERADO   PIC 9(08) VALUE ZEROS.
+       01 W-TOTAL      PIC 9(06) VALUE ZEROS.
+
+       01 LIN-TITULO.
+          03 FILLER   PIC X(37) VALUE
+             "CONSOLIDATED MONTHLY ACTIVITY REPORT".
+          03 FILLER   PIC X(43) VALUE SPACES.
+
+       01 LIN-PERIODO.
+          03 FILLER     PIC X(10) VALUE "PERIOD : ".
+          03 DPERMES    PIC 99.
+          03 FILLER     PIC X(01) VALUE "/".
+          03 DPERANO    PIC 9999.
+
+       01 LIN-CABEC.
+          03 FILLER     PIC X(22) VALUE "FILE".
+          03 FILLER     PIC X(10) VALUE "ADDS".
+          03 FILLER     PIC X(10) VALUE "CHANGES".
+          03 FILLER     PIC X(10) VALUE "DELETES".
+
+       01 LIN-DET.
+          03 DARQUIVO   PIC X(22).
+          03 DADDS      PIC ZZZ.ZZ9.
+          03 FILLER     PIC X(04) VALUE SPACES.
+          03 DCHGS      PIC ZZZ.ZZ9.
+          03 FILLER     PIC X(04) VALUE SPACES.
+          03 DDELS      PIC ZZZ.ZZ9.
+
+       01 LIN-RODAPE.
+          03 FILLER     PIC X(26) VALUE "TOTAL ACTIVITY RECORDS ..".
+          03 RTOTAL     PIC ZZZ.ZZ9.
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+
+       01  TELAATV.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 05
+               VALUE  "        CONSOLIDATED MONTHLY ACTIVITY REP".
+           05  LINE 02  COLUMN 45
+               VALUE  "ORT GENERATION".
+           05  LINE 05  COLUMN 01
+               VALUE  "     REFERENCE MONTH (MM):".
+           05  LINE 08  COLUMN 01
+               VALUE  "     REFERENCE YEAR (YYYY):".
+           05  LINE 23  COLUMN 01
+               VALUE  "  MESSAGE :".
+           05  TMES
+               LINE 05  COLUMN 29  PIC 9(02)
+               USING  W-PERMES
+               HIGHLIGHT.
+           05  TANO
+               LINE 08  COLUMN 30  PIC 9(04)
+               USING  W-PERANO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           MOVE ZEROS TO W-PERMES W-PERANO
+           DISPLAY TELAATV.
+
+       PED-001.
+           ACCEPT TMES
+           IF W-PERMES < 1 OR W-PERMES > 12
+              MOVE "*** ENTER A VALID MONTH (01-12) ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO PED-001.
+
+       PED-002.
+           ACCEPT TANO
+           IF W-PERANO = ZEROS
+              MOVE "*** ENTER THE REFERENCE YEAR ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO PED-002.
+
+           MOVE W-PERANO TO W-DATACOMP-ANO
+           MOVE W-PERMES TO W-DATACOMP-MES
+           MOVE W-PERMES TO DPERMES
+           MOVE W-PERANO TO DPERANO.
+
+       INC-OP1.
+           OPEN OUTPUT RELATV
+           IF ST-ERRO8 NOT = "00"
+                 MOVE "ERROR CREATING THE REPORT FILE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2.
+
+           MOVE "*** GENERATING REPORT ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+
+           MOVE LIN-TITULO TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE LIN-PERIODO TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE LIN-CABEC TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE ZEROS TO W-TOTAL.
+
+      *------[ CADMED ]--------------------------------------------------
+       CNT-CADMED.
+           OPEN INPUT CADMED
+           IF ST-ERRO1 NOT = "00"
+                 MOVE ZEROS TO W-ADDCAD W-CHGCAD W-DELCAD
+                 GO TO IMP-CADMED.
+           MOVE ZEROS TO W-ADDCAD W-CHGCAD W-DELCAD CHAVEMED
+           START CADMED KEY IS NOT LESS CHAVEMED INVALID KEY
+                 GO TO CNT-CADMED-FIM.
+       CNT-CADMED1.
+           READ CADMED NEXT AT END
+                 GO TO CNT-CADMED-FIM.
+           MOVE CREATED-DATE OF REGMED TO W-CRIADO
+           MOVE LAST-CHANGED-DATE OF REGMED TO W-ALTERADO
+           PERFORM CONTA-REGISTRO THRU CONTA-REGISTRO-FIM.
+           GO TO CNT-CADMED1.
+       CNT-CADMED-FIM.
+           CLOSE CADMED.
+       IMP-CADMED.
+           MOVE "CADMED"     TO DARQUIVO
+           MOVE "CADMED"     TO W-ARQFILTRO
+           PERFORM CONTA-DELECOES THRU CONTA-DELECOES-FIM
+           PERFORM IMPRIME-LINHA THRU IMPRIME-LINHA-FIM.
+
+      *------[ CADCID ]--------------------------------------------------
+       CNT-CADCID.
+           OPEN INPUT CADCID
+           IF ST-ERRO2 NOT = "00"
+                 MOVE ZEROS TO W-ADDCAD W-CHGCAD W-DELCAD
+                 GO TO IMP-CADCID.
+           MOVE ZEROS TO W-ADDCAD W-CHGCAD W-DELCAD COD
+           START CADCID KEY IS NOT LESS COD INVALID KEY
+                 GO TO CNT-CADCID-FIM.
+       CNT-CADCID1.
+           READ CADCID NEXT AT END
+                 GO TO CNT-CADCID-FIM.
+           MOVE CREATED-DATE OF REGCID TO W-CRIADO
+           MOVE LAST-CHANGED-DATE OF REGCID TO W-ALTERADO
+           PERFORM CONTA-REGISTRO THRU CONTA-REGISTRO-FIM.
+           GO TO CNT-CADCID1.
+       CNT-CADCID-FIM.
+           CLOSE CADCID.
+       IMP-CADCID.
+           MOVE "CADCID"     TO DARQUIVO
+           MOVE "CADCID"     TO W-ARQFILTRO
+           PERFORM CONTA-DELECOES THRU CONTA-DELECOES-FIM
+           PERFORM IMPRIME-LINHA THRU IMPRIME-LINHA-FIM.
+
+      *------[ CADCONV ]--------------------------------------------------
+       CNT-CADCONV.
+           OPEN INPUT CADCONV
+           IF ST-ERRO3 NOT = "00"
+                 MOVE ZEROS TO W-ADDCAD W-CHGCAD W-DELCAD
+                 GO TO IMP-CADCONV.
+           MOVE ZEROS TO W-ADDCAD W-CHGCAD W-DELCAD CODCONV
+           START CADCONV KEY IS NOT LESS CODCONV INVALID KEY
+                 GO TO CNT-CADCONV-FIM.
+       CNT-CADCONV1.
+           READ CADCONV NEXT AT END
+                 GO TO CNT-CADCONV-FIM.
+           MOVE CREATED-DATE OF REGCONV TO W-CRIADO
+           MOVE LAST-CHANGED-DATE OF REGCONV TO W-ALTERADO
+           PERFORM CONTA-REGISTRO THRU CONTA-REGISTRO-FIM.
+           GO TO CNT-CADCONV1.
+       CNT-CADCONV-FIM.
+           CLOSE CADCONV.
+       IMP-CADCONV.
+           MOVE "CADCONV"    TO DARQUIVO
+           MOVE "CADCONV"    TO W-ARQFILTRO
+           PERFORM CONTA-DELECOES THRU CONTA-DELECOES-FIM
+           PERFORM IMPRIME-LINHA THRU IMPRIME-LINHA-FIM.
+
+      *------[ CADPACI ]--------------------------------------------------
+       CNT-CADPACI.
+           OPEN INPUT CADPACI
+           IF ST-ERRO4 NOT = "00"
+                 MOVE ZEROS TO W-ADDCAD W-CHGCAD W-DELCAD
+                 GO TO IMP-CADPACI.
+           MOVE ZEROS TO W-ADDCAD W-CHGCAD W-DELCAD CPF
+           START CADPACI KEY IS NOT LESS CPF INVALID KEY
+                 GO TO CNT-CADPACI-FIM.
+       CNT-CADPACI1.
+           READ CADPACI NEXT AT END
+                 GO TO CNT-CADPACI-FIM.
+           MOVE CREATED-DATE OF REGPACI TO W-CRIADO
+           MOVE LAST-CHANGED-DATE OF REGPACI TO W-ALTERADO
+           PERFORM CONTA-REGISTRO THRU CONTA-REGISTRO-FIM.
+           GO TO CNT-CADPACI1.
+       CNT-CADPACI-FIM.
+           CLOSE CADPACI.
+       IMP-CADPACI.
+           MOVE "CADPACI"    TO DARQUIVO
+           MOVE "CADPACI"    TO W-ARQFILTRO
+           PERFORM CONTA-DELECOES THRU CONTA-DELECOES-FIM
+           PERFORM IMPRIME-LINHA THRU IMPRIME-LINHA-FIM.
+
+      *------[ CADCEP ]--------------------------------------------------
+       CNT-CADCEP.
+           OPEN INPUT CADCEP
+           IF ST-ERRO5 NOT = "00"
+                 MOVE ZEROS TO W-ADDCAD W-CHGCAD W-DELCAD
+                 GO TO IMP-CADCEP.
+           MOVE ZEROS TO W-ADDCAD W-CHGCAD W-DELCAD CEP
+           START CADCEP KEY IS NOT LESS CEP INVALID KEY
+                 GO TO CNT-CADCEP-FIM.
+       CNT-CADCEP1.
+           READ CADCEP NEXT AT END
+                 GO TO CNT-CADCEP-FIM.
+           MOVE CREATED-DATE OF REGCEP TO W-CRIADO
+           MOVE LAST-CHANGED-DATE OF REGCEP TO W-ALTERADO
+           PERFORM CONTA-REGISTRO THRU CONTA-REGISTRO-FIM.
+           GO TO CNT-CADCEP1.
+       CNT-CADCEP-FIM.
+           CLOSE CADCEP.
+       IMP-CADCEP.
+           MOVE "CADCEP"     TO DARQUIVO
+           MOVE "CADCEP"     TO W-ARQFILTRO
+           PERFORM CONTA-DELECOES THRU CONTA-DELECOES-FIM
+           PERFORM IMPRIME-LINHA THRU IMPRIME-LINHA-FIM.
+
+      *------[ VEHREG ]--------------------------------------------------
+       CNT-VEHREG.
+           OPEN INPUT VEHREG
+           IF ST-ERRO6 NOT = "00"
+                 MOVE ZEROS TO W-ADDCAD W-CHGCAD W-DELCAD
+                 GO TO IMP-VEHREG.
+           MOVE ZEROS TO W-ADDCAD W-CHGCAD W-DELCAD PLATE
+           START VEHREG KEY IS NOT LESS PLATE INVALID KEY
+                 GO TO CNT-VEHREG-FIM.
+       CNT-VEHREG1.
+           READ VEHREG NEXT AT END
+                 GO TO CNT-VEHREG-FIM.
+           MOVE CREATED-DATE OF REGVEHI TO W-CRIADO
+           MOVE LAST-CHANGED-DATE OF REGVEHI TO W-ALTERADO
+           PERFORM CONTA-REGISTRO THRU CONTA-REGISTRO-FIM.
+           GO TO CNT-VEHREG1.
+       CNT-VEHREG-FIM.
+           CLOSE VEHREG.
+       IMP-VEHREG.
+           MOVE "VEHREG"     TO DARQUIVO
+           MOVE "VEHREG"     TO W-ARQFILTRO
+           PERFORM CONTA-DELECOES THRU CONTA-DELECOES-FIM
+           PERFORM IMPRIME-LINHA THRU IMPRIME-LINHA-FIM.
+
+       INC-FIM.
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE W-TOTAL TO RTOTAL
+           MOVE LIN-RODAPE TO LINHA-REL
+           WRITE LINHA-REL
+
+           MOVE "*** REPORT RELATV.DAT GENERATED ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ROT-FIM.
+           CLOSE RELATV.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+
+      *-------[ COUNTS ONE RECORD AGAINST THE REFERENCE PERIOD ]--------
+       CONTA-REGISTRO.
+           IF W-CRIADO (1:6) = W-DATACOMP
+                 ADD 1 TO W-ADDCAD
+                 ADD 1 TO W-TOTAL
+           ELSE
+              IF W-ALTERADO (1:6) = W-DATACOMP
+                 AND W-ALTERADO NOT = W-CRIADO
+                 ADD 1 TO W-CHGCAD
+                 ADD 1 TO W-TOTAL.
+       CONTA-REGISTRO-FIM.
+           EXIT.
+
+      *-------[ COUNTS ONE FILE'S DELETIONS, FROM THE DELETION LOG ]----
+       CONTA-DELECOES.
+           MOVE ZEROS TO W-DELCAD
+           OPEN INPUT CADDELOG
+           IF ST-ERRO7 NOT = "00"
+                 GO TO CONTA-DELECOES-FIM.
+       CONTA-DELECOES1.
+           READ CADDELOG AT END
+                 GO TO CONTA-DELECOES2.
+           IF DL-ARQUIVO = W-ARQFILTRO
+              AND DL-ANO = W-DATACOMP-ANO AND DL-MES = W-DATACOMP-MES
+                 ADD 1 TO W-DELCAD
+                 ADD 1 TO W-TOTAL.
+           GO TO CONTA-DELECOES1.
+       CONTA-DELECOES2.
+           CLOSE CADDELOG.
+       CONTA-DELECOES-FIM.
+           EXIT.
+
+      *-------[ WRITES ONE DETAIL LINE TO THE REPORT ]-------------------
+       IMPRIME-LINHA.
+           MOVE W-ADDCAD TO DADDS
+           MOVE W-CHGCAD TO DCHGS
+           MOVE W-DELCAD TO DDELS
+           MOVE LIN-DET TO LINHA-REL
+           WRITE LINHA-REL.
+       IMPRIME-LINHA-FIM.
+           EXIT.
+
+      **********************
+      *   MESSAGE ROUTINE  *
+      **********************
+      *
+       ROT-MENS.
+               MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+               ADD 1 TO W-CONT
+               IF W-CONT < 3000
+                  GO TO ROT-MENS2
+               ELSE
+                  DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+
+      *---------[ ROTINA DE ESPERA - ELAPSED-TIME PAUSE ]---*
+      *    HOLDS THE SCREEN FOR W-ESPERA HUNDREDTHS OF A
+      *    SECOND, CHECKED AGAINST THE SYSTEM CLOCK INSTEAD
+      *    OF A CPU-SPEED-DEPENDENT ITERATION COUNT.
+       ROT-ESPERA.
+                ACCEPT W-HORAINI FROM TIME.
+       ROT-ESPERA1.
+                ACCEPT W-HORAFIM FROM TIME
+                COMPUTE W-SEGINI = W-HORAINI-HH * 360000 +
+                                    W-HORAINI-MM * 6000 +
+                                    W-HORAINI-SS * 100 +
+                                    W-HORAINI-CC
+                COMPUTE W-SEGFIM = W-HORAFIM-HH * 360000 +
+                                    W-HORAFIM-MM * 6000 +
+                                    W-HORAFIM-SS * 100 +
+                                    W-HORAFIM-CC
+                COMPUTE W-DECOR = W-SEGFIM - W-SEGINI
+                IF W-DECOR < 0
+                   ADD 8640000 TO W-DECOR.
+                IF W-DECOR < W-ESPERA
+                   GO TO ROT-ESPERA1.
+       ROT-ESPERA-FIM.
+                EXIT.
+      *
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADO COM SUCESSO
+      *    10 = FIM DE ARQUIVO
+      *    30 = ARQUIVO NAO ENCONTRADO
+
+      *---------------------*** END OF PROGRAM ***--------------------*
