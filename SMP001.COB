@@ -14,9 +14,19 @@
        SELECT CADMED ASSIGN TO DISK
                     ORGANIZATION IS INDEXED
                     ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS CRM
+                    RECORD KEY   IS CHAVEMED
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS NOUN WITH DUPLICATES.
+
+       SELECT CADESPEC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS ECOD
+                    FILE STATUS  IS ST-ERRO2.
+
+       SELECT CADDELOG ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-DL.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -24,31 +34,65 @@
        FD CADMED
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "CADMED.DAT".
-       01 REGMED.
-          03 CRM           PIC 9(06).
-          03 NOUN          PIC X(30).
-          03 SPECIALITY    PIC 9(02).
-          03 SEX           PIC X(01).
-          03 DNASC.
-             05 DIANAS     PIC 9(02).
-             05 MESNAS     PIC 9(02).
-             05 ANONAS     PIC 9(04).
-          03 EMAIL         PIC X(30).
-          03 PHONE      PIC 9(11).
+           COPY CPMEDR.
+
+       FD CADESPEC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADESPEC.DAT".
+           COPY CPESPECR.
+
+       FD CADDELOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "DELLOG.DAT".
+           COPY CPDELLOG.
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
-       77 W-CONT        PIC 9(06) VALUE ZEROS.
        77 W-OPCAO       PIC X(01) VALUE SPACES.
        77 W-ACT         PIC 9(02) VALUE ZEROS.
        77 MENS          PIC X(50) VALUE SPACES.
        77 LIMPA         PIC X(50) VALUE SPACES.
        01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 ST-ERRO-DL    PIC X(02) VALUE "00".
        01 W-SEL         PIC 9(01) VALUE ZEROS.
+       01 W-SAVECRM     PIC 9(06) VALUE ZEROS.
+       01 W-SAVECRMUF   PIC X(02) VALUE SPACES.
+
+       01 MENSDUP.
+          03 FILLER     PIC X(27) VALUE "DOCTOR NAME ALREADY - CRM: ".
+          03 DUPCRM     PIC 9(06).
+          03 FILLER     PIC X(13) VALUE " - CONTINUE? ".
 
        01 TXTESPEC      PIC X(15) VALUE SPACES.
        01 IND           PIC 9(02) VALUE ZEROS.
 
+       01 W-HOJE.
+          03 W-HOJE-ANO PIC 9(04).
+          03 W-HOJE-MES PIC 9(02).
+          03 W-HOJE-DIA PIC 9(02).
+       01 W-ANOMIN      PIC 9(04) VALUE ZEROS.
+       01 W-CFMSTATUS   PIC X(02) VALUE "00".
+       01 W-HORA.
+          03 W-HORA-HH  PIC 9(02).
+          03 W-HORA-MM  PIC 9(02).
+          03 W-HORA-SS  PIC 9(02).
+          03 W-HORA-CC  PIC 9(02).
+
+       01 W-HORAINI.
+          03 W-HORAINI-HH PIC 9(02).
+          03 W-HORAINI-MM PIC 9(02).
+          03 W-HORAINI-SS PIC 9(02).
+          03 W-HORAINI-CC PIC 9(02).
+       01 W-HORAFIM.
+          03 W-HORAFIM-HH PIC 9(02).
+          03 W-HORAFIM-MM PIC 9(02).
+          03 W-HORAFIM-SS PIC 9(02).
+          03 W-HORAFIM-CC PIC 9(02).
+       77 W-SEGINI      PIC 9(07) VALUE ZEROS.
+       77 W-SEGFIM      PIC 9(07) VALUE ZEROS.
+       77 W-DECOR       PIC S9(07) VALUE ZEROS.
+       77 W-ESPERA      PIC 9(05) VALUE ZEROS.
 
        01 TABSEXOX.
           03 FILLER     PIC X(11) VALUE "MMALE".
@@ -61,6 +105,11 @@
 
 
 
+      *----------------------------------------------------------------
+      *    SEED VALUES USED ONLY TO POPULATE CADESPEC THE FIRST TIME
+      *    IT IS CREATED. ONCE LOADED, CADESPEC IS THE ONLY SOURCE OF
+      *    SPECIALITY NAMES - SMP001 READS IT BY ECOD.
+      *----------------------------------------------------------------
        01 TABESPECX.
           03 FILLER     PIC X(15) VALUE "MEDICAL CLINIC".
           03 FILLER     PIC X(15) VALUE "UROLOGY".
@@ -71,6 +120,40 @@
        01 TABESPEC REDEFINES TABESPECX.
           03 TBESPEC   PIC X(15) OCCURS 6 TIMES.
 
+       01 TABUFX.
+          03 FILLER     PIC X(22) VALUE "ACACRE".
+          03 FILLER     PIC X(22) VALUE "ALALAGOAS".
+          03 FILLER     PIC X(22) VALUE "APAMAPA".
+          03 FILLER     PIC X(22) VALUE "AMAMAZONAS".
+          03 FILLER     PIC X(22) VALUE "BABAHIA".
+          03 FILLER     PIC X(22) VALUE "CECEARA".
+          03 FILLER     PIC X(22) VALUE "DFDISTRITO FEDERAL".
+          03 FILLER     PIC X(22) VALUE "ESESPIRITO SANTO".
+          03 FILLER     PIC X(22) VALUE "GOGOIAS".
+          03 FILLER     PIC X(22) VALUE "MAMARANHAO".
+          03 FILLER     PIC X(22) VALUE "MTMATO GROSSO".
+          03 FILLER     PIC X(22) VALUE "MSMATO GROSSO DO SUL".
+          03 FILLER     PIC X(22) VALUE "MGMINAS GERAIS".
+          03 FILLER     PIC X(22) VALUE "PAPARA".
+          03 FILLER     PIC X(22) VALUE "PBPARAIBA".
+          03 FILLER     PIC X(22) VALUE "PRPARANA".
+          03 FILLER     PIC X(22) VALUE "PEPERNAMBUCO".
+          03 FILLER     PIC X(22) VALUE "PIPIAUI".
+          03 FILLER     PIC X(22) VALUE "RJRIO DE JANEIRO".
+          03 FILLER     PIC X(22) VALUE "RNRIO GRANDE DO NORTE".
+          03 FILLER     PIC X(22) VALUE "RSRIO GRANDE DO SUL".
+          03 FILLER     PIC X(22) VALUE "RORONDONIA".
+          03 FILLER     PIC X(22) VALUE "RRRORAIMA".
+          03 FILLER     PIC X(22) VALUE "SCSANTA CATARINA".
+          03 FILLER     PIC X(22) VALUE "SPSAO PAULO".
+          03 FILLER     PIC X(22) VALUE "SESERGIPE".
+          03 FILLER     PIC X(22) VALUE "TOTOCANTINS".
+       01 TABUF REDEFINES TABUFX.
+          03 TBUF   PIC X(22) OCCURS 27 TIMES.
+       01 TXTUF.
+          03 TXTUFCOD PIC X(02) VALUE SPACES.
+          03 TXTUFTEXTO PIC X(20) VALUE SPACES.
+
 
       *-----------------------------------------------------------------
        SCREEN SECTION.
@@ -82,6 +165,8 @@
                VALUE  "ISTER".
            05  LINE 04  COLUMN 01
                VALUE  "   CRM:".
+           05  LINE 04  COLUMN 19
+               VALUE  " UF:".
            05  LINE 07  COLUMN 01
                VALUE  "   NAME:".
            05  LINE 10  COLUMN 01
@@ -94,10 +179,20 @@
                VALUE  "   EMAIL:".
            05  LINE 22  COLUMN 01
                VALUE  "   PHONE:".
+           05  LINE 22  COLUMN 14
+               VALUE  "(  )".
            05  TCRM
                LINE 04  COLUMN 09  PIC 9(09)
                USING  CRM
                HIGHLIGHT.
+           05  TCRMUF
+               LINE 04  COLUMN 24  PIC X(02)
+               USING  CRMUF
+               HIGHLIGHT.
+           05  TTCRMUF
+               LINE 04  COLUMN 27  PIC X(20)
+               USING  TXTUF
+               HIGHLIGHT.
            05  TNOME
                LINE 07  COLUMN 10  PIC X(30)
                USING  NOUN
@@ -126,9 +221,13 @@
                LINE 19  COLUMN 11  PIC X(30)
                USING  EMAIL
                HIGHLIGHT.
-           05  TTELEFONE
-               LINE 22  COLUMN 14  PIC X(11)
-               USING  PHONE
+           05  TDDD
+               LINE 22  COLUMN 15  PIC 99
+               USING  DDD
+               HIGHLIGHT.
+           05  TNUM
+               LINE 22  COLUMN 19  PIC 9(09)
+               USING  NUM
                HIGHLIGHT.
 
        01  TELAESP.
@@ -170,10 +269,28 @@
            ELSE
                  NEXT SENTENCE.
 
+       R0A.
+           OPEN I-O CADESPEC
+           IF ST-ERRO2 NOT = "00"
+              IF ST-ERRO2 = "30"
+                 PERFORM ROT-SEMEAR THRU ROT-SEMEAR-FIM
+                 MOVE "*** CADESPEC ARCHIVE WAS CREATED **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0A
+              ELSE
+                 MOVE "ERROR IN OPENING THE CADESPEC FILE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+           ACCEPT W-HOJE FROM DATE YYYYMMDD
+           COMPUTE W-ANOMIN = W-HOJE-ANO - 100.
+
       ********** END OPEN OR CREATE FILE *************************
       ********* RESET FIELDS AND SHOW SCREEN **********************
        R1.
-           MOVE SPACES TO NOUN SEX EMAIL TXTSEXO TXTESPEC
+           MOVE SPACES TO NOUN SEX EMAIL TXTSEXO TXTESPEC CRMUF TXTUF
            MOVE ZEROS TO CRM SPECIALITY DNASC PHONE
            DISPLAY TELAMED.
 
@@ -191,10 +308,39 @@
               PERFORM ROT-MENS THRU ROT-MENS-FIM
               GO TO R2.
 
+           MOVE SPACES TO CRMUF
+           ACCEPT TCRMUF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R2.
+           IF CRMUF = SPACES
+              MOVE "*** ENTER CRM ISSUING UF ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R2.
+
+       R2A.
+           MOVE 1 TO IND.
+       R2B.
+           MOVE TBUF(IND) TO TXTUF
+           IF TXTUFCOD NOT = CRMUF
+              ADD 1 TO IND
+              IF IND < 28
+                 GO TO R2B
+              ELSE
+                 MOVE "*** INCORRECT CRM ISSUING UF ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R2
+           ELSE
+                MOVE TXTUFTEXTO TO TXTUF
+                DISPLAY TTCRMUF.
+                DISPLAY TELAMED.
+
        LER-CADMED.
            READ CADMED
            IF ST-ERRO NOT = "23"
              IF ST-ERRO = "00"
+                PERFORM R2A
+                PERFORM R2B
                 PERFORM R4A
                 PERFORM R5A
                 DISPLAY TELAMED
@@ -218,6 +364,34 @@
               PERFORM ROT-MENS THRU ROT-MENS-FIM
               GO TO R3.
 
+       R3A.
+           MOVE CRM TO W-SAVECRM
+           MOVE CRMUF TO W-SAVECRMUF
+           START CADMED KEY IS EQUAL TO NOUN INVALID KEY
+                 GO TO R4.
+           READ CADMED KEY IS NOUN
+           IF ST-ERRO NOT = "00"
+              GO TO R4.
+           MOVE CRM TO DUPCRM
+           MOVE MENSDUP TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           MOVE W-SAVECRM TO CRM
+           MOVE W-SAVECRMUF TO CRMUF.
+       R3B.
+           MOVE "Y" TO W-OPCAO
+           DISPLAY (23, 13)
+            "SOLIC.=> SAME NAME EXISTS - CONTINUE (Y/N) : "
+           ACCEPT (23, 59) W-OPCAO WITH UPDATE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R3.
+           IF W-OPCAO = "N" OR "n"
+                   GO TO R3.
+           IF W-OPCAO NOT = "Y" AND "y"
+              MOVE "*** JUST TYPE Y=YES OR N=NO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R3B.
+
        R4.
            DISPLAY TELAMED
            DISPLAY TELAESP
@@ -225,13 +399,20 @@
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
                    GO TO R3.
-           IF SPECIALITY = 0 OR SPECIALITY > 6
+           IF SPECIALITY = 0
               MOVE "*** CHOOSE A SPECIALITY ***" TO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
               GO TO R4.
        R4A.
-           MOVE TBESPEC(SPECIALITY) TO TXTESPEC
-           DISPLAY TXTESPEC.
+           MOVE SPECIALITY TO ECOD
+           READ CADESPEC
+           IF ST-ERRO2 = "00"
+              MOVE ENOME TO TXTESPEC
+              DISPLAY TTXTESPEC
+           ELSE
+              MOVE "*** SPECIALITY NOT FOUND IN CADESPEC ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R4.
 
            DISPLAY TELAMED.
 
@@ -282,7 +463,7 @@
               MOVE "*** DAY INVALID ***" TO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
               GO TO R6.
-           IF ANONAS < 1900 OR ANONAS > 2005
+           IF ANONAS < W-ANOMIN OR ANONAS > W-HOJE-ANO
               MOVE "*** YEAR INVALID ***" TO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
               GO TO R6.
@@ -300,11 +481,21 @@
               GO TO R7.
 
        R8.
-           ACCEPT TTELEFONE
+           MOVE ZEROS TO DDD
+
+           ACCEPT TDDD
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
                    GO TO R7.
-           IF PHONE = 0
+
+           MOVE ZEROS TO NUM
+
+           ACCEPT TNUM
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R7.
+
+           IF NUM = ZEROS OR DDD = ZEROS
               MOVE "***ENTER PHONE***" TO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
               GO TO R8.
@@ -326,7 +517,10 @@
                    MOVE "*** JUST TYPE Y=YES OR N=NO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
+                PERFORM CFM-001 THRU CFM-001-FIM.
        INC-WR1.
+                ACCEPT W-HOJE FROM DATE YYYYMMDD
+                MOVE W-HOJE TO CREATED-DATE LAST-CHANGED-DATE
                 WRITE REGMED
                 IF ST-ERRO = "00" OR "02"
                       MOVE "*** RECORDED *** " TO MENS
@@ -373,6 +567,7 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
        EXC-DL1.
+                PERFORM DLOG-WRITE THRU DLOG-WRITE-FIM
                 DELETE CADMED RECORD
                 IF ST-ERRO = "00"
                    MOVE "*** REGISTER DELETED ***" TO MENS
@@ -381,6 +576,48 @@
                 MOVE "ERROR IN DELETED REGISTER "   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
+      *
+      *--------[ BEFORE-IMAGE WRITE TO THE SHARED DELETION LOG ]--------
+       DLOG-WRITE.
+                ACCEPT W-HOJE FROM DATE YYYYMMDD
+                ACCEPT W-HORA FROM TIME
+                OPEN EXTEND CADDELOG
+                IF ST-ERRO-DL NOT = "00"
+                   OPEN OUTPUT CADDELOG
+                   CLOSE CADDELOG
+                   OPEN EXTEND CADDELOG.
+                MOVE W-HOJE-ANO TO DL-ANO
+                MOVE W-HOJE-MES TO DL-MES
+                MOVE W-HOJE-DIA TO DL-DIA
+                MOVE W-HORA-HH TO DL-HH
+                MOVE W-HORA-MM TO DL-MM
+                MOVE W-HORA-SS TO DL-SS
+                MOVE "SMP001" TO DL-PROGRAMA
+                MOVE "CADMED" TO DL-ARQUIVO
+                MOVE CHAVEMED TO DL-CHAVE
+                MOVE REGMED TO DL-IMAGEM
+                WRITE REGDELLOG
+                CLOSE CADDELOG.
+       DLOG-WRITE-FIM.
+                EXIT.
+      *
+      *--------[ CFM REGISTRY VALIDATION HOOK, RUN BEFORE SAVING ]------
+       CFM-001.
+                CALL "CFMWSVC" USING CRM CRMUF W-CFMSTATUS
+                IF W-CFMSTATUS = "00"
+                   GO TO CFM-001-FIM.
+                MOVE "*** CFM REGISTRY: CRM NOT ACTIVE/FOUND ***"
+                                                                TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                MOVE "N" TO W-OPCAO
+                DISPLAY (23, 30) "SAVE ANYWAY (Y/N) : "
+                ACCEPT (23, 51) W-OPCAO WITH UPDATE
+                IF W-OPCAO NOT = "Y" AND "y"
+                   MOVE "*** DATA DECLINED BY THE OPERATOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+       CFM-001-FIM.
+                EXIT.
       *
        ALT-OPC.
                 DISPLAY (23, 40) "CHANGE  (Y/N) : ".
@@ -395,7 +632,10 @@
                    MOVE "*** JUST TYPE Y=YES  OR  N=NO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
+                PERFORM CFM-001 THRU CFM-001-FIM.
        ALT-RW1.
+                ACCEPT W-HOJE FROM DATE YYYYMMDD
+                MOVE W-HOJE TO LAST-CHANGED-DATE
                 REWRITE REGMED
                 IF ST-ERRO = "00" OR "02"
                    MOVE "*** CHANGED RECORD ***         " TO MENS
@@ -411,23 +651,61 @@
 
 
        ROT-FIM.
-           CLOSE CADMED.
+           CLOSE CADMED CADESPEC.
            STOP RUN.
 
+      *----------------------------------------------------------------
+      *    ROT-SEMEAR - LOADS CADESPEC WITH THE 6 CANONICAL SPECIALITY
+      *    NAMES THE FIRST TIME THE FILE IS CREATED.
+      *----------------------------------------------------------------
+       ROT-SEMEAR.
+           OPEN OUTPUT CADESPEC
+           MOVE 1 TO IND.
+       ROT-SEMEAR1.
+           MOVE IND TO ECOD
+           MOVE TBESPEC(IND) TO ENOME
+           WRITE REGESPEC
+           ADD 1 TO IND
+           IF IND < 7
+              GO TO ROT-SEMEAR1.
+           CLOSE CADESPEC.
+       ROT-SEMEAR-FIM.
+                EXIT.
+
       *---------[ ROTINA DE MENSAGEM ]---------------------
        ROT-MENS.
-                MOVE ZEROS TO W-CONT.
-       ROT-MENS1.
                DISPLAY (23, 12) MENS.
+       ROT-MENS1.
        ROT-MENS2.
-                ADD 1 TO W-CONT
-                IF W-CONT < 3000
-                   GO TO ROT-MENS2
-                ELSE
-                   MOVE SPACES TO MENS
-                   DISPLAY (23, 12) MENS.
+               MOVE 150 TO W-ESPERA
+                PERFORM ROT-ESPERA THRU ROT-ESPERA-FIM
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS.
        ROT-MENS-FIM.
                 EXIT.
+      *---------[ ROTINA DE ESPERA - ELAPSED-TIME PAUSE ]---*
+      *    HOLDS THE SCREEN FOR W-ESPERA HUNDREDTHS OF A
+      *    SECOND, CHECKED AGAINST THE SYSTEM CLOCK INSTEAD
+      *    OF A CPU-SPEED-DEPENDENT ITERATION COUNT.
+       ROT-ESPERA.
+                ACCEPT W-HORAINI FROM TIME.
+       ROT-ESPERA1.
+                ACCEPT W-HORAFIM FROM TIME
+                COMPUTE W-SEGINI = W-HORAINI-HH * 360000 +
+                                    W-HORAINI-MM * 6000 +
+                                    W-HORAINI-SS * 100 +
+                                    W-HORAINI-CC
+                COMPUTE W-SEGFIM = W-HORAFIM-HH * 360000 +
+                                    W-HORAFIM-MM * 6000 +
+                                    W-HORAFIM-SS * 100 +
+                                    W-HORAFIM-CC
+                COMPUTE W-DECOR = W-SEGFIM - W-SEGINI
+                IF W-DECOR < 0
+                   ADD 8640000 TO W-DECOR.
+                IF W-DECOR < W-ESPERA
+                   GO TO ROT-ESPERA1.
+       ROT-ESPERA-FIM.
+                EXIT.
        FIM-ROT-TEMPO.
 
       *    FILE STATUS
