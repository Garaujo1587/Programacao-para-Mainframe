@@ -0,0 +1,370 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP019.
+      *AUTHOR. GUSTAVO ARAUJO NARCISO.
+      ********************************************
+      *        DOCTOR DAILY AGENDA VIEW          *
+      ********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADATEN ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVEATEN
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CPF WITH DUPLICATES.
+
+           SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVEMED
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOUN WITH DUPLICATES.
+
+           SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPFPACI
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOUNPACI WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADATEN
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADATEN.DAT".
+       01 REGATEN.
+          03 CHAVEATEN.
+             05 CRMUF      PIC X(02).
+             05 CRM        PIC 9(06).
+             05 DATACON.
+                07 ANOC    PIC 9(04).
+                07 MESC    PIC 9(02).
+                07 DIAC    PIC 9(02).
+             05 HORACON.
+                07 HORAC   PIC 9(02).
+                07 MINC    PIC 9(02).
+          03 CPF           PIC 9(11).
+          03 COD           PIC 9(08).
+          03 OBS           PIC X(30).
+
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+           COPY CPMEDR.
+
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+          03 CPFPACI       PIC 9(11).
+          03 NOUNPACI      PIC X(30).
+          03 FILLER        PIC X(105).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT2       PIC 9(06) VALUE ZEROS.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 MENS          PIC X(50) VALUE SPACES.
+       01 LIMPA         PIC X(50) VALUE SPACES.
+       01 DOCNOME       PIC X(30) VALUE SPACES.
+       01 PACNOME       PIC X(30) VALUE SPACES.
+       01 W-OPCAO       PIC X(01) VALUE SPACES.
+       01 W-CRMSOL      PIC 9(06) VALUE ZEROS.
+       01 W-CRMUFSOL    PIC X(02) VALUE SPACES.
+       01 W-DATASOL     PIC 9(08) VALUE ZEROS.
+       01 W-HORAINI.
+          03 W-HORAINI-HH PIC 9(02).
+          03 W-HORAINI-MM PIC 9(02).
+          03 W-HORAINI-SS PIC 9(02).
+          03 W-HORAINI-CC PIC 9(02).
+       01 W-HORAFIM.
+          03 W-HORAFIM-HH PIC 9(02).
+          03 W-HORAFIM-MM PIC 9(02).
+          03 W-HORAFIM-SS PIC 9(02).
+          03 W-HORAFIM-CC PIC 9(02).
+       01 W-SEGINI      PIC 9(07) VALUE ZEROS.
+       01 W-SEGFIM      PIC 9(07) VALUE ZEROS.
+       01 W-DECOR       PIC S9(07) VALUE ZEROS.
+       01 W-ESPERA      PIC 9(05) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+
+       01  TELAAGEN.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "----------------------[ DOCTOR DAILY AG".
+           05  LINE 02  COLUMN 41
+               VALUE  "ENDA ]------------------------------------".
+           05  LINE 03  COLUMN 01
+               VALUE  " ISSUING UF:".
+           05  LINE 04  COLUMN 01
+               VALUE  " CRM:          NAME:".
+           05  LINE 06  COLUMN 01
+               VALUE  " DATE:".
+           05  LINE 08  COLUMN 01
+               VALUE  " TIME:     :     PATIENT CPF:".
+           05  LINE 10  COLUMN 01
+               VALUE  " PATIENT NAME:".
+           05  LINE 12  COLUMN 01
+               VALUE  " OBSERVATION:".
+           05  LINE 22  COLUMN 01
+               VALUE  "----------------------------------------".
+           05  LINE 22  COLUMN 41
+               VALUE  "----------------------------------------".
+           05  LINE 23  COLUMN 01
+               VALUE  " MESSAGE:".
+           05  TCRMUF
+               LINE 03  COLUMN 13  PIC X(02)
+               USING  CRMUF OF REGATEN
+               HIGHLIGHT.
+           05  TCRM
+               LINE 04  COLUMN 06  PIC 9(06)
+               USING  CRM OF REGATEN
+               HIGHLIGHT.
+           05  TDOCNOME
+               LINE 04  COLUMN 19  PIC X(30)
+               USING  DOCNOME
+               HIGHLIGHT.
+           05  TDATACON
+               LINE 06  COLUMN 07  PIC 99/99/9999
+               USING  DATACON
+               HIGHLIGHT.
+           05  THORACON
+               LINE 08  COLUMN 07  PIC 99
+               USING  HORAC
+               HIGHLIGHT.
+           05  TMINCON
+               LINE 08  COLUMN 11  PIC 99
+               USING  MINC
+               HIGHLIGHT.
+           05  TCPF
+               LINE 08  COLUMN 31  PIC 9(11)
+               USING  CPF
+               HIGHLIGHT.
+           05  TPACNOME
+               LINE 10  COLUMN 15  PIC X(30)
+               USING  PACNOME
+               HIGHLIGHT.
+           05  TOBS
+               LINE 12  COLUMN 15  PIC X(30)
+               USING  OBS
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       R0.
+           OPEN INPUT CADATEN
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** CADATEN FILE NOT FOUND **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERROR IN OPENING CADATEN FILE " TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R0A.
+           OPEN INPUT CADMED
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** CADMED FILE NOT FOUND **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 CLOSE CADATEN
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERROR IN OPENING CADMED FILE " TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 CLOSE CADATEN
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R0B.
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** CADPACI FILE NOT FOUND **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 CLOSE CADATEN CADMED
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERROR IN OPENING CADPACI FILE " TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 CLOSE CADATEN CADMED
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R1.
+           MOVE SPACES TO DOCNOME PACNOME OBS CRMUF OF REGATEN
+           MOVE ZEROS TO CRM OF REGATEN DATACON HORACON CPF
+           DISPLAY TELAAGEN.
+
+       R2.
+           MOVE ZEROS TO CRM OF REGATEN
+
+           ACCEPT TCRM
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   CLOSE CADATEN CADMED CADPACI
+                   GO TO ROT-FIM.
+
+           IF CRM OF REGATEN = ZEROS
+                MOVE "*** ENTER DOCTOR CRM ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R2.
+
+       R2UF.
+           ACCEPT TCRMUF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R2.
+
+           IF CRMUF OF REGATEN = SPACES
+                MOVE "*** ENTER DOCTOR ISSUING UF ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R2UF.
+
+       R2A.
+           MOVE CRM OF REGATEN TO CRM OF REGMED
+           MOVE CRMUF OF REGATEN TO CRMUF OF REGMED
+           READ CADMED KEY IS CHAVEMED
+           IF ST-ERRO = "23"
+                   MOVE "*** DOCTOR CRM DOES NOT EXIST ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R2.
+           IF ST-ERRO NOT = "00"
+                  MOVE "ERROR READING CADMED FILE" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-FIM.
+
+           MOVE NOUN TO DOCNOME
+           DISPLAY TDOCNOME.
+
+       R3.
+           MOVE ZEROS TO DATACON
+
+           ACCEPT TDATACON
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R2.
+
+           IF DATACON = ZEROS
+              MOVE "*** ENTER A VALID DATE ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R3.
+
+           IF MESC < 1 OR MESC > 12
+              MOVE "*** MONTH INVALID ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R3.
+
+           IF DIAC < 1 OR DIAC > 31
+              MOVE "*** DAY INVALID ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R3.
+
+      *-----------[ SCAN THE DOCTOR'S BOOKINGS FOR THIS DATE ]---------*
+       AGEN-001.
+           MOVE CRM OF REGATEN TO W-CRMSOL
+           MOVE CRMUF OF REGATEN TO W-CRMUFSOL
+           MOVE DATACON TO W-DATASOL
+           MOVE ZEROS TO HORAC MINC
+           START CADATEN KEY IS NOT LESS CHAVEATEN INVALID KEY
+                 MOVE "*** NO APPOINTMENTS FOR THIS DATE ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R3.
+
+       AGEN-002.
+           READ CADATEN NEXT
+           IF ST-ERRO NOT = "00"
+                 MOVE "*** END OF AGENDA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R1.
+           IF CRM OF REGATEN NOT = W-CRMSOL
+              OR CRMUF OF REGATEN NOT = W-CRMUFSOL
+              OR DATACON NOT = W-DATASOL
+                 MOVE "*** END OF AGENDA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R1.
+
+           MOVE CPF TO CPFPACI
+           READ CADPACI KEY IS CPFPACI
+           IF ST-ERRO = "00"
+                 MOVE NOUNPACI TO PACNOME
+           ELSE
+                 MOVE "*** PATIENT NOT FOUND ***" TO PACNOME.
+
+           DISPLAY TELAAGEN
+           DISPLAY (23, 12) "ENTER=NEXT   X=RETURN"
+           ACCEPT (23, 40) W-OPCAO
+           IF W-OPCAO = "X" OR "x"
+                 GO TO R1.
+           GO TO AGEN-002.
+
+      ****************** ROTINA FIM ***************
+       ROT-FIM.
+           STOP RUN.
+
+      *********** Mensagem **********************
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT2.
+
+       ROT-MENS1.
+               IF W-CONT2 < 10
+                  DISPLAY (24, 12) MENS
+               ELSE
+                  DISPLAY (24, 12) LIMPA
+                  MOVE SPACES TO MENS
+                  GO TO ROT-MENS-FIM.
+
+       ROT-MENS2.
+                MOVE 020 TO W-ESPERA
+                PERFORM ROT-ESPERA THRU ROT-ESPERA-FIM
+                ADD 1 TO W-CONT2
+                DISPLAY (24, 12) LIMPA.
+       ROT-MENS3.
+                MOVE 020 TO W-ESPERA
+                PERFORM ROT-ESPERA THRU ROT-ESPERA-FIM
+                ADD 1 TO W-CONT2
+                DISPLAY (24, 12) MENS.
+                GO TO ROT-MENS1.
+
+       ROT-MENS-FIM.
+                EXIT.
+
+      *---------[ ROTINA DE ESPERA - ELAPSED-TIME PAUSE ]---*
+      *    HOLDS THE SCREEN FOR W-ESPERA HUNDREDTHS OF A
+      *    SECOND, CHECKED AGAINST THE SYSTEM CLOCK INSTEAD
+      *    OF A CPU-SPEED-DEPENDENT ITERATION COUNT.
+       ROT-ESPERA.
+                ACCEPT W-HORAINI FROM TIME.
+       ROT-ESPERA1.
+                ACCEPT W-HORAFIM FROM TIME
+                COMPUTE W-SEGINI = W-HORAINI-HH * 360000 +
+                                    W-HORAINI-MM * 6000 +
+                                    W-HORAINI-SS * 100 +
+                                    W-HORAINI-CC
+                COMPUTE W-SEGFIM = W-HORAFIM-HH * 360000 +
+                                    W-HORAFIM-MM * 6000 +
+                                    W-HORAFIM-SS * 100 +
+                                    W-HORAFIM-CC
+                COMPUTE W-DECOR = W-SEGFIM - W-SEGINI
+                IF W-DECOR < 0
+                   ADD 8640000 TO W-DECOR.
+                IF W-DECOR < W-ESPERA
+                   GO TO ROT-ESPERA1.
+       ROT-ESPERA-FIM.
+                EXIT.
