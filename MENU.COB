@@ -10,18 +10,52 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+       SELECT CADOPER ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS OPERID
+                    FILE STATUS  IS ST-ERRO.
       *-----------------------------------------------------------------
        DATA DIVISION.
+       FILE SECTION.
       *
+       FD CADOPER
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADOPER.DAT".
+       01 REGOPER.
+          03 OPERID        PIC X(08).
+          03 SENHA         PIC X(08).
+          03 CLASSE        PIC X(01).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
-       01 W-CONT       PIC 9(04) VALUE ZEROS.
        01 W-OPCAO      PIC 9(02) VALUE ZEROS.
        77 W-CONT2       PIC 9(06) VALUE ZEROS.
        01 ST-ERRO      PIC X(02) VALUE "00".
+       01 W-ACT        PIC 9(02) VALUE ZEROS.
+       01 W-OPERID     PIC X(08) VALUE SPACES.
+       01 W-SENHA      PIC X(08) VALUE SPACES.
+       01 W-CLASSE-OPER PIC X(01) VALUE SPACES.
+       01 W-RANK-OPER  PIC 9(01) VALUE ZEROS.
        01 MENS         PIC X(50) VALUE SPACES.
        01 LIMPA        PIC X(50) VALUE SPACES.
        01 W-PROGR      PIC X(07) VALUE SPACES.
+       01 W-HORAINI.
+          03 W-HORAINI-HH PIC 9(02).
+          03 W-HORAINI-MM PIC 9(02).
+          03 W-HORAINI-SS PIC 9(02).
+          03 W-HORAINI-CC PIC 9(02).
+       01 W-HORAFIM.
+          03 W-HORAFIM-HH PIC 9(02).
+          03 W-HORAFIM-MM PIC 9(02).
+          03 W-HORAFIM-SS PIC 9(02).
+          03 W-HORAFIM-CC PIC 9(02).
+       01 W-SEGINI      PIC 9(07) VALUE ZEROS.
+       01 W-SEGFIM      PIC 9(07) VALUE ZEROS.
+       01 W-DECOR       PIC S9(07) VALUE ZEROS.
+       01 W-ESPERA      PIC 9(05) VALUE ZEROS.
 
       *-----------------------------------------------------------------
        01 TAB-PROGR-R.
@@ -38,10 +72,55 @@
            03 FILLER PIC X(07) VALUE "SMP011".
            03 FILLER PIC X(07) VALUE "SMP010".
            03 FILLER PIC X(07) VALUE "PROGR93".
+           03 FILLER PIC X(07) VALUE "SMP012".
+           03 FILLER PIC X(07) VALUE "SMP013".
+           03 FILLER PIC X(07) VALUE "SMP014".
+           03 FILLER PIC X(07) VALUE "SMP015".
+           03 FILLER PIC X(07) VALUE "SMP016".
+           03 FILLER PIC X(07) VALUE "SMP017".
+           03 FILLER PIC X(07) VALUE "SMP019".
+           03 FILLER PIC X(07) VALUE "SMP020".
+           03 FILLER PIC X(07) VALUE "SMP021".
+           03 FILLER PIC X(07) VALUE "SMP022".
+           03 FILLER PIC X(07) VALUE SPACES.
+           03 FILLER PIC X(07) VALUE SPACES.
 
       *
        01 TAB-PROGR   REDEFINES TAB-PROGR-R.
-          03 TAB-PROG  PIC X(07) OCCURS 10 TIMES.
+          03 TAB-PROG  PIC X(07) OCCURS 25 TIMES.
+      *-----------------------------------------------------------------
+      *    MINIMUM OPERATOR CLASS REQUIRED PER MENU OPTION
+      *    1 = RECEPTION     2 = CLINICAL     3 = ADMIN
+      *-----------------------------------------------------------------
+       01 TAB-PERM-R.
+           03 FILLER PIC 9(01) VALUE 3.
+           03 FILLER PIC 9(01) VALUE 3.
+           03 FILLER PIC 9(01) VALUE 3.
+           03 FILLER PIC 9(01) VALUE 1.
+           03 FILLER PIC 9(01) VALUE 1.
+           03 FILLER PIC 9(01) VALUE 1.
+           03 FILLER PIC 9(01) VALUE 1.
+           03 FILLER PIC 9(01) VALUE 1.
+           03 FILLER PIC 9(01) VALUE 3.
+           03 FILLER PIC 9(01) VALUE 1.
+           03 FILLER PIC 9(01) VALUE 3.
+           03 FILLER PIC 9(01) VALUE 2.
+           03 FILLER PIC 9(01) VALUE 3.
+           03 FILLER PIC 9(01) VALUE 3.
+           03 FILLER PIC 9(01) VALUE 3.
+           03 FILLER PIC 9(01) VALUE 3.
+           03 FILLER PIC 9(01) VALUE 3.
+           03 FILLER PIC 9(01) VALUE 2.
+           03 FILLER PIC 9(01) VALUE 1.
+           03 FILLER PIC 9(01) VALUE 1.
+           03 FILLER PIC 9(01) VALUE 3.
+           03 FILLER PIC 9(01) VALUE 3.
+           03 FILLER PIC 9(01) VALUE 3.
+           03 FILLER PIC 9(01) VALUE 0.
+           03 FILLER PIC 9(01) VALUE 0.
+      *
+       01 TAB-PERM    REDEFINES TAB-PERM-R.
+          03 TAB-PERM-RANK PIC 9(01) OCCURS 25 TIMES.
       **********************
       *
       ******************
@@ -49,12 +128,39 @@
       ******************
       *
        SCREEN SECTION.
+       01  TELALOGIN.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                             CLINICAL SY".
+           05  LINE 02  COLUMN 41
+               VALUE  "STEM".
+           05  LINE 10  COLUMN 20
+               VALUE  "OPERATOR ID :".
+           05  LINE 12  COLUMN 20
+               VALUE  "PASSWORD    :".
+           05  TOPERID
+               LINE 10  COLUMN 34  PIC X(08)
+               USING  W-OPERID
+               HIGHLIGHT.
+           05  TSENHA
+               LINE 12  COLUMN 34  PIC X(08)
+               USING  W-SENHA
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
        01  SMTMEN.
            05  BLANK SCREEN.
            05  LINE 02  COLUMN 01
                VALUE  "                             CLINICAL SY".
            05  LINE 02  COLUMN 41
                VALUE  "STEM".
+           05  LINE 03  COLUMN 01
+               VALUE  "                          23 - MONTHLY A".
+           05  LINE 03  COLUMN 41
+               VALUE  "CTIVITY REPORT".
+           05  LINE 04  COLUMN 01
+               VALUE  "                          22 - SPECIALIT".
+           05  LINE 04  COLUMN 41
+               VALUE  "Y MAINTENANCE".
            05  LINE 05  COLUMN 01
                VALUE  "                          01 - MEDICAL R".
            05  LINE 05  COLUMN 41
@@ -107,17 +213,109 @@
                VALUE  "                          13 - VEHICLE R".
            05  LINE 17  COLUMN 41
                VALUE  "EGISTRATION".
+           05  LINE 18  COLUMN 01
+               VALUE  "                          14 - PATIENT R".
+           05  LINE 18  COLUMN 41
+               VALUE  "OSTER REPORT".
+           05  LINE 19  COLUMN 01
+               VALUE  "                          15 - DOCTOR DI".
+           05  LINE 19  COLUMN 41
+               VALUE  "RECTORY REPORT".
            05  LINE 20  COLUMN 01
-               VALUE  "                             OPTIONS :".
+               VALUE  "                          16 - VEHICLE F".
            05  LINE 20  COLUMN 41
-               VALUE  " ( 00 - CLOSE )".
+               VALUE  "LEET REPORT".
+           05  LINE 21  COLUMN 01
+               VALUE  "                          17 - DOCTOR C".
+           05  LINE 21  COLUMN 41
+               VALUE  "SV EXTRACT".
+           05  LINE 22  COLUMN 01
+               VALUE  "                          18 - PATIENTS".
+           05  LINE 22  COLUMN 41
+               VALUE  " PER DISEASE TYPE REPORT".
+           05  LINE 23  COLUMN 01
+               VALUE  "                          19 - WARD/ROOM ".
+           05  LINE 23  COLUMN 41
+               VALUE  "OCCUPANCY             20 - DOCTOR AGENDA".
+           05  LINE 24  COLUMN 01
+               VALUE  "                             OPTIONS :".
+           05  LINE 24  COLUMN 41
+               VALUE  " ( 00 - CLOSE )        21 - ORPHAN RECON".
            05  T-OPCAO
-               LINE 20  COLUMN 38  PIC 9(02)
+               LINE 24  COLUMN 38  PIC 9(02)
                USING  W-OPCAO
                HIGHLIGHT.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
+           GO TO LOGIN-OP1.
+
+      ***************************************
+      * OPERATOR LOGIN / ACCESS CONTROL     *
+      ***************************************
+      *
+       LOGIN-OP1.
+           OPEN I-O CADOPER
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 PERFORM LOGIN-SEED THRU LOGIN-SEED-FIM
+              ELSE
+                 MOVE "CADOPER FILE OPENING ERROR" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO Rfim1.
+           GO TO LOGIN-001.
+
+      *---[ FIRST RUN - SEED A DEFAULT ADMIN OPERATOR ]----------------
+       LOGIN-SEED.
+           OPEN OUTPUT CADOPER
+           MOVE SPACES TO REGOPER
+           MOVE "ADMIN"   TO OPERID
+           MOVE "ADMIN"   TO SENHA
+           MOVE "A"       TO CLASSE
+           WRITE REGOPER
+           CLOSE CADOPER
+           OPEN I-O CADOPER.
+       LOGIN-SEED-FIM.
+           EXIT.
+
+       LOGIN-001.
+           MOVE SPACES TO W-OPERID W-SENHA
+           DISPLAY TELALOGIN.
+       LOGIN-001A.
+           ACCEPT TOPERID
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                      CLOSE CADOPER
+                      GO TO Rfim1.
+           IF W-OPERID = SPACES
+                 MOVE "*** ENTER THE OPERATOR ID ***" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO LOGIN-001A.
+
+           ACCEPT TSENHA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                      GO TO LOGIN-001.
+
+           MOVE W-OPERID TO OPERID
+           READ CADOPER
+           IF ST-ERRO NOT = "00"
+                 MOVE "*** OPERATOR NOT FOUND ***" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO LOGIN-001.
+           IF SENHA NOT = W-SENHA
+                 MOVE "*** INVALID PASSWORD ***" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO LOGIN-001.
+
+           MOVE CLASSE TO W-CLASSE-OPER
+           IF W-CLASSE-OPER = "R"
+              MOVE 1 TO W-RANK-OPER
+           ELSE
+              IF W-CLASSE-OPER = "C"
+                 MOVE 2 TO W-RANK-OPER
+              ELSE
+                 MOVE 3 TO W-RANK-OPER.
 
       *****************************
       * LEVEL 1 SELECTION ROUTINE *
@@ -128,8 +326,9 @@
 
            ACCEPT T-OPCAO.
            IF W-OPCAO = 00
+                      CLOSE CADOPER
                       GO TO Rfim1.
-           IF W-OPCAO > 13
+           IF W-OPCAO > 23
                  MOVE "*** FUNCTION NOT AVAILABLE *** " TO MENS
                  PERFORM RMensa THRU RMensa-FIM
                  GO TO NIVEL1.
@@ -138,6 +337,10 @@
                  MOVE "*** FUNCTION NOT IMPLEMENTED *** " TO MENS
                  PERFORM RMensa THRU RMensa-FIM
                  GO TO NIVEL1.
+           IF W-RANK-OPER < TAB-PERM-RANK(W-OPCAO)
+                 MOVE "*** NOT AUTHORIZED FOR THIS OPERATOR ***" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO NIVEL1.
       *
        Rcall.
            CALL W-PROGR ON OVERFLOW
@@ -151,7 +354,6 @@
 
       *********** MENSAGEM **********************
        RMensa.
-                MOVE ZEROS TO W-CONT
                 MOVE ZEROS TO W-CONT2.
 
        RMensa1.
@@ -163,26 +365,44 @@
                   GO TO RMensa-Fim.
 
        RMensa2.
-                ADD 1 TO W-CONT
-                IF W-CONT < 1000
-                   GO TO RMensa2
-                ELSE
-                   ADD 1 TO W-CONT2
-                   MOVE ZEROS TO W-CONT
-                   DISPLAY (24, 12) LIMPA.
+                MOVE 020 TO W-ESPERA
+                PERFORM ROT-ESPERA THRU ROT-ESPERA-FIM
+                ADD 1 TO W-CONT2
+                DISPLAY (24, 12) LIMPA.
        RMensa3.
-                ADD 1 TO W-CONT
-                IF W-CONT < 1000
-                   GO TO RMensa3
-                ELSE
-                   ADD 1 TO W-CONT2
-                   MOVE ZEROS TO W-CONT
-                   DISPLAY (24, 12) MENS.
-                   GO TO RMensa1.
+                MOVE 020 TO W-ESPERA
+                PERFORM ROT-ESPERA THRU ROT-ESPERA-FIM
+                ADD 1 TO W-CONT2
+                DISPLAY (24, 12) MENS.
+                GO TO RMensa1.
 
        RMensa-FIM.
                 EXIT.
 
+      *---------[ ROTINA DE ESPERA - ELAPSED-TIME PAUSE ]---*
+      *    HOLDS THE SCREEN FOR W-ESPERA HUNDREDTHS OF A
+      *    SECOND, CHECKED AGAINST THE SYSTEM CLOCK INSTEAD
+      *    OF A CPU-SPEED-DEPENDENT ITERATION COUNT.
+       ROT-ESPERA.
+                ACCEPT W-HORAINI FROM TIME.
+       ROT-ESPERA1.
+                ACCEPT W-HORAFIM FROM TIME
+                COMPUTE W-SEGINI = W-HORAINI-HH * 360000 +
+                                    W-HORAINI-MM * 6000 +
+                                    W-HORAINI-SS * 100 +
+                                    W-HORAINI-CC
+                COMPUTE W-SEGFIM = W-HORAFIM-HH * 360000 +
+                                    W-HORAFIM-MM * 6000 +
+                                    W-HORAFIM-SS * 100 +
+                                    W-HORAFIM-CC
+                COMPUTE W-DECOR = W-SEGFIM - W-SEGINI
+                IF W-DECOR < 0
+                   ADD 8640000 TO W-DECOR.
+                IF W-DECOR < W-ESPERA
+                   GO TO ROT-ESPERA1.
+       ROT-ESPERA-FIM.
+                EXIT.
+
       ***************** ROTINA FIM ***************
        Rfim.
            EXIT PROGRAM.
