@@ -0,0 +1,292 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP014.
+      *AUTHOR. GUSTAVO ARAUJO NARCISO.
+      **************************************************
+      *               VEHICLE FLEET REPORT               *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT VEHREG ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS PLATE
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NAMEP WITH DUPLICATES.
+
+       SELECT RELVEHI ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+
+       SELECT SORTFILE ASSIGN TO "SORTVEH".
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD VEHREG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "VEHREG.DAT".
+           COPY CPVEHIR.
+
+       FD RELVEHI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELVEHI.DAT".
+       01 LINHA-REL        PIC X(80).
+
+       SD SORTFILE.
+       01 SORT-REC.
+          03 S-BRAND        PIC 9(02).
+          03 S-NAMEP        PIC X(30).
+          03 S-LETTERP      PIC X(03).
+          03 S-NUMP         PIC 9(04).
+          03 S-MODEL        PIC X(20).
+          03 S-COR          PIC X(01).
+          03 S-ANOF         PIC 9(04).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 W-BRANDANT    PIC 9(02) VALUE ZEROS.
+       01 W-CONTGRP     PIC 9(04) VALUE ZEROS.
+       01 W-TOTAL       PIC 9(06) VALUE ZEROS.
+       01 IND           PIC 9(02) VALUE ZEROS.
+       01 TXTCOR.
+          03 TXTCORCOD    PIC X(01) VALUE SPACES.
+          03 TXTCORTEXTO  PIC X(14) VALUE SPACES.
+       01 DCORTXT       PIC X(14) VALUE SPACES.
+
+           COPY CPVEHCOR.
+
+       01 TABBRANDX.
+          03 FILLER     PIC X(15) VALUE " AUDI".
+          03 FILLER     PIC X(15) VALUE " PORSCHE".
+          03 FILLER     PIC X(15) VALUE " FERRARI".
+          03 FILLER     PIC X(15) VALUE " BMW".
+          03 FILLER     PIC X(15) VALUE " LAMBORGHINI".
+          03 FILLER     PIC X(15) VALUE " JAGUAR".
+          03 FILLER     PIC X(15) VALUE " MERCEDES".
+          03 FILLER     PIC X(15) VALUE " ASTON MARTIN".
+          03 FILLER     PIC X(15) VALUE " BUGATTI".
+       01 TABBRAND REDEFINES TABBRANDX.
+          03 TBBRAND   PIC X(15) OCCURS 9 TIMES.
+
+       01 LIN-TITULO.
+          03 FILLER   PIC X(34) VALUE "VEHREG - VEHICLE FLEET REPORT".
+          03 FILLER   PIC X(46) VALUE SPACES.
+
+       01 LIN-GRUPO.
+          03 FILLER     PIC X(08) VALUE "BRAND : ".
+          03 GBRAND     PIC X(15).
+
+       01 DET-PLACA.
+          03 FILLER     PIC X(09) VALUE "PLATE : ".
+          03 DLETTERP   PIC X(03).
+          03 FILLER     PIC X(01) VALUE "-".
+          03 DNUMP      PIC 9(04).
+          03 FILLER     PIC X(10) VALUE "  OWNER : ".
+          03 DNAMEP     PIC X(30).
+
+       01 DET-VEIC.
+          03 FILLER     PIC X(09) VALUE "MODEL : ".
+          03 DMODEL     PIC X(20).
+          03 FILLER     PIC X(10) VALUE "  COLOR : ".
+          03 DCOR       PIC X(14).
+          03 FILLER     PIC X(09) VALUE "  YEAR : ".
+          03 DANOF      PIC 9(04).
+
+       01 LIN-SUBTOT.
+          03 FILLER     PIC X(26) VALUE "  VEHICLES OF THIS BRAND ".
+          03 SUBTOTAL   PIC ZZZ.ZZ9.
+
+       01 LIN-RODAPE.
+          03 FILLER     PIC X(24) VALUE "TOTAL VEHICLES ........ ".
+          03 RTOTAL     PIC ZZZ.ZZ9.
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+
+       01  TELAVEHIR.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 07
+               VALUE  "              VEHICLE FLEET REPORT GENERATION".
+           05  LINE 23  COLUMN 01
+               VALUE  "  MESSAGE :".
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY TELAVEHIR.
+
+       INC-OP2.
+           OPEN OUTPUT RELVEHI
+           IF ST-ERRO2 NOT = "00"
+                 MOVE "ERROR CREATING THE REPORT FILE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2.
+
+           MOVE "*** GENERATING REPORT ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+
+           MOVE LIN-TITULO TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE ZEROS TO W-TOTAL W-BRANDANT W-CONTGRP.
+
+           SORT SORTFILE ON ASCENDING KEY S-BRAND S-NAMEP
+                INPUT PROCEDURE IS LER-VEHREG
+                OUTPUT PROCEDURE IS GRAVAR-REL.
+
+           IF W-BRANDANT NOT = ZEROS
+                 MOVE W-CONTGRP TO SUBTOTAL
+                 MOVE LIN-SUBTOT TO LINHA-REL
+                 WRITE LINHA-REL
+                 MOVE SPACES TO LINHA-REL
+                 WRITE LINHA-REL.
+
+           MOVE W-TOTAL  TO RTOTAL
+           MOVE LIN-RODAPE TO LINHA-REL
+           WRITE LINHA-REL
+
+           MOVE "*** REPORT RELVEHI.DAT GENERATED ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ROT-FIM.
+           CLOSE RELVEHI.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+
+      *------[ SORT INPUT PROCEDURE - READS VEHREG ]--------------------
+       LER-VEHREG.
+           OPEN INPUT VEHREG
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** VEHREG FILE NOT FOUND ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO LER-FIM
+              ELSE
+                 MOVE "ERROR IN OPENING THE FILE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO LER-FIM
+           ELSE
+              NEXT SENTENCE.
+
+           MOVE SPACES TO PLATE
+           START VEHREG KEY IS NOT LESS PLATE INVALID KEY
+                 GO TO LER-FIM.
+       LER-RD2.
+           READ VEHREG NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO LER-FIM
+              ELSE
+                 MOVE "ERROR READING VEHREG FILE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO LER-FIM
+           ELSE
+              NEXT SENTENCE.
+
+           MOVE BRAND    TO S-BRAND
+           MOVE NAMEP    TO S-NAMEP
+           MOVE LETTERP  TO S-LETTERP
+           MOVE NUMP     TO S-NUMP
+           MOVE MODEL    TO S-MODEL
+           MOVE COR      TO S-COR
+           MOVE ANOF     TO S-ANOF
+           RELEASE SORT-REC
+           GO TO LER-RD2.
+       LER-FIM.
+           CLOSE VEHREG.
+
+      *------[ SORT OUTPUT PROCEDURE - BUILDS THE LISTING ]-------------
+       GRAVAR-REL.
+           RETURN SORTFILE AT END
+                 GO TO GRAVAR-FIM.
+           IF S-BRAND NOT = W-BRANDANT
+                 PERFORM ROT-QUEBRA THRU ROT-QUEBRA-FIM.
+
+           MOVE 1 TO IND.
+       GRAVAR-COR.
+           MOVE TBCOR(IND) TO TXTCOR
+           IF TXTCORCOD NOT = S-COR
+              ADD 1 TO IND
+              IF IND < 10
+                 GO TO GRAVAR-COR
+              ELSE
+                 MOVE SPACES TO TXTCORTEXTO
+           ELSE
+                NEXT SENTENCE.
+           MOVE TXTCORTEXTO TO DCORTXT
+
+           MOVE S-LETTERP TO DLETTERP
+           MOVE S-NUMP    TO DNUMP
+           MOVE S-NAMEP   TO DNAMEP
+           MOVE S-MODEL   TO DMODEL
+           MOVE DCORTXT   TO DCOR
+           MOVE S-ANOF    TO DANOF
+           MOVE DET-PLACA TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE DET-VEIC  TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES    TO LINHA-REL
+           WRITE LINHA-REL
+           ADD 1 TO W-CONTGRP
+           ADD 1 TO W-TOTAL
+           GO TO GRAVAR-REL.
+       GRAVAR-FIM.
+           CONTINUE.
+
+      *------[ CONTROL BREAK ON BRAND ]----------------------------------
+       ROT-QUEBRA.
+           IF W-BRANDANT NOT = ZEROS
+                 MOVE W-CONTGRP TO SUBTOTAL
+                 MOVE LIN-SUBTOT TO LINHA-REL
+                 WRITE LINHA-REL
+                 MOVE SPACES TO LINHA-REL
+                 WRITE LINHA-REL.
+
+           MOVE S-BRAND TO W-BRANDANT
+           MOVE ZEROS   TO W-CONTGRP
+           MOVE TBBRAND(W-BRANDANT) TO GBRAND
+           MOVE LIN-GRUPO TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL.
+       ROT-QUEBRA-FIM.
+           EXIT.
+
+      **********************
+      *   MESSAGE ROUTINE  *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-MENS.
+      *
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADO COM SUCESSO
+      *    10 = FIM DE ARQUIVO
+      *    30 = ARQUIVO NAO ENCONTRADO
+
+      *---------------------*** END OF PROGRAM ***--------------------*
