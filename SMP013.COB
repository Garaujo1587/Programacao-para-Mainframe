@@ -0,0 +1,274 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP013.
+      *AUTHOR. GUSTAVO ARAUJO NARCISO.
+      **************************************************
+      *              DOCTOR DIRECTORY REPORT             *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVEMED
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOUN WITH DUPLICATES.
+
+       SELECT CADESPEC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS ECOD
+                    FILE STATUS  IS ST-ERRO3.
+
+       SELECT RELMED ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+
+       SELECT SORTFILE ASSIGN TO "SORTMED".
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+           COPY CPMEDR.
+
+       FD CADESPEC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADESPEC.DAT".
+           COPY CPESPECR.
+
+       FD RELMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELMED.DAT".
+       01 LINHA-REL        PIC X(80).
+
+       SD SORTFILE.
+       01 SORT-REC.
+          03 S-SPECIALITY   PIC 9(02).
+          03 S-NOUN         PIC X(30).
+          03 S-CRM          PIC 9(06).
+          03 S-EMAIL        PIC X(30).
+          03 S-PHONE        PIC 9(11).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 ST-ERRO3      PIC X(02) VALUE "00".
+       01 W-ESPECANT    PIC 9(02) VALUE ZEROS.
+       01 W-CONTGRP     PIC 9(04) VALUE ZEROS.
+       01 W-TOTAL       PIC 9(06) VALUE ZEROS.
+       01 TXTESPEC      PIC X(15) VALUE SPACES.
+
+       01 LIN-TITULO.
+          03 FILLER   PIC X(34) VALUE "CADMED - DOCTOR DIRECTORY REPORT".
+          03 FILLER   PIC X(46) VALUE SPACES.
+
+       01 LIN-GRUPO.
+          03 FILLER     PIC X(14) VALUE "SPECIALITY : ".
+          03 GESPEC     PIC X(15).
+
+       01 DET-CRM.
+          03 FILLER     PIC X(08) VALUE "CRM : ".
+          03 DCRM       PIC 9(06).
+          03 FILLER     PIC X(09) VALUE "  NAME : ".
+          03 DNOME      PIC X(30).
+
+       01 DET-CONTATO.
+          03 FILLER     PIC X(09) VALUE "PHONE : ".
+          03 DFONE      PIC 9(11).
+          03 FILLER     PIC X(10) VALUE "  EMAIL : ".
+          03 DEMAIL     PIC X(30).
+
+       01 LIN-SUBTOT.
+          03 FILLER     PIC X(27) VALUE "  DOCTORS IN SPECIALITY .. ".
+          03 SUBTOTAL   PIC ZZZ.ZZ9.
+
+       01 LIN-RODAPE.
+          03 FILLER     PIC X(23) VALUE "TOTAL DOCTORS ........ ".
+          03 RTOTAL     PIC ZZZ.ZZ9.
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+
+       01  TELAMEDR.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 07
+               VALUE  "             DOCTOR DIRECTORY REPORT GENERATION".
+           05  LINE 23  COLUMN 01
+               VALUE  "  MESSAGE :".
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY TELAMEDR.
+
+       INC-OP2.
+           OPEN OUTPUT RELMED
+           IF ST-ERRO2 NOT = "00"
+                 MOVE "ERROR CREATING THE REPORT FILE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2.
+
+           MOVE "*** GENERATING REPORT ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+
+           MOVE LIN-TITULO TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE ZEROS TO W-TOTAL W-ESPECANT W-CONTGRP.
+
+           SORT SORTFILE ON ASCENDING KEY S-SPECIALITY S-NOUN
+                INPUT PROCEDURE IS LER-CADMED
+                OUTPUT PROCEDURE IS GRAVAR-REL.
+
+           IF W-ESPECANT NOT = ZEROS
+                 MOVE W-CONTGRP TO SUBTOTAL
+                 MOVE LIN-SUBTOT TO LINHA-REL
+                 WRITE LINHA-REL
+                 MOVE SPACES TO LINHA-REL
+                 WRITE LINHA-REL.
+
+           MOVE W-TOTAL  TO RTOTAL
+           MOVE LIN-RODAPE TO LINHA-REL
+           WRITE LINHA-REL
+
+           MOVE "*** REPORT RELMED.DAT GENERATED ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ROT-FIM.
+           CLOSE RELMED.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+
+      *------[ SORT INPUT PROCEDURE - READS CADMED ]--------------------
+       LER-CADMED.
+           OPEN INPUT CADMED
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** CADMED FILE NOT FOUND ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO LER-FIM
+              ELSE
+                 MOVE "ERROR IN OPENING THE FILE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO LER-FIM
+           ELSE
+              NEXT SENTENCE.
+
+           OPEN INPUT CADESPEC
+           IF ST-ERRO3 NOT = "00"
+                 MOVE "*** CADESPEC FILE NOT FOUND ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO LER-FIM.
+
+           MOVE ZEROS TO CHAVEMED
+           START CADMED KEY IS NOT LESS CHAVEMED INVALID KEY
+                 GO TO LER-FIM.
+       LER-RD2.
+           READ CADMED NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO LER-FIM
+              ELSE
+                 MOVE "ERROR READING CADMED FILE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO LER-FIM
+           ELSE
+              NEXT SENTENCE.
+
+           MOVE SPECIALITY TO S-SPECIALITY
+           MOVE NOUN       TO S-NOUN
+           MOVE CRM        TO S-CRM
+           MOVE EMAIL      TO S-EMAIL
+           MOVE PHONE      TO S-PHONE
+           RELEASE SORT-REC
+           GO TO LER-RD2.
+       LER-FIM.
+           CLOSE CADMED CADESPEC.
+
+      *------[ SORT OUTPUT PROCEDURE - BUILDS THE LISTING ]-------------
+       GRAVAR-REL.
+           RETURN SORTFILE AT END
+                 GO TO GRAVAR-FIM.
+           IF S-SPECIALITY NOT = W-ESPECANT
+                 PERFORM ROT-QUEBRA THRU ROT-QUEBRA-FIM.
+
+           MOVE S-CRM   TO DCRM
+           MOVE S-NOUN  TO DNOME
+           MOVE S-PHONE TO DFONE
+           MOVE S-EMAIL TO DEMAIL
+           MOVE DET-CRM     TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE DET-CONTATO TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES      TO LINHA-REL
+           WRITE LINHA-REL
+           ADD 1 TO W-CONTGRP
+           ADD 1 TO W-TOTAL
+           GO TO GRAVAR-REL.
+       GRAVAR-FIM.
+           CONTINUE.
+
+      *------[ CONTROL BREAK ON SPECIALITY ]-----------------------------
+       ROT-QUEBRA.
+           IF W-ESPECANT NOT = ZEROS
+                 MOVE W-CONTGRP TO SUBTOTAL
+                 MOVE LIN-SUBTOT TO LINHA-REL
+                 WRITE LINHA-REL
+                 MOVE SPACES TO LINHA-REL
+                 WRITE LINHA-REL.
+
+           MOVE S-SPECIALITY TO W-ESPECANT
+           MOVE ZEROS        TO W-CONTGRP
+           MOVE W-ESPECANT TO ECOD
+           READ CADESPEC
+           IF ST-ERRO3 = "00"
+                 MOVE ENOME TO TXTESPEC
+           ELSE
+                 MOVE "UNKNOWN" TO TXTESPEC.
+           MOVE TXTESPEC TO GESPEC
+           MOVE LIN-GRUPO TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL.
+       ROT-QUEBRA-FIM.
+           EXIT.
+
+      **********************
+      *   MESSAGE ROUTINE  *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-MENS.
+      *
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADO COM SUCESSO
+      *    10 = FIM DE ARQUIVO
+      *    30 = ARQUIVO NAO ENCONTRADO
+
+      *---------------------*** END OF PROGRAM ***--------------------*
