@@ -0,0 +1,566 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP017.
+      *AUTHOR. GUSTAVO ARAUJO NARCISO.
+      *******************************************
+      *MAINTENANCE OF THE WARD/ROOM OCCUPANCY   *
+      *******************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADQUARTO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS QUARTO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS PLANOQ WITH DUPLICATES.
+
+       SELECT CADPLANO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS PCOD
+                    FILE STATUS  IS ST-ERRO2.
+
+       SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPFPACI
+                    FILE STATUS  IS ST-ERRO3
+                    ALTERNATE RECORD KEY IS NOUNPACI WITH DUPLICATES.
+
+       SELECT CADDELOG ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-DL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADQUARTO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADQUARTO.DAT".
+       01 REGQUARTO.
+          03 QUARTO        PIC 9(04).
+          03 PLANOQ        PIC 9(02).
+          03 CPF           PIC 9(11).
+
+       FD CADPLANO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPLANO.DAT".
+           COPY CPPLANOR.
+
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+          03 CPFPACI        PIC 9(11).
+          03 NOUNPACI       PIC X(30).
+          03 NASCIMENTO.
+             05 DIA         PIC 9(02).
+             05 MES         PIC 9(02).
+             05 ANO         PIC 9(04).
+          03 SEX           PIC X(01).
+          03 GENDER         PIC X(01).
+          03 PHONE.
+             05 DDD         PIC 9(02).
+             05 NUM         PIC 9(09).
+          03 EMAIL          PIC X(40).
+          03 CEPPACI        PIC 9(08).
+          03 NUMLOGRA       PIC 9(04).
+          03 COMLOGRA       PIC X(12).
+          03 CONVENIO       PIC 9(04).
+          03 CREATED-DATE-PACI      PIC 9(08).
+          03 LAST-CHANGED-DATE-PACI PIC 9(08).
+
+       FD CADDELOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "DELLOG.DAT".
+           COPY CPDELLOG.
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 ST-ERRO3      PIC X(02) VALUE "00".
+       01 ST-ERRO-DL    PIC X(02) VALUE "00".
+       01 W-HOJE.
+          03 W-HOJE-ANO PIC 9(04).
+          03 W-HOJE-MES PIC 9(02).
+          03 W-HOJE-DIA PIC 9(02).
+       01 W-HORA.
+          03 W-HORA-HH  PIC 9(02).
+          03 W-HORA-MM  PIC 9(02).
+          03 W-HORA-SS  PIC 9(02).
+          03 W-HORA-CC  PIC 9(02).
+       01 W-HORAINI.
+          03 W-HORAINI-HH PIC 9(02).
+          03 W-HORAINI-MM PIC 9(02).
+          03 W-HORAINI-SS PIC 9(02).
+          03 W-HORAINI-CC PIC 9(02).
+       01 W-HORAFIM.
+          03 W-HORAFIM-HH PIC 9(02).
+          03 W-HORAFIM-MM PIC 9(02).
+          03 W-HORAFIM-SS PIC 9(02).
+          03 W-HORAFIM-CC PIC 9(02).
+       77 W-SEGINI      PIC 9(07) VALUE ZEROS.
+       77 W-SEGFIM      PIC 9(07) VALUE ZEROS.
+       77 W-DECOR       PIC S9(07) VALUE ZEROS.
+       77 W-ESPERA      PIC 9(05) VALUE ZEROS.
+       01 W-SEL         PIC 9(01) VALUE ZEROS.
+       01 W-PLANOSOL    PIC 9(02) VALUE ZEROS.
+       01 PLANOTXT      PIC X(30) VALUE SPACES.
+       01 PACNOME       PIC X(30) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+
+      *----------------------------------------------------------------
+      *    SAME PLAN-TIER LIST SHOWN BY SMP003 WHEN THE OPERATOR
+      *    IS ASKED FOR THE PLAN CODE - CADPLANO REMAINS THE SINGLE
+      *    SOURCE OF THE PLAN NAME, THIS IS ONLY SCREEN TEXT.
+      *----------------------------------------------------------------
+       01  SMP017TELA2.
+           05  LINE 13  COLUMN 01
+               VALUE  "----------------------------------------".
+           05  LINE 13  COLUMN 41
+               VALUE  "----------------------------------------".
+           05  LINE 15  COLUMN 01
+               VALUE  "   1 - ENFERMARIA REGIONAL".
+           05  LINE 15  COLUMN 41
+               VALUE  "       7 - EMERGENCIA REGIONAL".
+           05  LINE 16  COLUMN 01
+               VALUE  "   2 - ENFERMARIA NACIONAL".
+           05  LINE 16  COLUMN 41
+               VALUE  "       8 - EMERGENCIA NACIONAL".
+           05  LINE 17  COLUMN 01
+               VALUE  "   3 - ENFERMARIA INTERNACIONACAO".
+           05  LINE 17  COLUMN 41
+               VALUE  "       9 - EMERGENCIA INTERNACIONAL".
+           05  LINE 18  COLUMN 01
+               VALUE  "   4 - APTO PADRAO REGIONAL".
+           05  LINE 18  COLUMN 41
+               VALUE  "      10 - PLANO GLOBAL".
+           05  LINE 19  COLUMN 01
+               VALUE  "   5 - APTO PADRAO NACIONAL".
+           05  LINE 19  COLUMN 41
+               VALUE  "      11 - PLANO ESPACIAL".
+           05  LINE 20  COLUMN 01
+               VALUE  "   6 - APTO PADRAO INTERNACIONAL".
+           05  LINE 20  COLUMN 41
+               VALUE  "      12 - PLANO INTERGALACTICO".
+
+       01  TELAQUARTO.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "--------------------------[ WARD/ROOM O".
+           05  LINE 02  COLUMN 40
+               VALUE  "CCUPANCY ]--------------------------------".
+           05  LINE 05  COLUMN 01
+               VALUE  "     ROOM  :".
+           05  LINE 08  COLUMN 01
+               VALUE  "     PLAN  :".
+           05  LINE 11  COLUMN 01
+               VALUE  "     OCCUPANT CPF:".
+           05  TQUARTO
+               LINE 05  COLUMN 15  PIC 9(04)
+               USING  QUARTO
+               HIGHLIGHT.
+           05  TPLANOQ
+               LINE 08  COLUMN 15  PIC 9(02)
+               USING  PLANOQ
+               HIGHLIGHT.
+           05  TPLANOTXT
+               LINE 08  COLUMN 19  PIC X(30)
+               USING  PLANOTXT
+               HIGHLIGHT.
+           05  TCPF
+               LINE 11  COLUMN 21  PIC 9(11)
+               USING  CPF
+               HIGHLIGHT.
+           05  TPACNOME
+               LINE 11  COLUMN 33  PIC X(30)
+               USING  PACNOME
+               HIGHLIGHT.
+
+       01  TELALIVRE.
+           05  LINE 21  COLUMN 01
+               VALUE  "     FREE ROOM :".
+           05  TQLIVRE
+               LINE 21  COLUMN 18  PIC 9(04)
+               USING  QUARTO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       R0.
+           OPEN I-O CADQUARTO
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADQUARTO
+                 CLOSE CADQUARTO
+                 MOVE "*** CADQUARTO ARCHIVE WAS CREATED **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0
+              ELSE
+                 MOVE "ERROR IN OPENING THE CADQUARTO FILE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R0A.
+           OPEN INPUT CADPLANO
+           IF ST-ERRO2 NOT = "00"
+              IF ST-ERRO2 = "30"
+                 MOVE "*** CADPLANO FILE NOT FOUND **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERROR IN OPENING THE CADPLANO FILE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R0B.
+           OPEN INPUT CADPACI
+           IF ST-ERRO3 NOT = "00"
+              IF ST-ERRO3 = "30"
+                 MOVE "*** CADPACI FILE NOT FOUND **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERROR IN OPENING THE CADPACI FILE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R1.
+           MOVE SPACES TO PLANOTXT PACNOME
+           MOVE ZEROS TO QUARTO PLANOQ CPF
+           DISPLAY TELAQUARTO.
+
+       R2.
+
+           MOVE ZEROS TO QUARTO
+
+           ACCEPT TQUARTO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+
+           IF QUARTO = ZEROS
+                MOVE "INVALID ROOM NUMBER" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO R2.
+
+
+      *---------------CHECK IF IT ALREADY EXISTS IN THE FILE-----------------*
+
+       LER-CADQUARTO.
+           READ CADQUARTO
+           IF ST-ERRO NOT = "23"
+             IF ST-ERRO = "00"
+                PERFORM R6
+                DISPLAY TELAQUARTO
+                GO TO ACE-001
+
+             ELSE
+                MOVE "ERROR READ CADQUARTO FILE" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                NEXT SENTENCE.
+
+      *----------------------------------------------------------------*
+
+       R4.
+           MOVE ZEROS TO PLANOQ
+           MOVE SPACES TO PLANOTXT
+           DISPLAY SMP017TELA2.
+
+           ACCEPT TPLANOQ
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R2.
+
+           IF PLANOQ = ZEROS
+              MOVE "TYPE A VALID PLAN" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R4.
+
+       R5.
+           IF PLANOQ < 13
+              MOVE PLANOQ TO PCOD
+              READ CADPLANO
+              IF ST-ERRO2 = "00"
+                 MOVE PNOME TO PLANOTXT
+                 DISPLAY TPLANOTXT
+              ELSE
+                 MOVE "*** PLAN NOT FOUND IN CADPLANO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R4
+           ELSE
+              GO TO R4.
+
+       R6.
+           MOVE ZEROS TO CPF
+           MOVE SPACES TO PACNOME
+           DISPLAY TELAQUARTO
+
+           ACCEPT TCPF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R4.
+
+           IF CPF = ZEROS
+              MOVE "*** VACANT ***" TO PACNOME
+              DISPLAY TPACNOME
+              GO TO INC-OPC.
+
+       R6A.
+           MOVE CPF TO CPFPACI
+           READ CADPACI KEY IS CPFPACI
+           IF ST-ERRO3 = "23"
+                   MOVE "*** PATIENT DOES NOT EXIST ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R6.
+           IF ST-ERRO3 NOT = "00"
+                  MOVE "ERROR READING CADPACI FILE" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-FIM.
+
+           MOVE NOUNPACI TO PACNOME
+           DISPLAY TPACNOME.
+
+
+       INC-OPC.
+                MOVE "Y" TO W-OPCAO
+                DISPLAY (23, 40) "SAVE (Y/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R6.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DATA DECLINED BY THE OPERATOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "Y" AND "y"
+                   MOVE "*** DIGITE APENAS Y=YES OR N=NO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGQUARTO
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** RECORDED *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
+                IF ST-ERRO = "22"
+
+                  GO TO ALT-RW1
+                ELSE
+                      MOVE "ERROR IN FILE RECORDING"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+
+       ACE-001.
+                DISPLAY (23, 12)
+                     "N=NEW   C=CHANGE   D=DELETE   L=FREE LIST"
+                ACCEPT (23, 55) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                   GO TO R1.
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "C"
+                    AND W-OPCAO NOT = "D" AND W-OPCAO NOT = "L"
+                    GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R1
+                ELSE
+                   IF W-OPCAO = "C"
+                      MOVE 1 TO W-SEL
+                      GO TO R4
+                   ELSE
+                      IF W-OPCAO = "D"
+                         GO TO EXC-OPC
+                      ELSE
+                         GO TO FREE-OPC.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "DELETE   (Y/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRATION NOT EXCLUDED ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "Y" AND "y"
+                   MOVE "* JUST TYPE Y=YES  OR  N=NO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                PERFORM DLOG-WRITE THRU DLOG-WRITE-FIM
+                DELETE CADQUARTO RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** DELETED ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERROR EXCLUSION FROM REGISTRATION"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      *--------[ BEFORE-IMAGE WRITE TO THE SHARED DELETION LOG ]--------
+       DLOG-WRITE.
+                ACCEPT W-HOJE FROM DATE YYYYMMDD
+                ACCEPT W-HORA FROM TIME
+                OPEN EXTEND CADDELOG
+                IF ST-ERRO-DL NOT = "00"
+                   OPEN OUTPUT CADDELOG
+                   CLOSE CADDELOG
+                   OPEN EXTEND CADDELOG.
+                MOVE W-HOJE-ANO TO DL-ANO
+                MOVE W-HOJE-MES TO DL-MES
+                MOVE W-HOJE-DIA TO DL-DIA
+                MOVE W-HORA-HH TO DL-HH
+                MOVE W-HORA-MM TO DL-MM
+                MOVE W-HORA-SS TO DL-SS
+                MOVE "SMP017" TO DL-PROGRAMA
+                MOVE "CADQUARTO" TO DL-ARQUIVO
+                MOVE QUARTO TO DL-CHAVE
+                MOVE REGQUARTO TO DL-IMAGEM
+                WRITE REGDELLOG
+                CLOSE CADDELOG.
+       DLOG-WRITE-FIM.
+                EXIT.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "CHANGE  (Y/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R4.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** NOT CHANGED INFORMATION *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "Y" AND "y"
+                   MOVE "*** JUST TYPE Y=YES  OR  N=NO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGQUARTO
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRATION CHANGED ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERROR IN CHANGING THE REGISTRATION"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+      *****************************************
+      * ROTINA DE LISTAGEM DE LEITOS LIVRES   *
+      *****************************************
+
+       FREE-OPC.
+           MOVE ZEROS TO PLANOQ
+           DISPLAY SMP017TELA2
+           DISPLAY (23, 12) "ENTER PLAN TO LIST FREE BEDS : "
+           ACCEPT (23, 44) TPLANOQ
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R1.
+           IF PLANOQ = ZEROS
+              MOVE "TYPE A VALID PLAN" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO FREE-OPC.
+
+           MOVE PLANOQ TO W-PLANOSOL
+           START CADQUARTO KEY IS NOT LESS PLANOQ INVALID KEY
+                 MOVE "*** NO ROOM FOUND FOR THIS PLAN ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R1.
+
+       FREE-RD1.
+           READ CADQUARTO NEXT
+           IF ST-ERRO NOT = "00"
+              MOVE "*** NO MORE FREE ROOMS ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF PLANOQ NOT = W-PLANOSOL
+              MOVE "*** NO MORE FREE ROOMS ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF CPF NOT = ZEROS
+              GO TO FREE-RD1.
+
+           DISPLAY TELALIVRE.
+
+       FREE-SOL.
+           DISPLAY (23, 12) "N=NEXT FREE ROOM   E=END"
+           ACCEPT (23, 55) W-OPCAO
+           IF W-OPCAO = "E" OR "e"
+              GO TO R1.
+           IF W-OPCAO NOT = "N" AND "n"
+              MOVE "* JUST TYPE N=NEXT  OR  E=END *" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO FREE-SOL.
+           MOVE SPACES TO MENS
+           DISPLAY (23, 12) MENS
+           GO TO FREE-RD1.
+
+       ROT-FIM.
+           CLOSE CADQUARTO CADPLANO CADPACI.
+           STOP RUN.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS1.
+       ROT-MENS2.
+               MOVE 150 TO W-ESPERA
+               PERFORM ROT-ESPERA THRU ROT-ESPERA-FIM
+               MOVE SPACES TO MENS
+               DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+      *---------[ ROTINA DE ESPERA - ELAPSED-TIME PAUSE ]---*
+      *    HOLDS THE SCREEN FOR W-ESPERA HUNDREDTHS OF A
+      *    SECOND, CHECKED AGAINST THE SYSTEM CLOCK INSTEAD
+      *    OF A CPU-SPEED-DEPENDENT ITERATION COUNT.
+       ROT-ESPERA.
+                ACCEPT W-HORAINI FROM TIME.
+       ROT-ESPERA1.
+                ACCEPT W-HORAFIM FROM TIME
+                COMPUTE W-SEGINI = W-HORAINI-HH * 360000 +
+                                    W-HORAINI-MM * 6000 +
+                                    W-HORAINI-SS * 100 +
+                                    W-HORAINI-CC
+                COMPUTE W-SEGFIM = W-HORAFIM-HH * 360000 +
+                                    W-HORAFIM-MM * 6000 +
+                                    W-HORAFIM-SS * 100 +
+                                    W-HORAFIM-CC
+                COMPUTE W-DECOR = W-SEGFIM - W-SEGINI
+                IF W-DECOR < 0
+                   ADD 8640000 TO W-DECOR.
+                IF W-DECOR < W-ESPERA
+                   GO TO ROT-ESPERA1.
+       ROT-ESPERA-FIM.
+                EXIT.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADO COM SUCESSO
+      *    22 = REGISTRO JA CADASTRADO
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
