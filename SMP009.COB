@@ -0,0 +1,190 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP009.
+      *AUTHOR. GUSTAVO ARAUJO NARCISO.
+      **************************************************
+      *                 CADCEP REPORT                  *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS ENDERECO
+                                   WITH DUPLICATES.
+
+       SELECT RELCEP ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+           COPY CPCEPR.
+
+       FD RELCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELCEP.DAT".
+       01 LINHA-REL        PIC X(80).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 W-TOTAL       PIC 9(06) VALUE ZEROS.
+
+       01 LIN-TITULO.
+          03 FILLER     PIC X(30) VALUE "CADCEP  -  ZIP CODE REGISTER".
+          03 FILLER     PIC X(50) VALUE SPACES.
+
+       01 LIN-CABEC.
+          03 FILLER     PIC X(09) VALUE "CEP".
+          03 FILLER     PIC X(32) VALUE "ADDRESS".
+          03 FILLER     PIC X(22) VALUE "NEIGHBORHOOD".
+          03 FILLER     PIC X(13) VALUE "CITY".
+          03 FILLER     PIC X(04) VALUE "UF".
+
+       01 LIN-DET.
+          03 DCEP       PIC 9(08).
+          03 FILLER     PIC X(01) VALUE SPACES.
+          03 DEND       PIC X(30).
+          03 FILLER     PIC X(01) VALUE SPACES.
+          03 DBAIRRO    PIC X(20).
+          03 FILLER     PIC X(01) VALUE SPACES.
+          03 DCIDADE    PIC X(20).
+          03 FILLER     PIC X(01) VALUE SPACES.
+          03 DUF        PIC X(02).
+
+       01 LIN-RODAPE.
+          03 FILLER     PIC X(20) VALUE "TOTAL RECORDS ..... ".
+          03 RTOTAL     PIC ZZZ.ZZ9.
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+
+       01  TELACEPR.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 07
+               VALUE  "                  CADCEP REPORT GENERATION".
+           05  LINE 23  COLUMN 01
+               VALUE  "  MESSAGE :".
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY TELACEPR.
+
+       INC-OP1.
+           OPEN INPUT CADCEP
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** CADCEP FILE NOT FOUND ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERROR IN OPENING THE FILE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+           ELSE
+               NEXT SENTENCE.
+
+       INC-OP2.
+           OPEN OUTPUT RELCEP
+           IF ST-ERRO2 NOT = "00"
+                 MOVE "ERROR CREATING THE REPORT FILE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 CLOSE CADCEP
+                 GO TO ROT-FIM2.
+
+           MOVE "*** GENERATING REPORT ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+
+           MOVE LIN-TITULO TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE LIN-CABEC TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE ZEROS TO W-TOTAL
+           MOVE ZEROS TO CEP.
+
+       INC-003.
+           START CADCEP KEY IS NOT LESS CEP INVALID KEY
+                 GO TO INC-FIM.
+       INC-RD2.
+           READ CADCEP NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO INC-FIM
+              ELSE
+                 MOVE "ERROR READING CADCEP FILE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+
+           MOVE CEP      TO DCEP
+           MOVE ENDERECO TO DEND
+           MOVE BAIRRO   TO DBAIRRO
+           MOVE CIDADE   TO DCIDADE
+           MOVE UF       TO DUF
+           MOVE LIN-DET  TO LINHA-REL
+           WRITE LINHA-REL
+           ADD 1 TO W-TOTAL
+           GO TO INC-RD2.
+
+       INC-FIM.
+           MOVE SPACES   TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE W-TOTAL  TO RTOTAL
+           MOVE LIN-RODAPE TO LINHA-REL
+           WRITE LINHA-REL
+
+           MOVE "*** REPORT RELCEP.DAT GENERATED ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ROT-FIM.
+           CLOSE CADCEP
+           CLOSE RELCEP.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+
+      **********************
+      *   MESSAGE ROUTINE  *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-MENS.
+      *
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADO COM SUCESSO
+      *    10 = FIM DE ARQUIVO
+      *    30 = ARQUIVO NAO ENCONTRADO
+
+      *---------------------*** END OF PROGRAM ***--------------------*
