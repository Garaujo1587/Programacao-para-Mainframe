@@ -0,0 +1,357 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP005.
+      *AUTHOR. GUSTAVO ARAUJO NARCISO.
+      **************************************
+      *       MAINTENANCE OF ZIP CODES     *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS ENDERECO
+                                   WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+           COPY CPCEPR.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 W-SEL         PIC 9(01) VALUE ZEROS.
+       01 IND           PIC 9(02) VALUE ZEROS.
+       01 W-HOJE.
+          03 W-HOJE-ANO PIC 9(04).
+          03 W-HOJE-MES PIC 9(02).
+          03 W-HOJE-DIA PIC 9(02).
+
+       01 TABUFX.
+          03 FILLER     PIC X(22) VALUE "ACACRE".
+          03 FILLER     PIC X(22) VALUE "ALALAGOAS".
+          03 FILLER     PIC X(22) VALUE "APAMAPA".
+          03 FILLER     PIC X(22) VALUE "AMAMAZONAS".
+          03 FILLER     PIC X(22) VALUE "BABAHIA".
+          03 FILLER     PIC X(22) VALUE "CECEARA".
+          03 FILLER     PIC X(22) VALUE "DFDISTRITO FEDERAL".
+          03 FILLER     PIC X(22) VALUE "ESESPIRITO SANTO".
+          03 FILLER     PIC X(22) VALUE "GOGOIAS".
+          03 FILLER     PIC X(22) VALUE "MAMARANHAO".
+          03 FILLER     PIC X(22) VALUE "MTMATO GROSSO".
+          03 FILLER     PIC X(22) VALUE "MSMATO GROSSO DO SUL".
+          03 FILLER     PIC X(22) VALUE "MGMINAS GERAIS".
+          03 FILLER     PIC X(22) VALUE "PAPARA".
+          03 FILLER     PIC X(22) VALUE "PBPARAIBA".
+          03 FILLER     PIC X(22) VALUE "PRPARANA".
+          03 FILLER     PIC X(22) VALUE "PEPERNAMBUCO".
+          03 FILLER     PIC X(22) VALUE "PIPIAUI".
+          03 FILLER     PIC X(22) VALUE "RJRIO DE JANEIRO".
+          03 FILLER     PIC X(22) VALUE "RNRIO GRANDE DO NORTE".
+          03 FILLER     PIC X(22) VALUE "RSRIO GRANDE DO SUL".
+          03 FILLER     PIC X(22) VALUE "RORONDONIA".
+          03 FILLER     PIC X(22) VALUE "RRRORAIMA".
+          03 FILLER     PIC X(22) VALUE "SCSANTA CATARINA".
+          03 FILLER     PIC X(22) VALUE "SPSAO PAULO".
+          03 FILLER     PIC X(22) VALUE "SESERGIPE".
+          03 FILLER     PIC X(22) VALUE "TOTOCANTINS".
+       01 TABUF REDEFINES TABUFX.
+          03 TBUF   PIC X(22) OCCURS 27 TIMES.
+       01 TXTUF.
+          03 TXTUFCOD PIC X(02) VALUE SPACES.
+          03 TXTUFTEXTO PIC X(20) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELACEP.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                         CEP REGISTRATIO".
+           05  LINE 02  COLUMN 41
+               VALUE  "N".
+           05  LINE 05  COLUMN 01
+               VALUE  "   CEP:".
+           05  LINE 08  COLUMN 01
+               VALUE  "   ADDRESS:".
+           05  LINE 11  COLUMN 01
+               VALUE  "   NEIGHBORHOOD:".
+           05  LINE 14  COLUMN 01
+               VALUE  "   CITY:".
+           05  LINE 17  COLUMN 01
+               VALUE  "   FEDERATIVE UNIT:".
+           05  TCEP
+               LINE 05  COLUMN 09  PIC 9(08)
+               USING  CEP
+               HIGHLIGHT.
+           05  TENDERECO
+               LINE 08  COLUMN 13  PIC X(30)
+               USING  ENDERECO
+               HIGHLIGHT.
+           05  TBAIRRO
+               LINE 11  COLUMN 18  PIC X(20)
+               USING  BAIRRO
+               HIGHLIGHT.
+           05  TCIDADE
+               LINE 14  COLUMN 10  PIC X(20)
+               USING  CIDADE
+               HIGHLIGHT.
+           05  TUF
+               LINE 17  COLUMN 21  PIC X(02)
+               USING  UF
+               HIGHLIGHT.
+           05  TTUF
+               LINE 17  COLUMN 24  PIC X(20)
+               USING  TXTUF
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+      ********** OPEN OR CREATE FILE *************************
+       R0.
+           OPEN I-O CADCEP
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADCEP
+                 CLOSE CADCEP
+                 MOVE "*** CREATE FILE CADCEP **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0
+              ELSE
+                 MOVE "ERROR IN OPEN FILE CADCEP" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+      ********** END OPEN OR CREATE FILE *************************
+      ********* RESET FIELDS AND SHOW SCREEN **********************
+       R1.
+           MOVE SPACES TO ENDERECO BAIRRO CIDADE UF TXTUF
+           MOVE ZEROS TO CEP
+           DISPLAY TELACEP.
+
+      ********* END RESET FIELDS AND SHOW SCREEN **********************
+       R2.
+           ACCEPT TCEP
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+
+           IF CEP = 0
+              MOVE "*** ENTER CEP ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R2.
+
+       LER-CADCEP.
+           READ CADCEP
+           IF ST-ERRO NOT = "23"
+             IF ST-ERRO = "00"
+                PERFORM R5A
+                DISPLAY TELACEP
+                GO TO ACE-001
+
+             ELSE
+                MOVE "ERROR IN READING FILE CADCEP" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                NEXT SENTENCE.
+
+       R3.
+           DISPLAY TELACEP
+           ACCEPT TENDERECO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R2.
+           IF ENDERECO = SPACES
+              MOVE "*** ENTER ADDRESS ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R3.
+
+       R4.
+           ACCEPT TBAIRRO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R3.
+           IF BAIRRO = SPACES
+              MOVE "*** ENTER NEIGHBORHOOD ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R4.
+
+       R5.
+           ACCEPT TCIDADE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R4.
+           IF CIDADE = SPACES
+              MOVE "*** ENTER CITY ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R5.
+
+       R6.
+           MOVE 1 TO IND
+           ACCEPT TUF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R5.
+           IF UF = SPACES
+              MOVE "*** CHOOSE A FEDERATIVE UNIT ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R6.
+       R5A.
+           MOVE TBUF(IND) TO TXTUF
+           IF TXTUFCOD NOT = UF
+              ADD 1 TO IND
+              IF IND < 28
+                 GO TO R5A
+              ELSE
+                 MOVE "*** INCORRECT UF CODE ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R6
+           ELSE
+                MOVE TXTUFTEXTO TO TXTUF
+                DISPLAY TTUF.
+                DISPLAY TELACEP.
+
+       INC-OPC.
+                MOVE "Y" TO W-OPCAO
+                DISPLAY (23, 40) "SAVE (Y/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R6.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DATA DECLINED BY THE OPERATOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "Y" AND "y"
+                   MOVE "*** JUST TYPE Y=YES OR N=NO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                ACCEPT W-HOJE FROM DATE YYYYMMDD
+                MOVE W-HOJE TO CREATED-DATE LAST-CHANGED-DATE
+                WRITE REGCEP
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** RECORDED *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
+                IF ST-ERRO = "22"
+
+                  GO TO ALT-RW1
+                ELSE
+                      MOVE "ERROR IN RECORDING FILE CADCEP"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "N=NEW   C=CHANGE   D=DELETE"
+                ACCEPT (23, 55) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                   GO TO R1.
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "C"
+                    AND W-OPCAO NOT = "D" GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R1
+                ELSE
+                   IF W-OPCAO = "C"
+                      MOVE 1 TO W-SEL
+                      GO TO R3
+                   ELSE
+                      GO TO EXC-OPC.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "DELETE   (Y/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTER HAS NOT DELETED ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "Y" AND "y"
+                   MOVE "* JUST TYPE Y=YES  OR  N=NO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADCEP RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTER DELETED ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERROR IN DELETED REGISTER "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "CHANGE  (Y/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R6.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMATION HAS NOT CHANGED *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "Y" AND "y"
+                   MOVE "*** JUST TYPE Y=YES  OR  N=NO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                ACCEPT W-HOJE FROM DATE YYYYMMDD
+                MOVE W-HOJE TO LAST-CHANGED-DATE
+                REWRITE REGCEP
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** CHANGED RECORD ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERROR IN CHANGING REGISTER CADCEP"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+       ROT-FIM.
+           CLOSE CADCEP.
+           STOP RUN.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADO COM SUCESSO
+      *    22 = REGISTRO JA CADASTRADO
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
