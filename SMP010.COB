@@ -0,0 +1,258 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP010.
+      *AUTHOR. GUSTAVO ARAUJO NARCISO.
+      **************************************************
+      *             DISEASE REGISTRY REPORT             *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCID ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS COD
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DESCRIPTION WITH DUPLICATES.
+
+       SELECT RELCID ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+
+       SELECT SORTFILE ASSIGN TO "SORTCID".
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCID.DAT".
+           COPY CPCIDR.
+
+       FD RELCID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELCID.DAT".
+       01 LINHA-REL        PIC X(80).
+
+       SD SORTFILE.
+       01 SORT-REC.
+          03 S-TIPO         PIC X(30).
+          03 S-DESCRIPTION  PIC X(30).
+          03 S-COD          PIC 9(08).
+          03 S-SYMPTOMS     PIC X(50).
+          03 S-TREATMENT    PIC X(50).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 W-TIPOANT     PIC X(30) VALUE SPACES.
+       01 W-CONTGRP     PIC 9(04) VALUE ZEROS.
+       01 W-TOTAL       PIC 9(06) VALUE ZEROS.
+
+       01 LIN-TITULO.
+          03 FILLER   PIC X(32) VALUE "CADCID - DISEASE REGISTRY REPORT".
+          03 FILLER   PIC X(48) VALUE SPACES.
+
+       01 LIN-GRUPO.
+          03 FILLER     PIC X(08) VALUE "TYPE : ".
+          03 GTIPO      PIC X(30).
+
+       01 DET-COD.
+          03 FILLER     PIC X(08) VALUE "CODE : ".
+          03 DCOD       PIC 9(08).
+
+       01 DET-DESC.
+          03 FILLER     PIC X(14) VALUE "DESCRIPTION : ".
+          03 DDESC      PIC X(30).
+
+       01 DET-SINT.
+          03 FILLER     PIC X(11) VALUE "SYMPTOMS : ".
+          03 DSINT      PIC X(50).
+
+       01 DET-TRAT.
+          03 FILLER     PIC X(12) VALUE "TREATMENT : ".
+          03 DTRAT      PIC X(50).
+
+       01 LIN-SUBTOT.
+          03 FILLER     PIC X(25) VALUE "  DISEASES OF THIS TYPE ".
+          03 SUBTOTAL   PIC ZZZ.ZZ9.
+
+       01 LIN-RODAPE.
+          03 FILLER     PIC X(23) VALUE "TOTAL DISEASES ....... ".
+          03 RTOTAL     PIC ZZZ.ZZ9.
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+
+       01  TELACIDR.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 07
+               VALUE  "              DISEASE REPORT GENERATION".
+           05  LINE 23  COLUMN 01
+               VALUE  "  MESSAGE :".
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY TELACIDR.
+
+       INC-OP2.
+           OPEN OUTPUT RELCID
+           IF ST-ERRO2 NOT = "00"
+                 MOVE "ERROR CREATING THE REPORT FILE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2.
+
+           MOVE "*** GENERATING REPORT ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+
+           MOVE LIN-TITULO TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE ZEROS TO W-TOTAL W-CONTGRP
+           MOVE SPACES TO W-TIPOANT.
+
+           SORT SORTFILE ON ASCENDING KEY S-TIPO S-DESCRIPTION
+                INPUT PROCEDURE IS LER-CADCID
+                OUTPUT PROCEDURE IS GRAVAR-REL.
+
+           IF W-TIPOANT NOT = SPACES
+                 MOVE W-CONTGRP TO SUBTOTAL
+                 MOVE LIN-SUBTOT TO LINHA-REL
+                 WRITE LINHA-REL
+                 MOVE SPACES TO LINHA-REL
+                 WRITE LINHA-REL.
+
+           MOVE W-TOTAL  TO RTOTAL
+           MOVE LIN-RODAPE TO LINHA-REL
+           WRITE LINHA-REL
+
+           MOVE "*** REPORT RELCID.DAT GENERATED ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ROT-FIM.
+           CLOSE RELCID.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+
+      *------[ SORT INPUT PROCEDURE - READS CADCID ]--------------------
+       LER-CADCID.
+           OPEN INPUT CADCID
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** CADCID FILE NOT FOUND ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO LER-FIM
+              ELSE
+                 MOVE "ERROR IN OPENING THE FILE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO LER-FIM
+           ELSE
+              NEXT SENTENCE.
+
+           MOVE ZEROS TO COD
+           START CADCID KEY IS NOT LESS COD INVALID KEY
+                 GO TO LER-FIM.
+       LER-RD2.
+           READ CADCID NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO LER-FIM
+              ELSE
+                 MOVE "ERROR READING CADCID FILE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO LER-FIM
+           ELSE
+              NEXT SENTENCE.
+
+           MOVE TIPO        TO S-TIPO
+           MOVE DESCRIPTION TO S-DESCRIPTION
+           MOVE COD         TO S-COD
+           MOVE SYMPTOMS    TO S-SYMPTOMS
+           MOVE TREATMENT   TO S-TREATMENT
+           RELEASE SORT-REC
+           GO TO LER-RD2.
+       LER-FIM.
+           CLOSE CADCID.
+
+      *------[ SORT OUTPUT PROCEDURE - BUILDS THE LISTING ]-------------
+       GRAVAR-REL.
+           RETURN SORTFILE AT END
+                 GO TO GRAVAR-FIM.
+           IF S-TIPO NOT = W-TIPOANT
+                 PERFORM ROT-QUEBRA THRU ROT-QUEBRA-FIM.
+
+           MOVE S-COD       TO DCOD
+           MOVE S-DESCRIPTION TO DDESC
+           MOVE S-SYMPTOMS  TO DSINT
+           MOVE S-TREATMENT TO DTRAT
+           MOVE DET-COD     TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE DET-DESC    TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE DET-SINT    TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE DET-TRAT    TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES      TO LINHA-REL
+           WRITE LINHA-REL
+           ADD 1 TO W-CONTGRP
+           ADD 1 TO W-TOTAL
+           GO TO GRAVAR-REL.
+       GRAVAR-FIM.
+           CONTINUE.
+
+      *------[ CONTROL BREAK ON TIPO ]-----------------------------------
+       ROT-QUEBRA.
+           IF W-TIPOANT NOT = SPACES
+                 MOVE W-CONTGRP TO SUBTOTAL
+                 MOVE LIN-SUBTOT TO LINHA-REL
+                 WRITE LINHA-REL
+                 MOVE SPACES TO LINHA-REL
+                 WRITE LINHA-REL.
+
+           MOVE S-TIPO TO W-TIPOANT
+           MOVE ZEROS  TO W-CONTGRP
+           MOVE S-TIPO TO GTIPO
+           MOVE LIN-GRUPO TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL.
+       ROT-QUEBRA-FIM.
+           EXIT.
+
+      **********************
+      *   MESSAGE ROUTINE  *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-MENS.
+      *
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADO COM SUCESSO
+      *    10 = FIM DE ARQUIVO
+      *    30 = ARQUIVO NAO ENCONTRADO
+
+      *---------------------*** END OF PROGRAM ***--------------------*
