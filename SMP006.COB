@@ -0,0 +1,746 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP006.
+      *AUTHOR. GUSTAVO ARAUJO NARCISO.
+      ********************************************
+      *   MAINTENANCE OF CONSULTATION BOOKINGS   *
+      ********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADATEN ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVEATEN
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CPF WITH DUPLICATES.
+
+           SELECT CADMED ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVEMED
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOUN WITH DUPLICATES.
+
+           SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPFPACI
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOUNPACI WITH DUPLICATES.
+
+           SELECT CADCID ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODCID
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DESCRIPTION WITH DUPLICATES.
+
+           SELECT CADPRESC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVEPRESC
+                    FILE STATUS  IS ST-ERRO2
+                    ALTERNATE RECORD KEY IS CHAVEATENP WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADATEN
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADATEN.DAT".
+       01 REGATEN.
+          03 CHAVEATEN.
+             05 CRMUF      PIC X(02).
+             05 CRM        PIC 9(06).
+             05 DATACON.
+                07 ANOC    PIC 9(04).
+                07 MESC    PIC 9(02).
+                07 DIAC    PIC 9(02).
+             05 HORACON.
+                07 HORAC   PIC 9(02).
+                07 MINC    PIC 9(02).
+          03 CPF           PIC 9(11).
+          03 COD           PIC 9(08).
+          03 OBS           PIC X(30).
+
+       FD CADMED
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADMED.DAT".
+           COPY CPMEDR.
+
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+       01 REGPACI.
+          03 CPFPACI       PIC 9(11).
+          03 NOUNPACI      PIC X(30).
+          03 FILLER        PIC X(105).
+
+       FD CADCID
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCID.DAT".
+       01 REGCID.
+          03 CODCID        PIC 9(08).
+          03 DESCRIPTION   PIC X(30).
+          03 FILLER        PIC X(160).
+          03 CREATED-DATE-CID      PIC 9(08).
+          03 LAST-CHANGED-DATE-CID PIC 9(08).
+
+       FD CADPRESC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPRESC.DAT".
+       01 REGPRESC.
+          03 CHAVEPRESC.
+             05 CHAVEATENP   PIC X(20).
+             05 SEQPRESC     PIC 9(02).
+          03 DROGA           PIC X(30).
+          03 DOSAGEM         PIC X(20).
+          03 DURACAO         PIC X(20).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 W-SEL         PIC 9(01) VALUE ZEROS.
+       01 DOCNOME       PIC X(30) VALUE SPACES.
+       01 PACNOME       PIC X(30) VALUE SPACES.
+       01 DOECNOME      PIC X(30) VALUE SPACES.
+       01 W-CHAVEALVO   PIC X(20) VALUE SPACES.
+       01 W-MAXSEQ      PIC 9(02) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+
+       01  TELA-ATEN.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "------------------[ REGISTRATION OF CONS".
+           05  LINE 02  COLUMN 41
+               VALUE  "ULTATIONS ]------------------------------".
+           05  LINE 03  COLUMN 01
+               VALUE  " ISSUING UF:".
+           05  LINE 04  COLUMN 01
+               VALUE  " CRM:          NAME:".
+           05  LINE 06  COLUMN 01
+               VALUE  " DATE:                TIME:     :".
+           05  LINE 08  COLUMN 01
+               VALUE  " PATIENT CPF:              NAME:".
+           05  LINE 10  COLUMN 01
+               VALUE  " DISEASE COD:          DESCRIPTION:".
+           05  LINE 12  COLUMN 01
+               VALUE  " OBSERVATION:".
+           05  LINE 22  COLUMN 01
+               VALUE  "----------------------------------------".
+           05  LINE 22  COLUMN 41
+               VALUE  "----------------------------------------".
+           05  LINE 23  COLUMN 01
+               VALUE  " MESSAGE:".
+           05  TCRMUF
+               LINE 03  COLUMN 13  PIC X(02)
+               USING  CRMUF OF REGATEN
+               HIGHLIGHT.
+           05  TCRM
+               LINE 04  COLUMN 06  PIC 9(06)
+               USING  CRM OF REGATEN
+               HIGHLIGHT.
+           05  TDOCNOME
+               LINE 04  COLUMN 19  PIC X(30)
+               USING  DOCNOME
+               HIGHLIGHT.
+           05  TDATACON
+               LINE 06  COLUMN 07  PIC 99/99/9999
+               USING  DATACON
+               HIGHLIGHT.
+           05  THORACON
+               LINE 06  COLUMN 28  PIC 99
+               USING  HORAC
+               HIGHLIGHT.
+           05  TMINCON
+               LINE 06  COLUMN 32  PIC 99
+               USING  MINC
+               HIGHLIGHT.
+           05  TCPF
+               LINE 08  COLUMN 14  PIC 9(11)
+               USING  CPF
+               HIGHLIGHT.
+           05  TPACNOME
+               LINE 08  COLUMN 32  PIC X(30)
+               USING  PACNOME
+               HIGHLIGHT.
+           05  TCOD
+               LINE 10  COLUMN 15  PIC 9(08)
+               USING  COD
+               HIGHLIGHT.
+           05  TDOECNOME
+               LINE 10  COLUMN 35  PIC X(30)
+               USING  DOECNOME
+               HIGHLIGHT.
+           05  TOBS
+               LINE 12  COLUMN 15  PIC X(30)
+               USING  OBS
+               HIGHLIGHT.
+
+       01  TELAPRESC.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 01
+               VALUE  "-------------------------[ PRESCRIPTION ".
+           05  LINE 01  COLUMN 41
+               VALUE  "]---------------------------------------".
+           05  LINE 03  COLUMN 01
+               VALUE  " PATIENT CPF:".
+           05  LINE 03  COLUMN 30
+               VALUE  " NAME:".
+           05  LINE 05  COLUMN 01
+               VALUE  " SEQ:".
+           05  LINE 07  COLUMN 01
+               VALUE  " DRUG NAME:".
+           05  LINE 09  COLUMN 01
+               VALUE  " DOSAGE:".
+           05  LINE 11  COLUMN 01
+               VALUE  " DURATION:".
+           05  LINE 22  COLUMN 01
+               VALUE  "----------------------------------------".
+           05  LINE 22  COLUMN 41
+               VALUE  "----------------------------------------".
+           05  LINE 23  COLUMN 01
+               VALUE  " MESSAGE:".
+           05  TPRESCCPF
+               LINE 03  COLUMN 15  PIC 9(11)
+               USING  CPF
+               HIGHLIGHT.
+           05  TPRESCNOME
+               LINE 03  COLUMN 36  PIC X(30)
+               USING  PACNOME
+               HIGHLIGHT.
+           05  TSEQPRESC
+               LINE 05  COLUMN 07  PIC 9(02)
+               USING  SEQPRESC
+               HIGHLIGHT.
+           05  TDROGA
+               LINE 07  COLUMN 13  PIC X(30)
+               USING  DROGA
+               HIGHLIGHT.
+           05  TDOSAGEM
+               LINE 09  COLUMN 10  PIC X(20)
+               USING  DOSAGEM
+               HIGHLIGHT.
+           05  TDURACAO
+               LINE 11  COLUMN 12  PIC X(20)
+               USING  DURACAO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       R0.
+           OPEN I-O CADATEN
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADATEN
+                 CLOSE CADATEN
+                 MOVE "*** CADATEN ARCHIVE WAS CREATED **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0
+              ELSE
+                 MOVE "ERROR IN OPENING THE CADATEN FILE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R0A.
+           OPEN INPUT CADMED
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** CADMED FILE NOT FOUND **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERROR IN OPENING CADMED FILE " TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R0B.
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** CADPACI FILE NOT FOUND **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERROR IN OPENING CADPACI FILE " TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R0C.
+           OPEN INPUT CADCID
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** CADCID FILE NOT FOUND **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERROR IN OPENING CADCID FILE " TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R0D.
+           OPEN I-O CADPRESC
+           IF ST-ERRO2 NOT = "00"
+              IF ST-ERRO2 = "30"
+                 OPEN OUTPUT CADPRESC
+                 CLOSE CADPRESC
+                 MOVE "*** CADPRESC ARCHIVE WAS CREATED **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0D
+              ELSE
+                 MOVE "ERROR IN OPENING THE CADPRESC FILE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+       R1.
+           MOVE SPACES TO DOCNOME PACNOME DOECNOME OBS CRMUF OF REGATEN
+           MOVE ZEROS TO CRM OF REGATEN DATACON HORACON CPF COD
+           DISPLAY TELA-ATEN.
+
+       R2.
+           MOVE ZEROS TO CRM OF REGATEN
+
+           ACCEPT TCRM
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+
+           IF CRM OF REGATEN = ZEROS
+                MOVE "*** ENTER DOCTOR CRM ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R2.
+
+       R2UF.
+           ACCEPT TCRMUF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R2.
+
+           IF CRMUF OF REGATEN = SPACES
+                MOVE "*** ENTER DOCTOR ISSUING UF ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R2UF.
+
+       R2A.
+           MOVE CRM OF REGATEN TO CRM OF REGMED
+           MOVE CRMUF OF REGATEN TO CRMUF OF REGMED
+           READ CADMED KEY IS CHAVEMED
+           IF ST-ERRO = "23"
+                   MOVE "*** DOCTOR CRM DOES NOT EXIST ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R2.
+           IF ST-ERRO NOT = "00"
+                  MOVE "ERROR READING CADMED FILE" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-FIM.
+
+           MOVE NOUN TO DOCNOME
+           DISPLAY TDOCNOME.
+
+       R3.
+           MOVE ZEROS TO DATACON
+
+           ACCEPT TDATACON
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R2.
+
+           IF DATACON = ZEROS
+              MOVE "*** ENTER A VALID DATE ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R3.
+
+           IF MESC < 1 OR MESC > 12
+              MOVE "*** MONTH INVALID ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R3.
+
+           IF DIAC < 1 OR DIAC > 31
+              MOVE "*** DAY INVALID ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R3.
+
+       R4.
+           MOVE ZEROS TO HORAC MINC
+
+           ACCEPT THORACON
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R3.
+
+           ACCEPT TMINCON
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R3.
+
+           IF HORAC > 23
+              MOVE "*** HOUR INVALID ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R4.
+
+           IF MINC > 59
+              MOVE "*** MINUTE INVALID ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R4.
+
+      *-----------CHECK IF APPOINTMENT ALREADY BOOKED---------------*
+
+       LER-CADATEN.
+           READ CADATEN
+           IF ST-ERRO NOT = "23"
+             IF ST-ERRO = "00"
+                PERFORM R5A
+                PERFORM R6A
+                DISPLAY TELA-ATEN
+                GO TO ACE-001
+             ELSE
+                MOVE "ERROR READING CADATEN FILE" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                NEXT SENTENCE.
+
+       R5.
+           MOVE ZEROS TO CPF
+
+           ACCEPT TCPF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R4.
+
+           IF CPF = ZEROS
+              MOVE "*** ENTER PATIENT CPF ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R5.
+
+       R5A.
+           MOVE CPF TO CPFPACI
+           READ CADPACI KEY IS CPFPACI
+           IF ST-ERRO = "23"
+                   MOVE "*** PATIENT DOES NOT EXIST ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R5.
+           IF ST-ERRO NOT = "00"
+                  MOVE "ERROR READING CADPACI FILE" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-FIM.
+
+           MOVE NOUNPACI TO PACNOME
+           DISPLAY TPACNOME.
+
+       R6.
+           MOVE ZEROS TO COD
+
+           ACCEPT TCOD
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R5.
+
+           IF COD = ZEROS
+              MOVE "*** ENTER DISEASE CODE ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R6.
+
+       R6A.
+           MOVE COD TO CODCID
+           READ CADCID KEY IS CODCID
+           IF ST-ERRO = "23"
+                   MOVE "*** DISEASE CODE DOES NOT EXIST ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R6.
+           IF ST-ERRO NOT = "00"
+                  MOVE "ERROR READING CADCID FILE" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-FIM.
+
+           MOVE DESCRIPTION TO DOECNOME
+           DISPLAY TDOECNOME.
+
+       R7.
+           MOVE SPACES TO OBS
+
+           ACCEPT TOBS
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R6.
+
+       INC-OPC.
+                MOVE "Y" TO W-OPCAO
+                DISPLAY (23, 40) "SAVE (Y/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R7.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DATA DECLINED BY THE OPERATOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "Y" AND "y"
+                   MOVE "*** JUST TYPE Y=YES OR N=NO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGATEN
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** RECORDED *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
+                IF ST-ERRO = "22"
+
+                  GO TO ALT-RW1
+                ELSE
+                      MOVE "ERROR IN FILE RECORDING"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "N=NEW  C=CHANGE  D=DELETE  P=PRESCRIPTION"
+                ACCEPT (23, 55) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                   GO TO R1.
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "C"
+                    AND W-OPCAO NOT = "D" AND W-OPCAO NOT = "P"
+                    GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R1
+                ELSE
+                   IF W-OPCAO = "C"
+                      MOVE 1 TO W-SEL
+                      GO TO R5
+                   ELSE
+                      IF W-OPCAO = "P"
+                         GO TO PRESC-001
+                      ELSE
+                         GO TO EXC-OPC.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "DELETE   (Y/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** APPOINTMENT NOT DELETED ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "Y" AND "y"
+                   MOVE "* JUST TYPE Y=YES  OR  N=NO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADATEN RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** APPOINTMENT DELETED ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERROR EXCLUSION FROM REGISTRATION"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "CHANGE  (Y/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R7.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** NOT CHANGED INFORMATION *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "Y" AND "y"
+                   MOVE "*** JUST TYPE Y=YES OR N=NO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGATEN
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** APPOINTMENT CHANGED ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERROR IN CHANGING THE REGISTRATION"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+      *****************************************
+      * PRESCRIPTION / MEDICATION (CADPRESC)  *
+      *****************************************
+      *
+       PRESC-001.
+                DISPLAY TELAPRESC
+                DISPLAY (23, 12)
+                     "N=NEW PRESCRIPTION   L=LIST   X=RETURN"
+                ACCEPT (23, 52) W-OPCAO
+                IF W-OPCAO = "X" OR "x"
+                   GO TO ACE-001.
+                IF W-OPCAO = "L" OR "l"
+                   GO TO PRESC-LIST.
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "n"
+                   GO TO PRESC-001.
+
+       PRESC-002.
+           MOVE SPACES TO DROGA DOSAGEM DURACAO
+
+           DISPLAY TELAPRESC
+           ACCEPT TDROGA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO PRESC-001.
+
+           IF DROGA = SPACES
+              MOVE "*** ENTER THE DRUG NAME ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO PRESC-002.
+
+       PRESC-003.
+           ACCEPT TDOSAGEM
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO PRESC-002.
+
+           IF DOSAGEM = SPACES
+              MOVE "*** ENTER THE DOSAGE ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO PRESC-003.
+
+       PRESC-004.
+           ACCEPT TDURACAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO PRESC-003.
+
+           IF DURACAO = SPACES
+              MOVE "*** ENTER THE DURATION ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO PRESC-004.
+
+       PRESC-OPC.
+                MOVE "Y" TO W-OPCAO
+                DISPLAY (23, 40) "SAVE (Y/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO PRESC-004.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** PRESCRIPTION DECLINED BY THE OPERATOR ***"
+                                                       TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO PRESC-001.
+                IF W-OPCAO NOT = "Y" AND "y"
+                   MOVE "*** JUST TYPE Y=YES OR N=NO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO PRESC-OPC.
+
+       PRESC-WR1.
+                PERFORM PRESC-SEQ THRU PRESC-SEQ-FIM
+                WRITE REGPRESC
+                IF ST-ERRO2 = "00" OR "02"
+                      MOVE "*** PRESCRIPTION RECORDED ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO PRESC-001
+                ELSE
+                      MOVE "ERROR RECORDING PRESCRIPTION" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      *--------[ NEXT SEQUENCE NUMBER FOR THIS CONSULTATION ]----------
+       PRESC-SEQ.
+           MOVE CHAVEATEN TO W-CHAVEALVO
+           MOVE W-CHAVEALVO TO CHAVEATENP
+           MOVE ZEROS TO SEQPRESC W-MAXSEQ
+           START CADPRESC KEY IS NOT LESS CHAVEATENP INVALID KEY
+                 GO TO PRESC-SEQ-FIM.
+       PRESC-SEQ1.
+           READ CADPRESC NEXT
+           IF ST-ERRO2 NOT = "00"
+              GO TO PRESC-SEQ-FIM.
+           IF CHAVEATENP NOT = W-CHAVEALVO
+              GO TO PRESC-SEQ-FIM.
+           IF SEQPRESC > W-MAXSEQ
+              MOVE SEQPRESC TO W-MAXSEQ.
+           GO TO PRESC-SEQ1.
+       PRESC-SEQ-FIM.
+           ADD 1 TO W-MAXSEQ
+           MOVE W-CHAVEALVO TO CHAVEATENP
+           MOVE W-MAXSEQ TO SEQPRESC.
+                EXIT.
+
+       PRESC-LIST.
+           MOVE CHAVEATEN TO W-CHAVEALVO
+           MOVE W-CHAVEALVO TO CHAVEATENP
+           START CADPRESC KEY IS NOT LESS CHAVEATENP INVALID KEY
+                 MOVE "*** NO PRESCRIPTION RECORDED ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO PRESC-001.
+       PRESC-LIST2.
+           READ CADPRESC NEXT
+           IF ST-ERRO2 NOT = "00"
+                 MOVE "*** END OF LIST ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO PRESC-001.
+           IF CHAVEATENP NOT = W-CHAVEALVO
+                 MOVE "*** END OF LIST ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO PRESC-001.
+
+           DISPLAY TELAPRESC
+           DISPLAY (23, 12) "ENTER=NEXT   X=RETURN"
+           ACCEPT (23, 40) W-OPCAO
+           IF W-OPCAO = "X" OR "x"
+                 GO TO PRESC-001.
+           GO TO PRESC-LIST2.
+
+       ROT-FIM.
+           CLOSE CADATEN
+           CLOSE CADMED
+           CLOSE CADPACI
+           CLOSE CADCID
+           CLOSE CADPRESC.
+           STOP RUN.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADO COM SUCESSO
+      *    22 = REGISTRO JA CADASTRADO
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
