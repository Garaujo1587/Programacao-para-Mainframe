@@ -0,0 +1,331 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP021.
+      *AUTHOR. GUSTAVO ARAUJO NARCISO.
+      **************************************************
+      *    MAINTENANCE OF MEDICAL SPECIALITY RECORD    *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADESPEC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS ECOD
+                    FILE STATUS  IS ST-ERRO.
+
+       SELECT CADDELOG ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-DL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADESPEC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADESPEC.DAT".
+           COPY CPESPECR.
+
+       FD CADDELOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "DELLOG.DAT".
+           COPY CPDELLOG.
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO-DL    PIC X(02) VALUE "00".
+       01 W-HOJE.
+          03 W-HOJE-ANO PIC 9(04).
+          03 W-HOJE-MES PIC 9(02).
+          03 W-HOJE-DIA PIC 9(02).
+       01 W-HORA.
+          03 W-HORA-HH  PIC 9(02).
+          03 W-HORA-MM  PIC 9(02).
+          03 W-HORA-SS  PIC 9(02).
+          03 W-HORA-CC  PIC 9(02).
+       01 W-HORAINI.
+          03 W-HORAINI-HH PIC 9(02).
+          03 W-HORAINI-MM PIC 9(02).
+          03 W-HORAINI-SS PIC 9(02).
+          03 W-HORAINI-CC PIC 9(02).
+       01 W-HORAFIM.
+          03 W-HORAFIM-HH PIC 9(02).
+          03 W-HORAFIM-MM PIC 9(02).
+          03 W-HORAFIM-SS PIC 9(02).
+          03 W-HORAFIM-CC PIC 9(02).
+       77 W-SEGINI      PIC 9(07) VALUE ZEROS.
+       77 W-SEGFIM      PIC 9(07) VALUE ZEROS.
+       77 W-DECOR       PIC S9(07) VALUE ZEROS.
+       77 W-ESPERA      PIC 9(05) VALUE ZEROS.
+       01 W-SEL         PIC 9(01) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+
+       01  ESPECTELA.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "------------------------[ SPECIALITY REC".
+           05  LINE 02  COLUMN 41
+               VALUE  "ORD ]-----------------------------------".
+           05  LINE 05  COLUMN 01
+               VALUE  "     SPECIALITY CODE:".
+           05  LINE 08  COLUMN 01
+               VALUE  "     NAME:".
+
+           05  TCOD
+               LINE 05  COLUMN 24  PIC 9(02)
+               USING  ECOD
+               HIGHLIGHT.
+           05  TNOME
+               LINE 08  COLUMN 12  PIC X(15)
+               USING  ENOME
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+
+       R0.
+           OPEN I-O CADESPEC
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADESPEC
+                 CLOSE CADESPEC
+                 MOVE "*** CADESPEC ARCHIVE WAS CREATED **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0
+              ELSE
+                 MOVE "ERROR IN OPENING THE CADESPEC FILE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+
+
+       R1.
+           MOVE SPACES TO ENOME
+           MOVE ZEROS TO ECOD
+           DISPLAY ESPECTELA.
+
+       R2.
+
+           MOVE ZEROS TO ECOD
+
+           ACCEPT TCOD
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+
+           IF ECOD = ZEROS
+                MOVE "INVALID CODE" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS2
+                GO TO R2.
+
+
+      *---------------CHECK IF IT ALREADY EXISTS IN THE FILE-----------------*
+
+       LER-CADESPEC.
+           READ CADESPEC
+           IF ST-ERRO NOT = "23"
+             IF ST-ERRO = "00"
+                DISPLAY ESPECTELA
+                GO TO ACE-001
+
+             ELSE
+                MOVE "ERROR READING CADESPEC FILE" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                NEXT SENTENCE.
+
+      *----------------------------------------------------------------*
+
+       R3.
+           MOVE SPACES TO ENOME
+
+           ACCEPT TNOME
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R2.
+
+           IF ENOME = SPACES
+              MOVE "TYPE THE SPECIALITY NAME" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R3.
+
+       INC-OPC.
+                MOVE "Y" TO W-OPCAO
+                DISPLAY (23, 40) "SAVE (Y/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R3.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DATA REFUSED BY THE OPERATOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "Y" AND "y"
+                   MOVE "*** JUST TYPE Y=YES OR N=NO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGESPEC
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DATA RECORDED *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
+                IF ST-ERRO = "22"
+
+                  GO TO ALT-RW1
+                ELSE
+                      MOVE "ERROR IN FILE RECORDING"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+
+      *************************************************
+      * ROUTE OF CONSULTATION / AMENDMENT / EXCLUSION *
+      *************************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "N=NEW   C=CHANGE D=DELETE"
+                ACCEPT (23, 55) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                   GO TO R1.
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "C"
+                    AND W-OPCAO NOT = "D" GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R1
+                ELSE
+                   IF W-OPCAO = "C"
+                      MOVE 1 TO W-SEL
+                      GO TO R3
+                   ELSE
+                      GO TO EXC-OPC.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "DELETE   (Y/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** NOT DELETED ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "Y" AND "y"
+                   MOVE "*JUST TYPE Y=YES  OR  N=NO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                PERFORM DLOG-WRITE THRU DLOG-WRITE-FIM
+                DELETE CADESPEC RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** DELETED ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERROR EXCLUSION FROM REGISTRATION"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      *--------[ BEFORE-IMAGE WRITE TO THE SHARED DELETION LOG ]--------
+       DLOG-WRITE.
+                ACCEPT W-HOJE FROM DATE YYYYMMDD
+                ACCEPT W-HORA FROM TIME
+                OPEN EXTEND CADDELOG
+                IF ST-ERRO-DL NOT = "00"
+                   OPEN OUTPUT CADDELOG
+                   CLOSE CADDELOG
+                   OPEN EXTEND CADDELOG.
+                MOVE W-HOJE-ANO TO DL-ANO
+                MOVE W-HOJE-MES TO DL-MES
+                MOVE W-HOJE-DIA TO DL-DIA
+                MOVE W-HORA-HH TO DL-HH
+                MOVE W-HORA-MM TO DL-MM
+                MOVE W-HORA-SS TO DL-SS
+                MOVE "SMP021" TO DL-PROGRAMA
+                MOVE "CADESPEC" TO DL-ARQUIVO
+                MOVE ECOD TO DL-CHAVE
+                MOVE REGESPEC TO DL-IMAGEM
+                WRITE REGDELLOG
+                CLOSE CADDELOG.
+       DLOG-WRITE-FIM.
+                EXIT.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "CHANGE  (Y/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R3.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** NOT CHANGED INFORMATION *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "Y" AND "y"
+                   MOVE "*** JUST TYPE Y=YES  OR  N=NO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGESPEC
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRATION CHANGED ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERROR IN CHANGING THE REGISTRATION"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+
+       ROT-FIM.
+           CLOSE CADESPEC.
+           STOP RUN.
+
+      *---------[ MESSAGE ROUTINE ]---------------------
+       ROT-MENS.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS1.
+       ROT-MENS2.
+               MOVE 150 TO W-ESPERA
+               PERFORM ROT-ESPERA THRU ROT-ESPERA-FIM
+               MOVE SPACES TO MENS
+               DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+      *---------[ ROTINA DE ESPERA - ELAPSED-TIME PAUSE ]---*
+      *    HOLDS THE SCREEN FOR W-ESPERA HUNDREDTHS OF A
+      *    SECOND, CHECKED AGAINST THE SYSTEM CLOCK INSTEAD
+      *    OF A CPU-SPEED-DEPENDENT ITERATION COUNT.
+       ROT-ESPERA.
+                ACCEPT W-HORAINI FROM TIME.
+       ROT-ESPERA1.
+                ACCEPT W-HORAFIM FROM TIME
+                COMPUTE W-SEGINI = W-HORAINI-HH * 360000 +
+                                    W-HORAINI-MM * 6000 +
+                                    W-HORAINI-SS * 100 +
+                                    W-HORAINI-CC
+                COMPUTE W-SEGFIM = W-HORAFIM-HH * 360000 +
+                                    W-HORAFIM-MM * 6000 +
+                                    W-HORAFIM-SS * 100 +
+                                    W-HORAFIM-CC
+                COMPUTE W-DECOR = W-SEGFIM - W-SEGINI
+                IF W-DECOR < 0
+                   ADD 8640000 TO W-DECOR.
+                IF W-DECOR < W-ESPERA
+                   GO TO ROT-ESPERA1.
+       ROT-ESPERA-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
+
+      *    FILE STATUS
+      *    00 = OPERATION PERFORMED SUCCESSFULLY
+      *    22 = RECORD ALREADY REGISTERED
+      *    23 = RECORD NOT FOUND
+      *    30 = FILE NOT FOUND
