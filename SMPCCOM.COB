@@ -15,10 +15,16 @@
        SELECT CADCONV ASSIGN TO DISK
                     ORGANIZATION IS INDEXED
                     ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS CODIGO
+                    RECORD KEY   IS COD
                     FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS NOMEC WITH DUPLICATES
-                    ALTERNATE RECORD KEY IS PLANO WITH DUPLICATES.
+                    ALTERNATE RECORD KEY IS NOUN WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS PLAN WITH DUPLICATES.
+
+       SELECT CADPLANO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS PCOD
+                    FILE STATUS  IS ST-ERRO2.
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -26,18 +32,34 @@
        FD CADCONV
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "CADCONV.DAT".
-       01 REGCONV.
-          03 CODIGO        PIC 9(04).
-          03 NOMEC         PIC X(30).
-          03 PLANO         PIC 9(02).
+           COPY CPCONVR.
+
+       FD CADPLANO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPLANO.DAT".
+           COPY CPPLANOR.
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        01 W-SEL       PIC 9(01) VALUE ZEROS.
-       01 W-CONT      PIC 9(04) VALUE ZEROS.
        77 W-CONT2     PIC 9(06) VALUE ZEROS.
+       01 W-HORAINI.
+          03 W-HORAINI-HH PIC 9(02).
+          03 W-HORAINI-MM PIC 9(02).
+          03 W-HORAINI-SS PIC 9(02).
+          03 W-HORAINI-CC PIC 9(02).
+       01 W-HORAFIM.
+          03 W-HORAFIM-HH PIC 9(02).
+          03 W-HORAFIM-MM PIC 9(02).
+          03 W-HORAFIM-SS PIC 9(02).
+          03 W-HORAFIM-CC PIC 9(02).
+       01 W-SEGINI      PIC 9(07) VALUE ZEROS.
+       01 W-SEGFIM      PIC 9(07) VALUE ZEROS.
+       01 W-DECOR       PIC S9(07) VALUE ZEROS.
+       01 W-ESPERA      PIC 9(05) VALUE ZEROS.
        01 W-OPCAO     PIC X(01) VALUE SPACES.
        01 ST-ERRO     PIC X(02) VALUE "00".
+       01 ST-ERRO2    PIC X(02) VALUE "00".
        01 W-ACT       PIC 9(02) VALUE ZEROS.
        01 MENS        PIC X(50) VALUE SPACES.
        01 LIMPA       PIC X(55) VALUE SPACES.
@@ -45,28 +67,9 @@
        01 CONLIN      PIC 9(03) VALUE 001.
        01 CEPENTR     PIC 9(09) VALUE ZEROS.
        01 LOGRENTR    PIC X(30) VALUE SPACES.
-       01 IND         PIC 9(05) VALUE ZEROS.
-
-       01 TABCEP.
-          03 TBCEP    PIC 9(08) OCCURS 1000 TIMES.
-       01 NUMREG      PIC 9(04) VALUE ZEROS.
 
        01 TXTPLANO      PIC X(50) VALUE SPACES.
 
-       01 TABPLANO.
-          03 FILLER     PIC X(50) VALUE " ENFERMARIA REGINAL".
-          03 FILLER     PIC X(50) VALUE " ENFERMARIA NACIONAL".
-          03 FILLER     PIC X(50) VALUE " ENFERMARIA INTERNACIONAL".
-          03 FILLER     PIC X(50) VALUE " APTO PADR�O REGINAL".
-          03 FILLER     PIC X(50) VALUE " APTO PADRAO NACIONAL".
-          03 FILLER     PIC X(50) VALUE " APTO PADRAO INTERNACIONAL".
-          03 FILLER     PIC X(50) VALUE " EMERGENCIA REGIONAL".
-          03 FILLER     PIC X(50) VALUE " EMERGENCIA NACIONAL".
-          03 FILLER     PIC X(50) VALUE " EMERCENCIA INTERNACIONAL".
-          03 FILLER     PIC X(50) VALUE " PLANO GLOBAL ".
-       01 TABEPLANO REDEFINES TABPLANO.
-          03 TBPLANO   PIC X(50) OCCURS 10 TIMES.
-
 
       *-----------------------------------------------------------------
 
@@ -89,11 +92,11 @@
                VALUE  " ".
            05  TCODIGO
                LINE 04  COLUMN 10  PIC 9(04)
-               USING  CODIGO
+               USING  COD
                HIGHLIGHT.
            05  TNOME
                LINE 06  COLUMN 08  PIC X(30)
-               USING  NOMEC
+               USING  NOUN
                HIGHLIGHT.
            05  TTXTPLANO
                LINE 08  COLUMN 09  PIC X(50)
@@ -119,69 +122,45 @@
                  MOVE "CADCONV FILE OPENING ERROR"  TO MENS
                  PERFORM RMensa THRU RMensa-FIM
                  GO TO RotinaFim2.
-           MOVE 1 TO IND
-           MOVE ZEROS TO CODIGO NUMREG.
-           START CADCONV KEY IS NOT LESS CODIGO INVALID KEY
-                 MOVE "*** KEY NOT FOUND ***" TO MENS
-                 PERFORM RMensa THRU RMensa-FIM
-                 GO TO RotinaFim.
 
-       LER-CONV.
-           READ CADCONV NEXT
-           IF ST-ERRO NOT = "00"
-              IF ST-ERRO = "10"
-                 MOVE IND TO NUMREG
-                 ADD -1 TO NUMREG
-                 MOVE "*** OPEN ARCHIVE - WAIT A MINUTE ***" TO MENS
+       INC-OP1A.
+           OPEN INPUT  CADPLANO
+           IF ST-ERRO2 NOT = "00"
+              IF ST-ERRO2 = "30"
+                 MOVE "CADPLANO FILE DOES NOT EXIST" TO MENS
                  PERFORM RMensa THRU RMensa-FIM
-                 GO TO INC-001
+                 CLOSE CADCONV
+                 GO TO RotinaFim2
               ELSE
-                 MOVE "ERROR READING CADCONV FILE"  TO MENS
-                 PERFORM RMensa THRU RMensa-FIM
-                 GO TO RotinaFim
-           ELSE
-              MOVE CODIGO TO TBCEP(IND)
-              ADD 1 TO IND
-              IF IND > 1000
-                 MOVE "*** STORED TABLE ***" TO MENS
+                 MOVE "CADPLANO FILE OPENING ERROR"  TO MENS
                  PERFORM RMensa THRU RMensa-FIM
-                 GO TO INC-001
-              ELSE
-                 GO TO LER-CONV.
+                 CLOSE CADCONV
+                 GO TO RotinaFim2.
 
       *
        INC-001.
-           MOVE SPACES TO NOMEC
-           MOVE ZEROS TO CODIGO PLANO
+           MOVE SPACES TO NOUN
+           MOVE ZEROS TO COD PLAN
            DISPLAY TELACCON.
        INC-001A.
            ACCEPT TCODIGO
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 02
-                      CLOSE CADCONV
+                      CLOSE CADCONV CADPLANO
                       GO TO RotinaFim.
            IF W-ACT > 02
                       MOVE "*** FUNCTION NOT DEFINED ***" TO MENS
                       PERFORM RMensa THRU RMensa-FIM
                       GO TO INC-001A.
-           MOVE 1 TO IND.
-
-       R111.
-           IF TBCEP(IND) < CODIGO
-              ADD 1 TO IND
-              IF IND >1000
+           START CADCONV KEY IS NOT LESS COD INVALID KEY
                  MOVE "*** DOCTOR NOT FOUND ***" TO MENS
                  PERFORM RMensa THRU RMensa-FIM
-                 GO TO INC-001A
-              ELSE
-                 GO TO R111.
-       R112.
-           MOVE TBCEP(IND) TO CODIGO.
+                 GO TO INC-001A.
 
        INC-RD2.
-           READ CADCONV
+           READ CADCONV NEXT
            IF ST-ERRO NOT = "00"
-              IF ST-ERRO = "23"
+              IF ST-ERRO = "10"
                  MOVE "*** REGISTER NOT FOUND ***" TO MENS
                  PERFORM RMensa THRU RMensa-FIM
                  GO TO INC-001
@@ -196,9 +175,12 @@
 
        ROT-MONTAR.
 
-           MOVE TBPLANO(PLANO) TO TXTPLANO
-
-
+           MOVE PLAN TO PCOD
+           READ CADPLANO
+           IF ST-ERRO2 = "00"
+              MOVE PNOME TO TXTPLANO
+           ELSE
+              MOVE "*** PLAN NOT FOUND ***" TO TXTPLANO.
 
            DISPLAY TELACCON.
 
@@ -207,35 +189,51 @@
            IF W-OPCAO = "E"
                   GO TO RotinaFim
            ELSE
-             IF W-OPCAO = "P"
-                 IF IND < NUMREG
-                   ADD 1 TO IND
-                   GO TO R112
-                 ELSE
-                   MOVE "*** LAST REGISTRATION ***" TO MENS
-                           PERFORM RMensa THRU RMensa-FIM
-                   GO TO ROT-SOL
+             IF W-OPCAO = "N"
+                 GO TO SOL-NEXT
              ELSE
-                IF W-OPCAO = "A"
-                    IF IND > 1
-                       ADD -1 TO IND
-                       GO TO R112
-                    ELSE
-                       MOVE "*** FIRST REGISTRATION ***" TO MENS
-                           PERFORM RMensa THRU RMensa-FIM
-                       GO TO ROT-SOL
+                IF W-OPCAO = "P"
+                    GO TO SOL-PREV
                 ELSE
 
                      MOVE "*** OPTION NOT AVAILABLE ***" TO MENS
                      PERFORM RMensa THRU RMensa-FIM
                      GO TO ROT-SOL.
 
+       SOL-NEXT.
+           READ CADCONV NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 MOVE "*** LAST REGISTRATION ***" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO ROT-SOL
+              ELSE
+                 MOVE "ERROR READING CADCONV FILE"  TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim
+           ELSE
+              GO TO ROT-MONTAR.
+
+       SOL-PREV.
+           READ CADCONV PREVIOUS
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 MOVE "*** FIRST REGISTRATION ***" TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO ROT-SOL
+              ELSE
+                 MOVE "ERROR READING CADCONV FILE"  TO MENS
+                 PERFORM RMensa THRU RMensa-FIM
+                 GO TO RotinaFim
+           ELSE
+              GO TO ROT-MONTAR.
+
 
 
       ****** ROTINA FIM ******************
        RotinaFim.
 
-           CLOSE CADCONV.
+           CLOSE CADCONV CADPLANO.
        RotinaFim2.
            EXIT PROGRAM.
        RotinaFim3.
@@ -244,7 +242,6 @@
 
       *********** Mensagem **********************
        RMensa.
-                MOVE ZEROS TO W-CONT
                 MOVE ZEROS TO W-CONT2.
 
        RMensa1.
@@ -256,22 +253,40 @@
                   GO TO RMensa-Fim.
 
        RMensa2.
-                ADD 1 TO W-CONT
-                IF W-CONT < 1000
-                   GO TO RMensa2
-                ELSE
-                   ADD 1 TO W-CONT2
-                   MOVE ZEROS TO W-CONT
-                   DISPLAY (24, 12) LIMPA.
+                MOVE 020 TO W-ESPERA
+                PERFORM ROT-ESPERA THRU ROT-ESPERA-FIM
+                ADD 1 TO W-CONT2
+                DISPLAY (24, 12) LIMPA.
        RMensa3.
-                ADD 1 TO W-CONT
-                IF W-CONT < 1000
-                   GO TO RMensa3
-                ELSE
-                   ADD 1 TO W-CONT2
-                   MOVE ZEROS TO W-CONT
-                   DISPLAY (24, 12) MENS.
-                   GO TO RMensa1.
+                MOVE 020 TO W-ESPERA
+                PERFORM ROT-ESPERA THRU ROT-ESPERA-FIM
+                ADD 1 TO W-CONT2
+                DISPLAY (24, 12) MENS.
+                GO TO RMensa1.
 
        RMensa-FIM.
                 EXIT.
+
+      *---------[ ROTINA DE ESPERA - ELAPSED-TIME PAUSE ]---*
+      *    HOLDS THE SCREEN FOR W-ESPERA HUNDREDTHS OF A
+      *    SECOND, CHECKED AGAINST THE SYSTEM CLOCK INSTEAD
+      *    OF A CPU-SPEED-DEPENDENT ITERATION COUNT.
+       ROT-ESPERA.
+                ACCEPT W-HORAINI FROM TIME.
+       ROT-ESPERA1.
+                ACCEPT W-HORAFIM FROM TIME
+                COMPUTE W-SEGINI = W-HORAINI-HH * 360000 +
+                                    W-HORAINI-MM * 6000 +
+                                    W-HORAINI-SS * 100 +
+                                    W-HORAINI-CC
+                COMPUTE W-SEGFIM = W-HORAFIM-HH * 360000 +
+                                    W-HORAFIM-MM * 6000 +
+                                    W-HORAFIM-SS * 100 +
+                                    W-HORAFIM-CC
+                COMPUTE W-DECOR = W-SEGFIM - W-SEGINI
+                IF W-DECOR < 0
+                   ADD 8640000 TO W-DECOR.
+                IF W-DECOR < W-ESPERA
+                   GO TO ROT-ESPERA1.
+       ROT-ESPERA-FIM.
+                EXIT.
