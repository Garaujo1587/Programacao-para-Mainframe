@@ -17,6 +17,10 @@
                     RECORD KEY   IS PLATE
                     FILE STATUS  IS ST-ERRO
                     ALTERNATE RECORD KEY IS NAMEP WITH DUPLICATES.
+
+       SELECT CADDELOG ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO-DL.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -33,33 +37,57 @@
           03 MODEL        PIC X(20).
           03 COR           PIC X(01).
           03 ANOF          PIC 9(04).
+          03 CREATED-DATE      PIC 9(08).
+          03 LAST-CHANGED-DATE PIC 9(08).
+          03 ODOMETER      PIC 9(07).
+          03 NEXTMAINT.
+             05 NEXTMAINT-DIA PIC 9(02).
+             05 NEXTMAINT-MES PIC 9(02).
+             05 NEXTMAINT-ANO PIC 9(04).
+
+       FD CADDELOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "DELLOG.DAT".
+           COPY CPDELLOG.
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
-       77 W-CONT        PIC 9(06) VALUE ZEROS.
        77 W-OPCAO       PIC X(01) VALUE SPACES.
        77 W-ACT         PIC 9(02) VALUE ZEROS.
        77 MENS          PIC X(50) VALUE SPACES.
        77 CLEAR         PIC X(50) VALUE SPACES.
        01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO-DL    PIC X(02) VALUE "00".
        01 W-SEL         PIC 9(01) VALUE ZEROS.
+       01 W-HOJE.
+          03 W-HOJE-ANO PIC 9(04).
+          03 W-HOJE-MES PIC 9(02).
+          03 W-HOJE-DIA PIC 9(02).
+       01 W-HORA.
+          03 W-HORA-HH  PIC 9(02).
+          03 W-HORA-MM  PIC 9(02).
+          03 W-HORA-SS  PIC 9(02).
+          03 W-HORA-CC  PIC 9(02).
+       01 W-HORAINI.
+          03 W-HORAINI-HH PIC 9(02).
+          03 W-HORAINI-MM PIC 9(02).
+          03 W-HORAINI-SS PIC 9(02).
+          03 W-HORAINI-CC PIC 9(02).
+       01 W-HORAFIM.
+          03 W-HORAFIM-HH PIC 9(02).
+          03 W-HORAFIM-MM PIC 9(02).
+          03 W-HORAFIM-SS PIC 9(02).
+          03 W-HORAFIM-CC PIC 9(02).
+       77 W-SEGINI      PIC 9(07) VALUE ZEROS.
+       77 W-SEGFIM      PIC 9(07) VALUE ZEROS.
+       77 W-DECOR       PIC S9(07) VALUE ZEROS.
+       77 W-ESPERA      PIC 9(05) VALUE ZEROS.
 
        01 TXTBRAND      PIC X(15) VALUE SPACES.
        01 IND           PIC 9(02) VALUE ZEROS.
 
 
-       01 TABCORX.
-          03 FILLER     PIC X(15) VALUE "WWHITE".
-          03 FILLER     PIC X(15) VALUE "SSILVER".
-          03 FILLER     PIC X(15) VALUE "BBLACK".
-          03 FILLER     PIC X(15) VALUE "GGREY".
-          03 FILLER     PIC X(15) VALUE "UBLUE".
-          03 FILLER     PIC X(15) VALUE "YYELLOW".
-          03 FILLER     PIC X(15) VALUE "RRED".
-          03 FILLER     PIC X(15) VALUE "PPINK".
-          03 FILLER     PIC X(15) VALUE "OOTHER".
-       01 TABCOR REDEFINES TABCORX.
-          03 TBCOR   PIC X(15) OCCURS 9 TIMES.
+           COPY CPVEHCOR.
        01 TXTCOR.
           03 TXTCORCOD PIC X(01) VALUE SPACES.
           03 TXTCORTEXTO PIC X(14) VALUE SPACES.
@@ -100,6 +128,10 @@
                VALUE  " COLOR: ".
            05  LINE 19  COLUMN 01
                VALUE  "  FABRICATION:".
+           05  LINE 20  COLUMN 01
+               VALUE  "  ODOMETER (KM):".
+           05  LINE 21  COLUMN 01
+               VALUE  "  NEXT MAINTENANCE DUE:".
            05  TLETTERP
                LINE 04  COLUMN 10  PIC X(03)
                USING  LETTERP
@@ -136,6 +168,14 @@
                LINE 19  COLUMN 19  PIC 9(04)
                USING  ANOF
                HIGHLIGHT.
+           05  TODOM
+               LINE 20  COLUMN 19  PIC 9(07)
+               USING  ODOMETER
+               HIGHLIGHT.
+           05  TNEXTMAINT
+               LINE 21  COLUMN 26  PIC X(08)
+               USING  NEXTMAINT
+               HIGHLIGHT.
 
        01  TELA92M.
            05  LINE 10  COLUMN 41
@@ -200,7 +240,7 @@
       ********* SHOW SCREEN**********************
        R1.
            MOVE SPACES TO LETTERP NAMEP MODEL COR TXTCOR TXTBRAND
-           MOVE ZEROS TO NUMP BRAND ANOF
+           MOVE ZEROS TO NUMP BRAND ANOF ODOMETER NEXTMAINT
            DISPLAY TELA92.
 
       ********* END SHOW SCREEN **********************
@@ -309,7 +349,34 @@
               PERFORM ROT-MENS THRU ROT-MENS-FIM
               GO TO R7.
 
+       R7A.
+           ACCEPT TODOM
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R7.
+           IF ODOMETER = 0
+              MOVE "*** ENTER THE CURRENT ODOMETER READING ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R7A.
 
+       R7B.
+           ACCEPT TNEXTMAINT
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R7A.
+           IF NEXTMAINT = 0
+              MOVE "*** ENTER THE NEXT MAINTENANCE DUE DATE ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R7B.
+           IF NEXTMAINT-MES < 1 OR NEXTMAINT-MES > 12
+              MOVE "*** INVALID MONTH IN MAINTENANCE DUE DATE ***"
+                                                               TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R7B.
+           IF NEXTMAINT-DIA < 1 OR NEXTMAINT-DIA > 31
+              MOVE "*** INVALID DAY IN MAINTENANCE DUE DATE ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R7B.
 
 
        INC-OPC.
@@ -317,7 +384,7 @@
                 DISPLAY (23, 40) "CONFIRM (Y/N) : ".
                 ACCEPT (23, 57) W-OPCAO WITH UPDATE
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 01 GO TO R7.
+                IF W-ACT = 01 GO TO R7B.
                 IF W-OPCAO = "N" OR "n"
                    MOVE "*** DATA DECLINED BY THE OPERATOR ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -327,6 +394,8 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
        INC-WR1.
+                ACCEPT W-HOJE FROM DATE YYYYMMDD
+                MOVE W-HOJE TO CREATED-DATE LAST-CHANGED-DATE
                 WRITE REGVEHI
                 IF ST-ERRO = "00" OR "02"
                       MOVE "*** RECORDE DATA *** " TO MENS
@@ -373,6 +442,7 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
        EXC-DL1.
+                PERFORM DLOG-WRITE THRU DLOG-WRITE-FIM
                 DELETE VEHREG RECORD
                 IF ST-ERRO = "00"
                    MOVE "*** DELETED CAR RECORD ***" TO MENS
@@ -381,12 +451,36 @@
                 MOVE "RECORD DELETION ERROR "   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
+      *
+      *--------[ BEFORE-IMAGE WRITE TO THE SHARED DELETION LOG ]--------
+       DLOG-WRITE.
+                ACCEPT W-HOJE FROM DATE YYYYMMDD
+                ACCEPT W-HORA FROM TIME
+                OPEN EXTEND CADDELOG
+                IF ST-ERRO-DL NOT = "00"
+                   OPEN OUTPUT CADDELOG
+                   CLOSE CADDELOG
+                   OPEN EXTEND CADDELOG.
+                MOVE W-HOJE-ANO TO DL-ANO
+                MOVE W-HOJE-MES TO DL-MES
+                MOVE W-HOJE-DIA TO DL-DIA
+                MOVE W-HORA-HH TO DL-HH
+                MOVE W-HORA-MM TO DL-MM
+                MOVE W-HORA-SS TO DL-SS
+                MOVE "PROGR93" TO DL-PROGRAMA
+                MOVE "VEHREG" TO DL-ARQUIVO
+                MOVE PLATE TO DL-CHAVE
+                MOVE REGVEHI TO DL-IMAGEM
+                WRITE REGDELLOG
+                CLOSE CADDELOG.
+       DLOG-WRITE-FIM.
+                EXIT.
       *
        ALT-OPC.
                 DISPLAY (23, 40) "CHANGE  (Y/N) : ".
                 ACCEPT (23, 57) W-OPCAO
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 01 GO TO R7.
+                IF W-ACT = 01 GO TO R7B.
                 IF W-OPCAO = "N" OR "n"
                    MOVE "*** NO CHANGE *** " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -396,6 +490,8 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
        ALT-RW1.
+                ACCEPT W-HOJE FROM DATE YYYYMMDD
+                MOVE W-HOJE TO LAST-CHANGED-DATE
                 REWRITE REGVEHI
                 IF ST-ERRO = "00" OR "02"
                    MOVE "*** CHANGE RECORD ***         " TO MENS
@@ -416,18 +512,38 @@
 
       *---------[ ROTINA DE MENSAGEM ]---------------------
        ROT-MENS.
-                MOVE ZEROS TO W-CONT.
-       ROT-MENS1.
                DISPLAY (23, 12) MENS.
+       ROT-MENS1.
        ROT-MENS2.
-                ADD 1 TO W-CONT
-                IF W-CONT < 3000
-                   GO TO ROT-MENS2
-                ELSE
-                   MOVE SPACES TO MENS
-                   DISPLAY (23, 12) MENS.
+               MOVE 150 TO W-ESPERA
+               PERFORM ROT-ESPERA THRU ROT-ESPERA-FIM
+               MOVE SPACES TO MENS
+               DISPLAY (23, 12) MENS.
        ROT-MENS-FIM.
                 EXIT.
+      *---------[ ROTINA DE ESPERA - ELAPSED-TIME PAUSE ]---*
+      *    HOLDS THE SCREEN FOR W-ESPERA HUNDREDTHS OF A
+      *    SECOND, CHECKED AGAINST THE SYSTEM CLOCK INSTEAD
+      *    OF A CPU-SPEED-DEPENDENT ITERATION COUNT.
+       ROT-ESPERA.
+                ACCEPT W-HORAINI FROM TIME.
+       ROT-ESPERA1.
+                ACCEPT W-HORAFIM FROM TIME
+                COMPUTE W-SEGINI = W-HORAINI-HH * 360000 +
+                                    W-HORAINI-MM * 6000 +
+                                    W-HORAINI-SS * 100 +
+                                    W-HORAINI-CC
+                COMPUTE W-SEGFIM = W-HORAFIM-HH * 360000 +
+                                    W-HORAFIM-MM * 6000 +
+                                    W-HORAFIM-SS * 100 +
+                                    W-HORAFIM-CC
+                COMPUTE W-DECOR = W-SEGFIM - W-SEGINI
+                IF W-DECOR < 0
+                   ADD 8640000 TO W-DECOR.
+                IF W-DECOR < W-ESPERA
+                   GO TO ROT-ESPERA1.
+       ROT-ESPERA-FIM.
+                EXIT.
        FIM-ROT-TEMPO.
 
       *    FILE STATUS
