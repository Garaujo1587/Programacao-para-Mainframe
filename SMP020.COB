@@ -0,0 +1,327 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMP020.
+      *AUTHOR. GUSTAVO ARAUJO NARCISO.
+      **************************************************
+      *     ORPHANED CONVENIO/CEP RECONCILIATION        *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADPACI ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CPF
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOUN WITH DUPLICATES.
+
+       SELECT CADCONV ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS COD
+                    FILE STATUS  IS ST-ERRO2
+                    ALTERNATE RECORD KEY IS CNOME WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS PLANO WITH DUPLICATES.
+
+       SELECT CADCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP
+                    FILE STATUS  IS ST-ERRO3
+                    ALTERNATE RECORD KEY IS ENDERECO
+                                   WITH DUPLICATES.
+
+       SELECT RELPACI ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO4.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPACI.DAT".
+           COPY CPPACIR.
+
+       FD CADCONV
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONV.DAT".
+       01 REGCONV.
+          03 COD          PIC 9(04).
+          03 CNOME        PIC X(30).
+          03 PLANO        PIC 9(02).
+          03 CREATED-DATE-CONV      PIC 9(08).
+          03 LAST-CHANGED-DATE-CONV PIC 9(08).
+
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+           COPY CPCEPR.
+
+       FD RELPACI
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELPACI.DAT".
+       01 LINHA-REL        PIC X(80).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 ST-ERRO3      PIC X(02) VALUE "00".
+       01 ST-ERRO4      PIC X(02) VALUE "00".
+       01 W-ORFCONV     PIC X(01) VALUE "N".
+       01 W-ORFCEP      PIC X(01) VALUE "N".
+       01 W-TOTAL       PIC 9(06) VALUE ZEROS.
+       01 W-HORAINI.
+          03 W-HORAINI-HH PIC 9(02).
+          03 W-HORAINI-MM PIC 9(02).
+          03 W-HORAINI-SS PIC 9(02).
+          03 W-HORAINI-CC PIC 9(02).
+       01 W-HORAFIM.
+          03 W-HORAFIM-HH PIC 9(02).
+          03 W-HORAFIM-MM PIC 9(02).
+          03 W-HORAFIM-SS PIC 9(02).
+          03 W-HORAFIM-CC PIC 9(02).
+       01 W-SEGINI      PIC 9(07) VALUE ZEROS.
+       01 W-SEGFIM      PIC 9(07) VALUE ZEROS.
+       01 W-DECOR       PIC S9(07) VALUE ZEROS.
+       01 W-ESPERA      PIC 9(05) VALUE ZEROS.
+
+       01 LIN-TITULO.
+          03 FILLER   PIC X(46) VALUE
+             "CADPACI - ORPHANED CONVENIO/CEP EXCEPTIONS".
+          03 FILLER   PIC X(34) VALUE SPACES.
+
+       01 LIN-CABEC.
+          03 FILLER     PIC X(13) VALUE "PATIENT CPF".
+          03 FILLER     PIC X(32) VALUE "PATIENT NAME".
+          03 FILLER     PIC X(10) VALUE "CONVENIO".
+          03 FILLER     PIC X(08) VALUE "CEP".
+
+       01 LIN-DET.
+          03 DCPF       PIC 9(11).
+          03 FILLER     PIC X(02) VALUE SPACES.
+          03 DNOUN      PIC X(30).
+          03 FILLER     PIC X(02) VALUE SPACES.
+          03 DCONVENIO  PIC X(09).
+          03 FILLER     PIC X(02) VALUE SPACES.
+          03 DCEP       PIC X(09).
+
+       01 LIN-RODAPE.
+          03 FILLER     PIC X(26) VALUE "TOTAL ORPHANED RECORDS ..".
+          03 RTOTAL     PIC ZZZ.ZZ9.
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+
+       01  TELARECO.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 05
+               VALUE  "        CONVENIO/CEP RECONCILIATION REPO".
+           05  LINE 02  COLUMN 45
+               VALUE  "RT GENERATION".
+           05  LINE 23  COLUMN 01
+               VALUE  "  MESSAGE :".
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY TELARECO.
+
+       INC-OP1.
+           OPEN INPUT CADPACI
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** CADPACI FILE NOT FOUND ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERROR IN OPENING THE CADPACI FILE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+           ELSE
+               NEXT SENTENCE.
+
+       INC-OP2.
+           OPEN INPUT CADCONV
+           IF ST-ERRO2 NOT = "00"
+              IF ST-ERRO2 = "30"
+                 MOVE "*** CADCONV FILE NOT FOUND ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 CLOSE CADPACI
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERROR IN OPENING THE CADCONV FILE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 CLOSE CADPACI
+                 GO TO ROT-FIM2
+           ELSE
+               NEXT SENTENCE.
+
+       INC-OP3.
+           OPEN INPUT CADCEP
+           IF ST-ERRO3 NOT = "00"
+              IF ST-ERRO3 = "30"
+                 MOVE "*** CADCEP FILE NOT FOUND ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 CLOSE CADPACI CADCONV
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERROR IN OPENING THE CADCEP FILE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 CLOSE CADPACI CADCONV
+                 GO TO ROT-FIM2
+           ELSE
+               NEXT SENTENCE.
+
+       INC-OP4.
+           OPEN OUTPUT RELPACI
+           IF ST-ERRO4 NOT = "00"
+                 MOVE "ERROR CREATING THE REPORT FILE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 CLOSE CADPACI CADCONV CADCEP
+                 GO TO ROT-FIM2.
+
+           MOVE "*** GENERATING REPORT ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+
+           MOVE LIN-TITULO TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE LIN-CABEC TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE ZEROS TO W-TOTAL CPF.
+
+       INC-003.
+           START CADPACI KEY IS NOT LESS CPF INVALID KEY
+                 GO TO INC-FIM.
+       INC-RD2.
+           READ CADPACI NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO INC-FIM
+              ELSE
+                 MOVE "ERROR READING CADPACI FILE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+
+           MOVE "N" TO W-ORFCONV W-ORFCEP
+
+           MOVE CONVENIO TO COD
+           READ CADCONV
+           IF ST-ERRO2 NOT = "00"
+                 MOVE "Y" TO W-ORFCONV.
+
+           MOVE CEPPACI TO CEP
+           READ CADCEP
+           IF ST-ERRO3 NOT = "00"
+                 MOVE "Y" TO W-ORFCEP.
+
+           IF W-ORFCONV = "Y" OR W-ORFCEP = "Y"
+                 MOVE CPF  TO DCPF
+                 MOVE NOUN TO DNOUN
+                 IF W-ORFCONV = "Y"
+                    MOVE "NOT FOUND" TO DCONVENIO
+                 ELSE
+                    MOVE CONVENIO TO DCONVENIO
+                 IF W-ORFCEP = "Y"
+                    MOVE "NOT FOUND" TO DCEP
+                 ELSE
+                    MOVE CEPPACI TO DCEP
+                 MOVE LIN-DET TO LINHA-REL
+                 WRITE LINHA-REL
+                 ADD 1 TO W-TOTAL.
+
+           GO TO INC-RD2.
+
+       INC-FIM.
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL
+           MOVE W-TOTAL TO RTOTAL
+           MOVE LIN-RODAPE TO LINHA-REL
+           WRITE LINHA-REL
+
+           MOVE "*** REPORT RELPACI.DAT GENERATED ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+       ROT-FIM.
+           CLOSE CADPACI
+           CLOSE CADCONV
+           CLOSE CADCEP
+           CLOSE RELPACI.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+
+      **********************
+      *   MESSAGE ROUTINE  *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+
+       ROT-MENS1.
+               IF W-CONT < 10
+                  DISPLAY (23, 13) MENS
+               ELSE
+                  DISPLAY (23, 13) LIMPA
+                  MOVE SPACES TO MENS
+                  GO TO ROT-MENS-FIM.
+
+       ROT-MENS2.
+                MOVE 020 TO W-ESPERA
+                PERFORM ROT-ESPERA THRU ROT-ESPERA-FIM
+                ADD 1 TO W-CONT
+                DISPLAY (23, 13) LIMPA.
+       ROT-MENS3.
+                MOVE 020 TO W-ESPERA
+                PERFORM ROT-ESPERA THRU ROT-ESPERA-FIM
+                ADD 1 TO W-CONT
+                DISPLAY (23, 13) MENS.
+                GO TO ROT-MENS1.
+
+       ROT-MENS-FIM.
+                EXIT.
+
+      *---------[ ROTINA DE ESPERA - ELAPSED-TIME PAUSE ]---*
+      *    HOLDS THE SCREEN FOR W-ESPERA HUNDREDTHS OF A
+      *    SECOND, CHECKED AGAINST THE SYSTEM CLOCK INSTEAD
+      *    OF A CPU-SPEED-DEPENDENT ITERATION COUNT.
+       ROT-ESPERA.
+                ACCEPT W-HORAINI FROM TIME.
+       ROT-ESPERA1.
+                ACCEPT W-HORAFIM FROM TIME
+                COMPUTE W-SEGINI = W-HORAINI-HH * 360000 +
+                                    W-HORAINI-MM * 6000 +
+                                    W-HORAINI-SS * 100 +
+                                    W-HORAINI-CC
+                COMPUTE W-SEGFIM = W-HORAFIM-HH * 360000 +
+                                    W-HORAFIM-MM * 6000 +
+                                    W-HORAFIM-SS * 100 +
+                                    W-HORAFIM-CC
+                COMPUTE W-DECOR = W-SEGFIM - W-SEGINI
+                IF W-DECOR < 0
+                   ADD 8640000 TO W-DECOR.
+                IF W-DECOR < W-ESPERA
+                   GO TO ROT-ESPERA1.
+       ROT-ESPERA-FIM.
+                EXIT.
+      *
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADO COM SUCESSO
+      *    10 = FIM DE ARQUIVO
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
+
+      *---------------------*** END OF PROGRAM ***--------------------*
